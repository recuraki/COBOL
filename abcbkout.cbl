@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCBKOUT.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  READS A PRIOR DAY'S CAPTURE *
+      *                 OF THE GL-INTERFACE DOWNSTREAM FEED AND   *
+      *                 GENERATES ONE OFFSETTING REVERSAL ENTRY   *
+      *                 FOR EACH LINE - SAME COMPANY, COST       *
+      *                 CENTER, ACCOUNT, AND AMOUNT, WITH THE     *
+      *                 DEBIT/CREDIT INDICATOR FLIPPED AND A NEW  *
+      *                 TRANS DATE - SO A BAD DAY'S OUTPUT CAN BE *
+      *                 BACKED OUT OF WHATEVER IT ALREADY FED     *
+      *                 DOWNSTREAM WITHOUT SOMEONE WORKING OUT    *
+      *                 THE OFFSETS BY HAND.                      *
+      * 2026-08-09  DH  A RECORD BYPASSED BY THE CHECKPOINT/RESTART *
+      *                 REPLAY GUARD IS NOW COUNTED AS SKIPPED SO   *
+      *                 THE CONTROL TOTAL STILL TIES OUT ON A       *
+      *                 RESTARTED RUN INSTEAD OF ALWAYS SHOWING     *
+      *                 OUT OF BALANCE BY THE RESTART COUNT.        *
+      * 2026-08-09  DH  CHANGED THE FINAL GOBACK BACK TO STOP RUN -*
+      *                 THIS PROGRAM IS ONLY EVER RUN AS ITS OWN   *
+      *                 JCL STEP, NOT CALLED BY THE CONTROL-CARD   *
+      *                 EXECUTOR.                                  *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-BACKOUT-IN
+               ASSIGN TO BKOUTIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-INTERFACE-OUT
+               ASSIGN TO GLFEED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT BKOUT-RESULT-OUT
+               ASSIGN TO BKOUTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO BKOUTCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-BACKOUT-IN
+           RECORDING MODE IS F.
+       01  GL-BACKOUT-IN-REC           PIC X(64).
+
+       FD  GL-INTERFACE-OUT
+           RECORDING MODE IS F.
+       01  GL-INTERFACE-OUT-REC        PIC X(64).
+
+       FD  BKOUT-RESULT-OUT
+           RECORDING MODE IS F.
+       01  BKOUT-RESULT-OUT-REC        PIC X(180).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FILE-REC         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY GLFEED.
+       COPY CHKPTREC.
+       COPY CTLTOTAL.
+       COPY RUNSTAMP.
+
+       01  WS-EOF-SW                   PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+
+       01  WS-RECORD-COUNT             PIC 9(08) COMP VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC 9(08) COMP VALUE ZERO.
+
+       01  WS-RESTART-COUNT            PIC 9(08) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP-3 VALUE 100.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(08) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(04) COMP-3 VALUE ZERO.
+
+       01  WS-ORIGINAL-DC-IND          PIC X(01).
+
+       01  WS-RESULT-LINE.
+           05  WS-R-SEQ-NO             PIC Z(06)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-COMPANY-CODE       PIC X(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-COST-CENTER        PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-ACCOUNT-NUMBER     PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-ORIG-DC-IND        PIC X(01).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-REV-DC-IND         PIC X(01).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-AMOUNT             PIC -(10)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-STATUS             PIC X(22).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-RUN-ID             PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-RUN-DATE           PIC X(08).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(24)
+               VALUE "RECORDS READ...........".
+           05  WS-T-READ               PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "REVERSALS GENERATED.....".
+           05  WS-T-REVERSED           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "REJECTED................".
+           05  WS-T-REJECT             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-T-RUN-ID             PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-T-RUN-DATE           PIC X(08).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  GL-BACKOUT-IN
+                OUTPUT BKOUT-RESULT-OUT.
+
+           PERFORM 1050-READ-CHECKPOINT
+               THRU 1050-EXIT.
+
+           PERFORM 1060-SET-RUN-STAMP
+               THRU 1060-EXIT.
+
+           PERFORM 2100-READ-BACKOUT-RECORD
+               THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * READS THIS PROGRAM'S CHECKPOINT FILE, IF ONE EXISTS FROM *
+      * A PRIOR RUN THAT DID NOT COMPLETE, AND SETS THE RESTART  *
+      * COUNT SO ALREADY-PROCESSED RECORDS ARE SKIPPED.          *
+      *----------------------------------------------------------*
+       1050-READ-CHECKPOINT.
+           MOVE ZERO                   TO WS-RESTART-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SETS THE RUN-IDENTIFIER AND PROCESSING DATE ONCE AT THE  *
+      * START OF THE RUN SO EVERY LINE THIS RUN WRITES, AND      *
+      * EVERY REVERSAL IT POSTS, CAN BE TRACED BACK TO THE       *
+      * BACKOUT RUN THAT CREATED IT.                             *
+      *----------------------------------------------------------*
+       1060-SET-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNSTAMP-CURRENT-DATE.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:14) TO WS-RUN-ID.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:8)  TO WS-RUN-DATE.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           IF WS-RECORD-COUNT > WS-RESTART-COUNT
+               PERFORM 2200-PROCESS-NEW-RECORD
+                   THRU 2200-EXIT
+           ELSE
+               ADD 1 TO WS-CT-SKIP-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-BACKOUT-RECORD
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * BUILDS AND POSTS THE OFFSETTING REVERSAL FOR ONE LINE OF *
+      * THE PRIOR DAY'S GL FEED, RUN ONLY FOR RECORDS PAST THE   *
+      * LAST CHECKPOINTED RECORD, AND WRITES A FRESH CHECKPOINT  *
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS.                    *
+      *----------------------------------------------------------*
+       2200-PROCESS-NEW-RECORD.
+           MOVE GL-BACKOUT-IN-REC      TO GL-INTERFACE-LINE.
+           MOVE GL-DEBIT-CREDIT-IND    TO WS-ORIGINAL-DC-IND.
+
+           IF WS-ORIGINAL-DC-IND = "D" OR WS-ORIGINAL-DC-IND = "C"
+               PERFORM 2250-POST-REVERSAL
+                   THRU 2250-EXIT
+               ADD 1 TO WS-CT-PROCESSED-COUNT
+               MOVE "REVERSAL POSTED"   TO WS-R-STATUS
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE "** REJECTED - BAD D/C IND **" TO WS-R-STATUS
+           END-IF.
+
+           MOVE WS-RECORD-COUNT        TO WS-R-SEQ-NO.
+           MOVE GL-COMPANY-CODE        TO WS-R-COMPANY-CODE.
+           MOVE GL-COST-CENTER         TO WS-R-COST-CENTER.
+           MOVE GL-ACCOUNT-NUMBER      TO WS-R-ACCOUNT-NUMBER.
+           MOVE WS-ORIGINAL-DC-IND     TO WS-R-ORIG-DC-IND.
+           MOVE GL-DEBIT-CREDIT-IND    TO WS-R-REV-DC-IND.
+           MOVE GL-AMOUNT              TO WS-R-AMOUNT.
+           MOVE WS-RUN-ID              TO WS-R-RUN-ID.
+           MOVE WS-RUN-DATE            TO WS-R-RUN-DATE.
+           WRITE BKOUT-RESULT-OUT-REC FROM WS-RESULT-LINE.
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT
+                   THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * FLIPS THE DEBIT/CREDIT INDICATOR AND RESTAMPS THE TRANS  *
+      * DATE TO TODAY, THEN APPENDS THE RESULT TO THE SAME       *
+      * DOWNSTREAM GL FEED THE ORIGINAL ENTRY WAS POSTED TO, SO  *
+      * THE REVERSAL FLOWS INTO THE LEDGER ALONGSIDE THE DAY'S   *
+      * OTHER ENTRIES.  EVERY OTHER FIELD - COMPANY, COST        *
+      * CENTER, ACCOUNT, AMOUNT, SOURCE PROGRAM, AND REFERENCE - *
+      * IS LEFT EXACTLY AS IT WAS ON THE ORIGINAL LINE, SO THE   *
+      * REVERSAL TIES BACK UNAMBIGUOUSLY TO WHAT IT IS BACKING   *
+      * OUT.                                                      *
+      *----------------------------------------------------------*
+       2250-POST-REVERSAL.
+           IF WS-ORIGINAL-DC-IND = "D"
+               MOVE "C"                TO GL-DEBIT-CREDIT-IND
+           ELSE
+               MOVE "D"                TO GL-DEBIT-CREDIT-IND
+           END-IF.
+           MOVE WS-RUN-DATE            TO GL-TRANS-DATE.
+
+           OPEN EXTEND GL-INTERFACE-OUT.
+           IF WS-GL-FILE-STATUS = "35"
+               OPEN OUTPUT GL-INTERFACE-OUT
+           END-IF.
+           WRITE GL-INTERFACE-OUT-REC FROM GL-INTERFACE-LINE.
+           CLOSE GL-INTERFACE-OUT.
+       2250-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * OVERWRITES THE CHECKPOINT FILE WITH THE CURRENT RECORD   *
+      * COUNT SO A RESTARTED RUN RESUMES AFTER THIS POINT AND    *
+      * NEVER POSTS THE SAME REVERSAL TWICE.                     *
+      *----------------------------------------------------------*
+       2300-WRITE-CHECKPOINT.
+           MOVE "ABCBKOUT"             TO CKPT-PROGRAM-ID.
+           MOVE WS-RECORD-COUNT        TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-READ-BACKOUT-RECORD.
+           READ GL-BACKOUT-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE WS-RECORD-COUNT        TO WS-T-READ.
+           MOVE WS-CT-PROCESSED-COUNT  TO WS-T-REVERSED.
+           MOVE WS-REJECT-COUNT        TO WS-T-REJECT.
+           MOVE WS-RUN-ID              TO WS-T-RUN-ID.
+           MOVE WS-RUN-DATE            TO WS-T-RUN-DATE.
+           WRITE BKOUT-RESULT-OUT-REC FROM WS-TOTAL-LINE.
+
+           PERFORM 9050-CONTROL-TOTAL-CHECK
+               THRU 9050-EXIT.
+
+           MOVE "ABCBKOUT"             TO CKPT-PROGRAM-ID.
+           MOVE ZERO                   TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE GL-BACKOUT-IN
+                 BKOUT-RESULT-OUT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRMS THAT EVERY RECORD READ FROM THE PRIOR DAY'S GL  *
+      * FEED EXTRACT WAS EITHER REVERSED OR REJECTED FOR A BAD   *
+      * DEBIT/CREDIT INDICATOR, AND FLAGS THE RUN IF THE TWO     *
+      * COUNTS DO NOT TIE BACK TO THE NUMBER OF RECORDS READ.    *
+      * SETS RETURN-CODE SO THE JOB SCHEDULER CAN ALERT ON A BAD *
+      * BACKOUT RUN WITHOUT SOMEONE READING THE SYSOUT.          *
+      *----------------------------------------------------------*
+       9050-CONTROL-TOTAL-CHECK.
+           IF WS-RECORD-COUNT =
+               WS-CT-PROCESSED-COUNT + WS-REJECT-COUNT
+                   + WS-CT-SKIP-COUNT
+               SET WS-CT-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY "ABCBKOUT CONTROL TOTAL - READ=" WS-RECORD-COUNT
+               " REVERSED=" WS-CT-PROCESSED-COUNT
+               " REJECTED=" WS-REJECT-COUNT
+               " SKIPPED=" WS-CT-SKIP-COUNT.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY
+                 "ABCBKOUT **** CONTROL TOTALS OUT OF BALANCE ****"
+           END-IF.
+
+           IF WS-CT-OUT-OF-BALANCE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+       9050-EXIT.
+           EXIT.
