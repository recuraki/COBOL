@@ -0,0 +1,535 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABC154A.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  MATCHES THE SYSTEM-OF-     *
+      *                 RECORD EXTRACT AGAINST THE DOWNSTREAM    *
+      *                 FEED EXTRACT BY KEY, AHEAD OF AN ABC152A-*
+      *                 STYLE FIELD COMPARISON, SO A RECORD      *
+      *                 PRESENT ON ONLY ONE SIDE IS REPORTED     *
+      *                 SEPARATELY FROM A KEY THAT MATCHED ON    *
+      *                 BOTH SIDES BUT WHOSE VALUE DID NOT.      *
+      * 2026-08-09  DH  ADDED A WRITE OF THIS RUN'S TOTALS TO THE *
+      *                 SUITE-WIDE PROGRAM-TOTALS FILE SO A       *
+      *                 CROSS-PROGRAM DASHBOARD CAN BE BUILT      *
+      *                 AFTER THE NIGHTLY CYCLE WITHOUT OPENING   *
+      *                 EVERY PROGRAM'S OWN OUTPUT FILE.          *
+      * 2026-08-09  DH  SET A MEANINGFUL RETURN-CODE AT THE END  *
+      *                 OF EACH RUN (0=CLEAN, 4=COMPLETED WITH   *
+      *                 REJECTS, 8=CONTROL TOTALS OUT OF         *
+      *                 BALANCE) SO THE JOB SCHEDULER CAN ALERT  *
+      *                 ON A BAD RUN WITHOUT SOMEONE READING     *
+      *                 THE SYSOUT.                              *
+      * 2026-08-09  DH  A STEP BYPASSED BY THE CHECKPOINT/RESTART *
+      *                 REPLAY GUARD IS NOW COUNTED AS SKIPPED SO *
+      *                 THE CONTROL TOTAL STILL TIES OUT ON A     *
+      *                 RESTARTED RUN INSTEAD OF ALWAYS SHOWING   *
+      *                 OUT OF BALANCE BY THE RESTART COUNT.      *
+      * 2026-08-09  DH  FIXED THE SUITE-WIDE TOTALS WRITE, WHICH   *
+      *                 WAS DOUBLE-COUNTING MISMATCHES AND ONLY-   *
+      *                 ON-ONE-SIDE RECORDS INTO THE HEADLINE      *
+      *                 TOTAL BECAUSE WS-CT-PROCESSED-COUNT ALREADY*
+      *                 INCLUDES THEM.  THE TRANSACTION COUNT NOW  *
+      *                 REPORTS CLEAN MATCHES ONLY, MATCHING THE   *
+      *                 SUCCESSFUL-ONLY MEANING THAT FIELD HAS FOR *
+      *                 EVERY OTHER PROGRAM.                       *
+      * 2026-08-09  DH  STOPPED REUSING THE SHARED WS-CT-PROCESSED- *
+      *                 COUNT FIELD TO MEAN "ANY STEP REPORTED" -   *
+      *                 CTLTOTAL DOCUMENTS THAT FIELD AS RECORDS    *
+      *                 SUCCESSFULLY PROCESSED, AND THIS PROGRAM'S  *
+      *                 OWN SUCCESS MEASURE IS A CLEAN MATCH, NOT   *
+      *                 ANY OF THE FOUR REPORT CATEGORIES.  ADDED A *
+      *                 LOCAL WS-ALL-STEPS-COUNT FOR THE CONTROL-   *
+      *                 TOTAL CHECK AND THE DASHBOARD HEADLINE      *
+      *                 FIGURE INSTEAD, AND LEFT WS-CT-PROCESSED-   *
+      *                 COUNT UNUSED BY THIS PROGRAM SO ITS MEANING *
+      *                 STAYS CONSISTENT WITH THE REST OF THE       *
+      *                 SUITE.                                      *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOR-IN
+               ASSIGN TO SORIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FEED-IN
+               ASSIGN TO FEEDIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MATCH-REPORT
+               ASSIGN TO MATCHRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-OUT
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT PGM-TOTALS-OUT
+               ASSIGN TO PGMTOTAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PGMTOTAL-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO MTCHCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOR-IN
+           RECORDING MODE IS F.
+       COPY MATCHREC.
+
+      *----------------------------------------------------------*
+      * FEED-IN-REC MIRRORS MATCHREC'S SHAPE FIELD FOR FIELD -   *
+      * IT NEEDS ITS OWN RECORD NAME SINCE IT IS A SEPARATE FILE.*
+      *----------------------------------------------------------*
+       FD  FEED-IN
+           RECORDING MODE IS F.
+       01  FEED-IN-REC.
+           05  FD-KEY                  PIC X(10).
+           05  FD-VALUE                PIC X(20).
+           05  FILLER                  PIC X(70).
+
+       FD  MATCH-REPORT
+           RECORDING MODE IS F.
+       01  MATCH-REPORT-REC            PIC X(160).
+
+       FD  AUDIT-LOG-OUT
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-OUT-REC           PIC X(100).
+
+       FD  PGM-TOTALS-OUT
+           RECORDING MODE IS F.
+       01  PGM-TOTALS-OUT-REC          PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FILE-REC         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITREC.
+       COPY PGMTOTAL.
+       COPY CHKPTREC.
+       COPY CTLTOTAL.
+       COPY RUNSTAMP.
+
+       01  WS-SOR-EOF-SW               PIC X(01) VALUE "N".
+           88  WS-SOR-EOF                      VALUE "Y".
+       01  WS-FEED-EOF-SW              PIC X(01) VALUE "N".
+           88  WS-FEED-EOF                     VALUE "Y".
+
+       01  WS-STEP-COUNT               PIC 9(08) COMP VALUE ZERO.
+       01  WS-MATCH-COUNT              PIC 9(08) COMP VALUE ZERO.
+       01  WS-MISMATCH-COUNT           PIC 9(08) COMP VALUE ZERO.
+       01  WS-ONLY-SOR-COUNT           PIC 9(08) COMP VALUE ZERO.
+       01  WS-ONLY-FEED-COUNT          PIC 9(08) COMP VALUE ZERO.
+       01  WS-ALL-STEPS-COUNT          PIC 9(08) COMP VALUE ZERO.
+
+       01  WS-RESTART-COUNT            PIC 9(08) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP-3 VALUE 100.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(08) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(04) COMP-3 VALUE ZERO.
+
+       01  WS-RESULT-LINE.
+           05  WS-R-SEQ-NO             PIC Z(06)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-KEY                PIC X(10).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-SOR-VALUE          PIC X(20).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-FEED-VALUE         PIC X(20).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-STATUS             PIC X(12).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-RUN-ID             PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-RUN-DATE           PIC X(08).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(18)
+               VALUE "KEYS COMPARED.....".
+           05  WS-T-COUNT              PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+               VALUE "MATCHED...........".
+           05  WS-T-MATCH              PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+               VALUE "MISMATCHED........".
+           05  WS-T-MISMATCH           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(14)
+               VALUE "ONLY ON SOR...".
+           05  WS-T-ONLY-SOR           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(15)
+               VALUE "ONLY ON FEED...".
+           05  WS-T-ONLY-FEED          PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-T-RUN-ID             PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-T-RUN-DATE           PIC X(08).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-MERGE-STEP
+               THRU 2000-EXIT
+               UNTIL WS-SOR-EOF AND WS-FEED-EOF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  SOR-IN
+                        FEED-IN
+                OUTPUT MATCH-REPORT.
+
+           PERFORM 1050-READ-CHECKPOINT
+               THRU 1050-EXIT.
+
+           PERFORM 1060-SET-RUN-STAMP
+               THRU 1060-EXIT.
+
+           PERFORM 2300-READ-SOR
+               THRU 2300-EXIT.
+
+           PERFORM 2310-READ-FEED
+               THRU 2310-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * READS THIS PROGRAM'S CHECKPOINT FILE, IF ONE EXISTS FROM *
+      * A PRIOR RUN THAT DID NOT COMPLETE, AND SETS THE RESTART  *
+      * COUNT SO MERGE STEPS ALREADY REPORTED ARE NOT REPEATED.  *
+      * THE MERGE ITSELF IS STILL REPLAYED FROM THE TOP OF BOTH  *
+      * FILES SINCE IT IS DETERMINISTIC, SO REPLAYING THE SAME   *
+      * STEP COUNT ALWAYS LANDS ON THE SAME PAIR OF RECORDS.     *
+      *----------------------------------------------------------*
+       1050-READ-CHECKPOINT.
+           MOVE ZERO                   TO WS-RESTART-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SETS THE RUN-IDENTIFIER AND PROCESSING DATE CARRIED ON    *
+      * EVERY OUTPUT LINE THIS RUN WRITES.                        *
+      *----------------------------------------------------------*
+       1060-SET-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNSTAMP-CURRENT-DATE.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:14) TO WS-RUN-ID.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:8)  TO WS-RUN-DATE.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CLASSIC MATCH/MERGE STEP.  A KEY THAT SORTS LOWER THAN   *
+      * THE OTHER SIDE'S CURRENT KEY HAS NO PARTNER ON THAT SIDE *
+      * AND IS REPORTED AS ONLY-ON-THAT-FILE; EQUAL KEYS ARE     *
+      * COMPARED FIELD FOR FIELD.  AN EXHAUSTED FILE'S KEY IS    *
+      * HELD AT HIGH-VALUES SO IT NEVER WINS A COMPARISON AND    *
+      * THE REMAINDER OF THE OTHER FILE DRAINS OUT AS ONLY-ON    *
+      * RECORDS.                                                 *
+      *----------------------------------------------------------*
+       2000-PROCESS-MERGE-STEP.
+           ADD 1 TO WS-STEP-COUNT.
+
+           EVALUATE TRUE
+               WHEN MX-KEY < FD-KEY
+                   IF WS-STEP-COUNT > WS-RESTART-COUNT
+                       PERFORM 2210-REPORT-ONLY-ON-SOR
+                           THRU 2210-EXIT
+                   ELSE
+                       ADD 1 TO WS-CT-SKIP-COUNT
+                   END-IF
+                   PERFORM 2300-READ-SOR
+                       THRU 2300-EXIT
+               WHEN MX-KEY > FD-KEY
+                   IF WS-STEP-COUNT > WS-RESTART-COUNT
+                       PERFORM 2220-REPORT-ONLY-ON-FEED
+                           THRU 2220-EXIT
+                   ELSE
+                       ADD 1 TO WS-CT-SKIP-COUNT
+                   END-IF
+                   PERFORM 2310-READ-FEED
+                       THRU 2310-EXIT
+               WHEN OTHER
+                   IF WS-STEP-COUNT > WS-RESTART-COUNT
+                       PERFORM 2230-REPORT-MATCH-OR-MISMATCH
+                           THRU 2230-EXIT
+                   ELSE
+                       ADD 1 TO WS-CT-SKIP-COUNT
+                   END-IF
+                   PERFORM 2300-READ-SOR
+                       THRU 2300-EXIT
+                   PERFORM 2310-READ-FEED
+                       THRU 2310-EXIT
+           END-EVALUATE.
+
+           IF WS-STEP-COUNT > WS-RESTART-COUNT
+               DIVIDE WS-STEP-COUNT BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CHECKPOINT-QUOTIENT
+                   REMAINDER WS-CHECKPOINT-REMAINDER
+               IF WS-CHECKPOINT-REMAINDER = ZERO
+                   PERFORM 2400-WRITE-CHECKPOINT
+                       THRU 2400-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2210-REPORT-ONLY-ON-SOR.
+           ADD 1 TO WS-ONLY-SOR-COUNT.
+
+           MOVE WS-STEP-COUNT          TO WS-R-SEQ-NO.
+           MOVE MX-KEY                 TO WS-R-KEY.
+           MOVE MX-VALUE                TO WS-R-SOR-VALUE.
+           MOVE SPACES                 TO WS-R-FEED-VALUE.
+           MOVE "ONLY ON SOR " TO WS-R-STATUS.
+           MOVE WS-RUN-ID               TO WS-R-RUN-ID.
+           MOVE WS-RUN-DATE             TO WS-R-RUN-DATE.
+           WRITE MATCH-REPORT-REC FROM WS-RESULT-LINE.
+
+           MOVE SPACES                  TO AUD-INDATA.
+           MOVE MX-KEY                  TO AUD-INDATA(1:10).
+           MOVE MX-VALUE                 TO AUD-INDATA(11:20).
+           PERFORM 8000-WRITE-AUDIT-LOG
+               THRU 8000-EXIT.
+
+           ADD 1 TO WS-ALL-STEPS-COUNT.
+       2210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2220-REPORT-ONLY-ON-FEED.
+           ADD 1 TO WS-ONLY-FEED-COUNT.
+
+           MOVE WS-STEP-COUNT          TO WS-R-SEQ-NO.
+           MOVE FD-KEY                 TO WS-R-KEY.
+           MOVE SPACES                 TO WS-R-SOR-VALUE.
+           MOVE FD-VALUE                TO WS-R-FEED-VALUE.
+           MOVE "ONLY ON FEED" TO WS-R-STATUS.
+           MOVE WS-RUN-ID               TO WS-R-RUN-ID.
+           MOVE WS-RUN-DATE             TO WS-R-RUN-DATE.
+           WRITE MATCH-REPORT-REC FROM WS-RESULT-LINE.
+
+           MOVE SPACES                  TO AUD-INDATA.
+           MOVE FD-KEY                  TO AUD-INDATA(1:10).
+           MOVE FD-VALUE                 TO AUD-INDATA(11:20).
+           PERFORM 8000-WRITE-AUDIT-LOG
+               THRU 8000-EXIT.
+
+           ADD 1 TO WS-ALL-STEPS-COUNT.
+       2220-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2230-REPORT-MATCH-OR-MISMATCH.
+           MOVE WS-STEP-COUNT          TO WS-R-SEQ-NO.
+           MOVE MX-KEY                 TO WS-R-KEY.
+           MOVE MX-VALUE                TO WS-R-SOR-VALUE.
+           MOVE FD-VALUE                TO WS-R-FEED-VALUE.
+
+           IF MX-VALUE = FD-VALUE
+               MOVE "MATCHED     " TO WS-R-STATUS
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               MOVE "MISMATCH    " TO WS-R-STATUS
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+
+           MOVE WS-RUN-ID               TO WS-R-RUN-ID.
+           MOVE WS-RUN-DATE             TO WS-R-RUN-DATE.
+           WRITE MATCH-REPORT-REC FROM WS-RESULT-LINE.
+
+           MOVE SPACES                  TO AUD-INDATA.
+           MOVE MX-KEY                  TO AUD-INDATA(1:10).
+           MOVE MX-VALUE                 TO AUD-INDATA(11:20).
+           PERFORM 8000-WRITE-AUDIT-LOG
+               THRU 8000-EXIT.
+
+           ADD 1 TO WS-ALL-STEPS-COUNT.
+       2230-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * OVERWRITES THE CHECKPOINT FILE WITH THE CURRENT MERGE    *
+      * STEP COUNT SO A RESTARTED RUN RESUMES AFTER THIS POINT.  *
+      *----------------------------------------------------------*
+       2400-WRITE-CHECKPOINT.
+           MOVE "ABC154A"              TO CKPT-PROGRAM-ID.
+           MOVE WS-STEP-COUNT          TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * A KEY OF HIGH-VALUES MARKS THE SYSTEM-OF-RECORD FILE AS  *
+      * EXHAUSTED SO THE REMAINDER OF THE FEED FILE DRAINS OUT   *
+      * AS ONLY-ON-FEED RECORDS.                                 *
+      *----------------------------------------------------------*
+       2300-READ-SOR.
+           READ SOR-IN
+               AT END
+                   SET WS-SOR-EOF TO TRUE
+                   MOVE HIGH-VALUES TO MX-KEY
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * A KEY OF HIGH-VALUES MARKS THE DOWNSTREAM FEED FILE AS   *
+      * EXHAUSTED SO THE REMAINDER OF THE SYSTEM-OF-RECORD FILE  *
+      * DRAINS OUT AS ONLY-ON-SOR RECORDS.                       *
+      *----------------------------------------------------------*
+       2310-READ-FEED.
+           READ FEED-IN
+               AT END
+                   SET WS-FEED-EOF TO TRUE
+                   MOVE HIGH-VALUES TO FD-KEY
+           END-READ.
+       2310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE LINE TO THE SUITE-WIDE AUDIT LOG FOR EVERY   *
+      * MERGE STEP THIS RUN REPORTS.                             *
+      *----------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           MOVE "ABC154A"              TO AUD-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE  TO AUD-TIMESTAMP.
+           MOVE WS-R-STATUS            TO AUD-RESULT.
+
+           OPEN EXTEND AUDIT-LOG-OUT.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-OUT
+           END-IF.
+           WRITE AUDIT-LOG-OUT-REC FROM AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG-OUT.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE WS-STEP-COUNT          TO WS-T-COUNT.
+           MOVE WS-MATCH-COUNT         TO WS-T-MATCH.
+           MOVE WS-MISMATCH-COUNT      TO WS-T-MISMATCH.
+           MOVE WS-ONLY-SOR-COUNT      TO WS-T-ONLY-SOR.
+           MOVE WS-ONLY-FEED-COUNT     TO WS-T-ONLY-FEED.
+           MOVE WS-RUN-ID              TO WS-T-RUN-ID.
+           MOVE WS-RUN-DATE            TO WS-T-RUN-DATE.
+           WRITE MATCH-REPORT-REC FROM WS-TOTAL-LINE.
+
+           PERFORM 9050-CONTROL-TOTAL-CHECK
+               THRU 9050-EXIT.
+
+           PERFORM 9060-WRITE-PROGRAM-TOTALS
+               THRU 9060-EXIT.
+
+           MOVE "ABC154A"              TO CKPT-PROGRAM-ID.
+           MOVE ZERO                   TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE SOR-IN
+                 FEED-IN
+                 MATCH-REPORT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRMS THAT EVERY MERGE STEP TAKEN LANDED IN EXACTLY   *
+      * ONE OF THE FOUR REPORT CATEGORIES, AND FLAGS THE RUN IF  *
+      * THE COUNTS DO NOT TIE BACK TO THE NUMBER OF STEPS TAKEN. *
+      *----------------------------------------------------------*
+       9050-CONTROL-TOTAL-CHECK.
+           IF WS-STEP-COUNT =
+               WS-ALL-STEPS-COUNT + WS-CT-SKIP-COUNT
+               SET WS-CT-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY "ABC154A CONTROL TOTAL - STEPS=" WS-STEP-COUNT
+               " MATCHED=" WS-MATCH-COUNT
+               " MISMATCHED=" WS-MISMATCH-COUNT
+               " ONLY-SOR=" WS-ONLY-SOR-COUNT
+               " ONLY-FEED=" WS-ONLY-FEED-COUNT
+               " SKIPPED=" WS-CT-SKIP-COUNT.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY
+                 "ABC154A **** CONTROL TOTALS OUT OF BALANCE ****"
+           END-IF.
+
+           IF WS-CT-OUT-OF-BALANCE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-MISMATCH-COUNT > ZERO
+                   OR WS-ONLY-SOR-COUNT > ZERO
+                   OR WS-ONLY-FEED-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+       9050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE SUMMARY LINE TO THE SUITE-WIDE PROGRAM-TOTALS *
+      * FILE SO THE END-OF-CYCLE DASHBOARD CAN SHOW HOW THIS RUN  *
+      * DID WITHOUT HAVING TO OPEN THIS PROGRAM'S OWN OUTPUT.     *
+      *----------------------------------------------------------*
+       9060-WRITE-PROGRAM-TOTALS.
+           MOVE "ABC154A"              TO PGT-PROGRAM-ID.
+           MOVE WS-RUN-ID              TO PGT-RUN-ID.
+           MOVE WS-RUN-DATE            TO PGT-RUN-DATE.
+           MOVE WS-MATCH-COUNT         TO PGT-TRANSACTION-COUNT.
+           COMPUTE PGT-REJECT-COUNT =
+               WS-MISMATCH-COUNT + WS-ONLY-SOR-COUNT +
+               WS-ONLY-FEED-COUNT.
+           MOVE WS-ALL-STEPS-COUNT     TO PGT-HEADLINE-TOTAL.
+
+           OPEN EXTEND PGM-TOTALS-OUT.
+           IF WS-PGMTOTAL-FILE-STATUS = "35"
+               OPEN OUTPUT PGM-TOTALS-OUT
+           END-IF.
+           WRITE PGM-TOTALS-OUT-REC FROM PGM-TOTAL-LINE.
+           CLOSE PGM-TOTALS-OUT.
+       9060-EXIT.
+           EXIT.
+
