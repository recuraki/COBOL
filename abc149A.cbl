@@ -1,21 +1,468 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
+       PROGRAM-ID. ABC149A.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  TURNED THE SINGLE CONSOLE NAME SWAP INTO *
+      *                 A BATCH PROGRAM THAT REWRITES THE        *
+      *                 LAST-NAME/FIRST-NAME ORDER ACROSS EVERY  *
+      *                 RECORD ON THE CUSTOMER NAME MASTER.      *
+      * 2026-08-09  DH  ADDED CHECKPOINT LOGIC SO A RUN THAT     *
+      *                 DIES PARTWAY THROUGH A LARGE FILE CAN BE *
+      *                 RESTARTED WITHOUT REPROCESSING RECORDS   *
+      *                 ALREADY CLEARED.                         *
+      * 2026-08-09  DH  ADDED A CONTROL-TOTAL CHECK AT END OF   *
+      *                 RUN THAT CONFIRMS RECORDS PROCESSED     *
+      *                 PLUS RECORDS REJECTED TIES BACK TO THE  *
+      *                 NUMBER OF RECORDS READ, AND FLAGS THE   *
+      *                 RUN IF THEY DO NOT.                     *
+      * 2026-08-09  DH  CONVERTED WORKING-STORAGE NUMERIC        *
+      *                 FIELDS FROM ZONED DISPLAY USAGE TO       *
+      *                 COMP-3 PACKED DECIMAL TO CUT STORAGE AND *
+      *                 CPU TIME ON FULL-FILE BATCH RUNS.        *
+      * 2026-08-09  DH  CHANGED THE FINAL STOP RUN TO GOBACK SO     *
+      *                 THIS PROGRAM CAN ALSO BE CALLED IN SEQUENCE *
+      *                 BY THE CONTROL-CARD DRIVEN EXECUTOR, WHILE  *
+      *                 STILL RUNNING UNCHANGED AS ITS OWN JCL STEP.*
+      * 2026-08-09  DH  ADDED A WRITE OF THIS RUN'S TOTALS TO THE *
+      *                 SUITE-WIDE PROGRAM-TOTALS FILE SO A       *
+      *                 CROSS-PROGRAM DASHBOARD CAN BE BUILT      *
+      *                 AFTER THE NIGHTLY CYCLE WITHOUT OPENING   *
+      *                 EVERY PROGRAM'S OWN OUTPUT FILE.          *
+      * 2026-08-09  DH  ADDED DUPLICATE-TRANSACTION DETECTION ON  *
+      *                 THE CUSTOMER ID SO A CUSTOMER RECORD      *
+      *                 MATCHING ONE ALREADY PROCESSED EARLIER IN *
+      *                 THE SAME RUN, OR IN A PRIOR DAY'S RUN, IS *
+      *                 REJECTED INSTEAD OF BEING REWRITTEN A     *
+      *                 SECOND TIME.  THIS IS THE FIRST WAY A     *
+      *                 RECORD CAN BE REJECTED BY THIS PROGRAM.   *
+      * 2026-08-09  DH  SET A MEANINGFUL RETURN-CODE AT THE END  *
+      *                 OF EACH RUN (0=CLEAN, 4=COMPLETED WITH   *
+      *                 REJECTS, 8=CONTROL TOTALS OUT OF         *
+      *                 BALANCE) SO THE JOB SCHEDULER CAN ALERT  *
+      *                 ON A BAD RUN WITHOUT SOMEONE READING     *
+      *                 THE SYSOUT.                              *
+      * 2026-08-09  DH  A RECORD BYPASSED BY THE CHECKPOINT/RESTART *
+      *                 REPLAY GUARD IS NOW COUNTED AS SKIPPED SO   *
+      *                 THE CONTROL TOTAL STILL TIES OUT ON A       *
+      *                 RESTARTED RUN INSTEAD OF ALWAYS SHOWING     *
+      *                 OUT OF BALANCE BY THE RESTART COUNT.        *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN
+               ASSIGN TO CUSTIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-OUT
+               ASSIGN TO CUSTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-OUT
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT PGM-TOTALS-OUT
+               ASSIGN TO PGMTOTAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PGMTOTAL-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CUSTCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT DUP-HISTORY-FILE
+               ASSIGN TO CUSTDUPS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPHIST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-IN
+           RECORDING MODE IS F.
+       COPY CUSTMAST.
+
+       FD  CUSTOMER-OUT
+           RECORDING MODE IS F.
+       01  CUSTOMER-OUT-REC            PIC X(50).
+
+       FD  AUDIT-LOG-OUT
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-OUT-REC           PIC X(100).
+
+       FD  PGM-TOTALS-OUT
+           RECORDING MODE IS F.
+       01  PGM-TOTALS-OUT-REC          PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FILE-REC         PIC X(100).
+
+       FD  DUP-HISTORY-FILE
+           RECORDING MODE IS F.
+       01  DUP-HISTORY-FILE-REC        PIC X(49).
+
        WORKING-STORAGE SECTION.
-       01 indata PIC X(300).
-       01 res PIC X(300).
-       01 s PIC X(110).
-       01 t PIC X(110).
+       COPY AUDITREC.
+       COPY PGMTOTAL.
+       COPY CHKPTREC.
+       COPY DUPCHEK.
+       COPY CTLTOTAL.
+       COPY RUNSTAMP.
+       01  WS-EOF-SW                   PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+       01  WS-RECORD-COUNT             PIC 9(08) COMP VALUE ZERO.
+       01  WS-DUP-REJECT-COUNT         PIC 9(08) COMP VALUE ZERO.
+
+       01  WS-RESTART-COUNT            PIC 9(08) COMP VALUE ZERO.
+       01  WS-DUPHIST-EOF-SW           PIC X(01) VALUE "N".
+           88  WS-DUPHIST-EOF                  VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP-3 VALUE 100.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(08) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(04) COMP-3 VALUE ZERO.
+
+       01  WS-OUT-RECORD.
+           05  WS-O-CUSTOMER-ID        PIC X(06).
+           05  WS-O-LAST-NAME          PIC X(15).
+           05  WS-O-FIRST-NAME         PIC X(15).
+           05  FILLER                  PIC X(14).
+
        PROCEDURE DIVISION.
-        ACCEPT indata
- 
-        UNSTRING indata DELIMITED BY SPACE INTO s t.
-        STRING FUNCTION TRIM(t) DELIMITED BY SIZE
-               FUNCTION TRIM(s) DELIMITED BY SIZE
-               INTO res
-        END-STRING
- 
-        DISPLAY FUNCTION TRIM(res)
- 
-       STOP RUN.
-       
\ No newline at end of file
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-CUSTOMER
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTOMER-IN
+                OUTPUT CUSTOMER-OUT.
+
+           PERFORM 1050-READ-CHECKPOINT
+               THRU 1050-EXIT.
+
+           PERFORM 1055-LOAD-DUP-HISTORY
+               THRU 1055-EXIT.
+
+           PERFORM 1060-SET-RUN-STAMP
+               THRU 1060-EXIT.
+
+           PERFORM 2100-READ-CUSTOMER
+               THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SETS THE RUN-ID AND RUN-DATE STAMP USED WHEN THIS RUN'S   *
+      * TOTALS ARE WRITTEN TO THE SUITE-WIDE PROGRAM-TOTALS FILE. *
+      *----------------------------------------------------------*
+       1060-SET-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNSTAMP-CURRENT-DATE.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:14) TO WS-RUN-ID.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:8)  TO WS-RUN-DATE.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * READS THIS PROGRAM'S CHECKPOINT FILE, IF ONE EXISTS FROM *
+      * A PRIOR RUN THAT DID NOT COMPLETE, AND SETS THE RESTART  *
+      * COUNT SO ALREADY-PROCESSED CUSTOMERS ARE SKIPPED.        *
+      *----------------------------------------------------------*
+       1050-READ-CHECKPOINT.
+           MOVE ZERO                   TO WS-RESTART-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * LOADS THE IN-MEMORY DUPLICATE-DETECTION TABLE FROM THIS   *
+      * PROGRAM'S DUPLICATE-HISTORY FILE SO CUSTOMERS ALREADY     *
+      * PROCESSED ON A PRIOR RUN ARE STILL CAUGHT AS DUPLICATES.  *
+      *----------------------------------------------------------*
+       1055-LOAD-DUP-HISTORY.
+           OPEN INPUT DUP-HISTORY-FILE.
+           IF WS-DUPHIST-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM 1056-LOAD-DUP-ENTRY
+                   THRU 1056-EXIT
+                   UNTIL WS-DUPHIST-EOF
+               CLOSE DUP-HISTORY-FILE
+           END-IF.
+       1055-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * READS ONE ENTRY FROM THE DUPLICATE-HISTORY FILE INTO THE  *
+      * IN-MEMORY TABLE, UP TO THE TABLE'S CAPACITY.              *
+      *----------------------------------------------------------*
+       1056-LOAD-DUP-ENTRY.
+           READ DUP-HISTORY-FILE INTO DUP-HISTORY-LINE
+               AT END
+                   SET WS-DUPHIST-EOF TO TRUE
+               NOT AT END
+                   IF DUP-ENTRY-COUNT < 5000
+                       ADD 1 TO DUP-ENTRY-COUNT
+                       MOVE DHI-KEY
+                           TO DUP-KEY-ENTRY(DUP-ENTRY-COUNT)
+                   END-IF
+           END-READ.
+       1056-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2000-PROCESS-CUSTOMER.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           IF WS-RECORD-COUNT > WS-RESTART-COUNT
+               PERFORM 2200-PROCESS-NEW-CUSTOMER
+                   THRU 2200-EXIT
+           ELSE
+               ADD 1 TO WS-CT-SKIP-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-CUSTOMER
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * HOLDS THE ORIGINAL PER-CUSTOMER PROCESSING LOGIC, RUN    *
+      * ONLY FOR CUSTOMERS PAST THE LAST CHECKPOINTED RECORD,    *
+      * AND WRITES A FRESH CHECKPOINT EVERY WS-CHECKPOINT-       *
+      * INTERVAL CUSTOMERS.                                      *
+      *----------------------------------------------------------*
+       2200-PROCESS-NEW-CUSTOMER.
+           PERFORM 2150-CHECK-DUPLICATE
+               THRU 2150-EXIT.
+
+           IF DUP-KEY-FOUND
+               ADD 1 TO WS-DUP-REJECT-COUNT
+           ELSE
+               PERFORM 2160-ADD-DUP-ENTRY
+                   THRU 2160-EXIT
+
+               MOVE CM-CUSTOMER-ID         TO WS-O-CUSTOMER-ID
+               MOVE CM-LAST-NAME           TO WS-O-LAST-NAME
+               MOVE CM-FIRST-NAME          TO WS-O-FIRST-NAME
+               WRITE CUSTOMER-OUT-REC FROM WS-OUT-RECORD
+               ADD 1 TO WS-CT-PROCESSED-COUNT
+
+               PERFORM 8000-WRITE-AUDIT-LOG
+                   THRU 8000-EXIT
+           END-IF.
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT
+                   THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CHECKS THE CUSTOMER ID AGAINST THE IN-MEMORY DUPLICATE-   *
+      * DETECTION TABLE BUILT FROM CUSTOMERS ALREADY PROCESSED    *
+      * THIS RUN OR ON A PRIOR RUN.                               *
+      *----------------------------------------------------------*
+       2150-CHECK-DUPLICATE.
+           MOVE CM-CUSTOMER-ID TO WS-CURRENT-DUP-KEY.
+           SET DUP-KEY-NOT-FOUND TO TRUE.
+           IF DUP-ENTRY-COUNT > ZERO
+               SET DUP-IDX TO 1
+               SEARCH DUP-KEY-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN DUP-KEY-ENTRY(DUP-IDX) = WS-CURRENT-DUP-KEY
+                       SET DUP-KEY-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * ADDS THE CURRENT CUSTOMER ID TO THE IN-MEMORY DUPLICATE-  *
+      * DETECTION TABLE AND APPENDS IT TO THE DUPLICATE-HISTORY   *
+      * FILE SO IT IS CAUGHT ON A FUTURE RUN AS WELL.             *
+      *----------------------------------------------------------*
+       2160-ADD-DUP-ENTRY.
+           IF DUP-ENTRY-COUNT < 5000
+               ADD 1 TO DUP-ENTRY-COUNT
+               MOVE WS-CURRENT-DUP-KEY
+                   TO DUP-KEY-ENTRY(DUP-ENTRY-COUNT)
+           END-IF.
+
+           PERFORM 2170-APPEND-DUP-HISTORY
+               THRU 2170-EXIT.
+       2160-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE ENTRY TO THIS PROGRAM'S DUPLICATE-HISTORY     *
+      * FILE.                                                     *
+      *----------------------------------------------------------*
+       2170-APPEND-DUP-HISTORY.
+           MOVE "ABC149A"           TO DHI-PROGRAM-ID.
+           MOVE WS-CURRENT-DUP-KEY  TO DHI-KEY.
+
+           OPEN EXTEND DUP-HISTORY-FILE.
+           IF WS-DUPHIST-FILE-STATUS = "35"
+               OPEN OUTPUT DUP-HISTORY-FILE
+           END-IF.
+           WRITE DUP-HISTORY-FILE-REC FROM DUP-HISTORY-LINE.
+           CLOSE DUP-HISTORY-FILE.
+       2170-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * OVERWRITES THE CHECKPOINT FILE WITH THE CURRENT RECORD   *
+      * COUNT SO A RESTARTED RUN RESUMES AFTER THIS POINT.       *
+      *----------------------------------------------------------*
+       2300-WRITE-CHECKPOINT.
+           MOVE "ABC149A"              TO CKPT-PROGRAM-ID.
+           MOVE WS-RECORD-COUNT        TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE LINE TO THE SUITE-WIDE AUDIT LOG FOR EVERY   *
+      * CUSTOMER RECORD PROCESSED BY THIS RUN.                   *
+      *----------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           MOVE "ABC149A"              TO AUD-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE  TO AUD-TIMESTAMP.
+           MOVE CM-CUSTOMER-ID         TO AUD-INDATA.
+           MOVE WS-O-FIRST-NAME        TO AUD-RESULT.
+
+           OPEN EXTEND AUDIT-LOG-OUT.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-OUT
+           END-IF.
+           WRITE AUDIT-LOG-OUT-REC FROM AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG-OUT.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           PERFORM 9050-CONTROL-TOTAL-CHECK
+               THRU 9050-EXIT.
+
+           PERFORM 9060-WRITE-PROGRAM-TOTALS
+               THRU 9060-EXIT.
+
+           MOVE "ABC149A"              TO CKPT-PROGRAM-ID.
+           MOVE ZERO                   TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE CUSTOMER-IN
+                 CUSTOMER-OUT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRMS THAT EVERY CUSTOMER READ FROM THE NAME MASTER   *
+      * WAS EITHER WRITTEN TO THE REWRITTEN OUTPUT FILE OR       *
+      * REJECTED AS A DUPLICATE, AND FLAGS THE RUN IF THE COUNTS *
+      * DO NOT TIE OUT.  THE DUPLICATE-ID CHECK ADDED ABOVE IS   *
+      * THE ONLY REJECT CONCEPT THIS PROGRAM HAS.                *
+      *----------------------------------------------------------*
+       9050-CONTROL-TOTAL-CHECK.
+           IF WS-RECORD-COUNT =
+               WS-CT-PROCESSED-COUNT + WS-DUP-REJECT-COUNT
+                   + WS-CT-SKIP-COUNT
+               SET WS-CT-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY "ABC149A CONTROL TOTAL - READ=" WS-RECORD-COUNT
+               " PROCESSED=" WS-CT-PROCESSED-COUNT
+               " REJECTED=" WS-DUP-REJECT-COUNT
+               " SKIPPED=" WS-CT-SKIP-COUNT.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY
+                 "ABC149A **** CONTROL TOTALS OUT OF BALANCE ****"
+           END-IF.
+
+           IF WS-CT-OUT-OF-BALANCE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-DUP-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+       9050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE SUMMARY LINE TO THE SUITE-WIDE PROGRAM-TOTALS *
+      * FILE SO THE END-OF-CYCLE DASHBOARD CAN SHOW HOW THIS RUN  *
+      * DID WITHOUT HAVING TO OPEN THIS PROGRAM'S OWN OUTPUT.     *
+      *----------------------------------------------------------*
+       9060-WRITE-PROGRAM-TOTALS.
+           MOVE "ABC149A"              TO PGT-PROGRAM-ID.
+           MOVE WS-RUN-ID              TO PGT-RUN-ID.
+           MOVE WS-RUN-DATE            TO PGT-RUN-DATE.
+           MOVE WS-CT-PROCESSED-COUNT  TO PGT-TRANSACTION-COUNT.
+           MOVE WS-DUP-REJECT-COUNT    TO PGT-REJECT-COUNT.
+           COMPUTE PGT-HEADLINE-TOTAL =
+               WS-CT-PROCESSED-COUNT + WS-DUP-REJECT-COUNT.
+
+           OPEN EXTEND PGM-TOTALS-OUT.
+           IF WS-PGMTOTAL-FILE-STATUS = "35"
+               OPEN OUTPUT PGM-TOTALS-OUT
+           END-IF.
+           WRITE PGM-TOTALS-OUT-REC FROM PGM-TOTAL-LINE.
+           CLOSE PGM-TOTALS-OUT.
+       9060-EXIT.
+           EXIT.
+
