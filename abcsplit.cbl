@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCSPLIT.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  SPLITS A LARGE TRANSACTION  *
+      *                 FILE INTO UP TO EIGHT PIECES, ROUND-ROBIN *
+      *                 BY RECORD, SO A SET OF PARALLEL BATCH     *
+      *                 STEPS CAN CLEAR IT INSIDE ONE BATCH       *
+      *                 WINDOW INSTEAD OF ONE STEP READING THE    *
+      *                 WHOLE FILE SINGLE-THREADED.  EACH OUTPUT  *
+      *                 RECORD CARRIES ITS ORIGINAL SEQUENCE      *
+      *                 NUMBER SO ABCMERGE CAN PUT THE PIECES     *
+      *                 BACK IN ORIGINAL ORDER AFTERWARD.          *
+      * 2026-08-09  DH  CHANGED THE FINAL GOBACK BACK TO STOP RUN -*
+      *                 THIS PROGRAM IS ONLY EVER RUN AS ITS OWN   *
+      *                 JCL STEP, NOT CALLED BY THE CONTROL-CARD   *
+      *                 EXECUTOR.                                  *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPLIT-TRANS-IN
+               ASSIGN TO SPLITIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SPLIT-OUT-1
+               ASSIGN TO SPLTOUT1
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SPLIT-OUT-2
+               ASSIGN TO SPLTOUT2
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SPLIT-OUT-3
+               ASSIGN TO SPLTOUT3
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SPLIT-OUT-4
+               ASSIGN TO SPLTOUT4
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SPLIT-OUT-5
+               ASSIGN TO SPLTOUT5
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SPLIT-OUT-6
+               ASSIGN TO SPLTOUT6
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SPLIT-OUT-7
+               ASSIGN TO SPLTOUT7
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SPLIT-OUT-8
+               ASSIGN TO SPLTOUT8
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPLIT-TRANS-IN
+           RECORDING MODE IS F.
+       01  SPLIT-TRANS-IN-REC          PIC X(100).
+
+       FD  SPLIT-OUT-1
+           RECORDING MODE IS F.
+       01  SPLIT-OUT-1-REC             PIC X(108).
+       FD  SPLIT-OUT-2
+           RECORDING MODE IS F.
+       01  SPLIT-OUT-2-REC             PIC X(108).
+       FD  SPLIT-OUT-3
+           RECORDING MODE IS F.
+       01  SPLIT-OUT-3-REC             PIC X(108).
+       FD  SPLIT-OUT-4
+           RECORDING MODE IS F.
+       01  SPLIT-OUT-4-REC             PIC X(108).
+       FD  SPLIT-OUT-5
+           RECORDING MODE IS F.
+       01  SPLIT-OUT-5-REC             PIC X(108).
+       FD  SPLIT-OUT-6
+           RECORDING MODE IS F.
+       01  SPLIT-OUT-6-REC             PIC X(108).
+       FD  SPLIT-OUT-7
+           RECORDING MODE IS F.
+       01  SPLIT-OUT-7-REC             PIC X(108).
+       FD  SPLIT-OUT-8
+           RECORDING MODE IS F.
+       01  SPLIT-OUT-8-REC             PIC X(108).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLTOTAL.
+
+       01  WS-EOF-SW                   PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+
+       01  WS-RECORD-COUNT             PIC 9(08) COMP VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * THE NUMBER OF PIECES TO SPLIT INTO, TAKEN FROM THE JCL   *
+      * PARM.  A MISSING OR INVALID PARM DEFAULTS TO FOUR; A     *
+      * VALUE OVER EIGHT IS CAPPED AT EIGHT, THE MOST OUTPUT     *
+      * PIECES THIS PROGRAM HAS DD STATEMENTS FOR.                *
+      *----------------------------------------------------------*
+       01  WS-SPLIT-COUNT               PIC 9(01) VALUE 4.
+       01  WS-SPLIT-SUBSCRIPT           PIC 9(01).
+       01  WS-SPLIT-QUOTIENT            PIC 9(08) COMP.
+       01  WS-SPLIT-REMAINDER           PIC 9(01).
+
+       01  WS-SPLIT-OUT-REC.
+           05  SO-SEQ-NO                PIC 9(08).
+           05  SO-DATA                  PIC X(100).
+
+      *----------------------------------------------------------*
+      * RECEIVES THE JCL PARM VERBATIM, MVS STYLE - A HALFWORD   *
+      * LENGTH FOLLOWED BY THE PARM TEXT ITSELF.  THE FIRST      *
+      * CHARACTER OF THE TEXT IS THE SPLIT FACTOR, 1 THROUGH 8.  *
+      *----------------------------------------------------------*
+       LINKAGE SECTION.
+       01  WS-SPLIT-PARM.
+           05  WS-SPLIT-PARM-LEN        PIC S9(04) COMP.
+           05  WS-SPLIT-PARM-TEXT       PIC X(100).
+
+       PROCEDURE DIVISION USING WS-SPLIT-PARM.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1070-PARSE-SPLIT-COUNT
+               THRU 1070-EXIT.
+
+           OPEN INPUT SPLIT-TRANS-IN.
+
+           PERFORM 1080-OPEN-SPLIT-OUTPUTS
+               THRU 1080-EXIT
+               VARYING WS-SPLIT-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SPLIT-SUBSCRIPT > WS-SPLIT-COUNT.
+
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * TAKES THE SPLIT FACTOR FROM THE JCL PARM.  A MISSING     *
+      * PARM, A NON-NUMERIC PARM, OR A PARM OF ZERO DEFAULTS TO   *
+      * FOUR PIECES; ANYTHING OVER EIGHT IS CAPPED AT EIGHT.      *
+      *----------------------------------------------------------*
+       1070-PARSE-SPLIT-COUNT.
+           IF WS-SPLIT-PARM-LEN = ZERO
+               OR WS-SPLIT-PARM-TEXT = SPACES
+               CONTINUE
+           ELSE
+               IF WS-SPLIT-PARM-TEXT(1:1) IS NUMERIC
+                   AND WS-SPLIT-PARM-TEXT(1:1) NOT = "0"
+                   MOVE WS-SPLIT-PARM-TEXT(1:1) TO WS-SPLIT-COUNT
+               END-IF
+           END-IF.
+
+           IF WS-SPLIT-COUNT > 8
+               MOVE 8 TO WS-SPLIT-COUNT
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1080-OPEN-SPLIT-OUTPUTS.
+           EVALUATE WS-SPLIT-SUBSCRIPT
+               WHEN 1
+                   OPEN OUTPUT SPLIT-OUT-1
+               WHEN 2
+                   OPEN OUTPUT SPLIT-OUT-2
+               WHEN 3
+                   OPEN OUTPUT SPLIT-OUT-3
+               WHEN 4
+                   OPEN OUTPUT SPLIT-OUT-4
+               WHEN 5
+                   OPEN OUTPUT SPLIT-OUT-5
+               WHEN 6
+                   OPEN OUTPUT SPLIT-OUT-6
+               WHEN 7
+                   OPEN OUTPUT SPLIT-OUT-7
+               WHEN 8
+                   OPEN OUTPUT SPLIT-OUT-8
+           END-EVALUATE.
+       1080-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           PERFORM 2200-WRITE-SPLIT-RECORD
+               THRU 2200-EXIT.
+
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * ROUTES THIS RECORD TO ONE OF THE SPLIT-OUT FILES BY ITS  *
+      * POSITION MODULO THE SPLIT FACTOR, SO RECORDS ARE SPREAD  *
+      * EVENLY ACROSS THE PIECES AND EACH PIECE KEEPS ITS SHARE  *
+      * IN ORIGINAL RELATIVE ORDER - THE ORIGINAL SEQUENCE       *
+      * NUMBER CARRIED ON EVERY OUTPUT RECORD IS WHAT LETS        *
+      * ABCMERGE REBUILD THE EXACT ORIGINAL SEQUENCE LATER.       *
+      *----------------------------------------------------------*
+       2200-WRITE-SPLIT-RECORD.
+           DIVIDE WS-RECORD-COUNT BY WS-SPLIT-COUNT
+               GIVING WS-SPLIT-QUOTIENT
+               REMAINDER WS-SPLIT-REMAINDER.
+           COMPUTE WS-SPLIT-SUBSCRIPT = WS-SPLIT-REMAINDER + 1.
+
+           MOVE WS-RECORD-COUNT        TO SO-SEQ-NO.
+           MOVE SPLIT-TRANS-IN-REC     TO SO-DATA.
+
+           EVALUATE WS-SPLIT-SUBSCRIPT
+               WHEN 1
+                   WRITE SPLIT-OUT-1-REC FROM WS-SPLIT-OUT-REC
+               WHEN 2
+                   WRITE SPLIT-OUT-2-REC FROM WS-SPLIT-OUT-REC
+               WHEN 3
+                   WRITE SPLIT-OUT-3-REC FROM WS-SPLIT-OUT-REC
+               WHEN 4
+                   WRITE SPLIT-OUT-4-REC FROM WS-SPLIT-OUT-REC
+               WHEN 5
+                   WRITE SPLIT-OUT-5-REC FROM WS-SPLIT-OUT-REC
+               WHEN 6
+                   WRITE SPLIT-OUT-6-REC FROM WS-SPLIT-OUT-REC
+               WHEN 7
+                   WRITE SPLIT-OUT-7-REC FROM WS-SPLIT-OUT-REC
+               WHEN 8
+                   WRITE SPLIT-OUT-8-REC FROM WS-SPLIT-OUT-REC
+           END-EVALUATE.
+
+           ADD 1 TO WS-CT-PROCESSED-COUNT.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ SPLIT-TRANS-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE SPLIT-TRANS-IN.
+
+           PERFORM 9010-CLOSE-SPLIT-OUTPUTS
+               THRU 9010-EXIT
+               VARYING WS-SPLIT-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SPLIT-SUBSCRIPT > WS-SPLIT-COUNT.
+
+           PERFORM 9050-CONTROL-TOTAL-CHECK
+               THRU 9050-EXIT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9010-CLOSE-SPLIT-OUTPUTS.
+           EVALUATE WS-SPLIT-SUBSCRIPT
+               WHEN 1
+                   CLOSE SPLIT-OUT-1
+               WHEN 2
+                   CLOSE SPLIT-OUT-2
+               WHEN 3
+                   CLOSE SPLIT-OUT-3
+               WHEN 4
+                   CLOSE SPLIT-OUT-4
+               WHEN 5
+                   CLOSE SPLIT-OUT-5
+               WHEN 6
+                   CLOSE SPLIT-OUT-6
+               WHEN 7
+                   CLOSE SPLIT-OUT-7
+               WHEN 8
+                   CLOSE SPLIT-OUT-8
+           END-EVALUATE.
+       9010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRMS THAT EVERY RECORD READ FROM THE ORIGINAL FILE    *
+      * WAS WRITTEN TO ONE OF THE SPLIT PIECES, AND FLAGS THE RUN *
+      * IF THE TWO COUNTS DO NOT TIE.  SETS RETURN-CODE SO THE    *
+      * JOB SCHEDULER CAN ALERT ON A BAD SPLIT RUN WITHOUT        *
+      * SOMEONE READING THE SYSOUT.                               *
+      *----------------------------------------------------------*
+       9050-CONTROL-TOTAL-CHECK.
+           IF WS-RECORD-COUNT = WS-CT-PROCESSED-COUNT
+               SET WS-CT-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY "ABCSPLIT CONTROL TOTAL - READ=" WS-RECORD-COUNT
+               " WRITTEN=" WS-CT-PROCESSED-COUNT
+               " PIECES=" WS-SPLIT-COUNT.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY
+                 "ABCSPLIT **** CONTROL TOTALS OUT OF BALANCE ****"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       9050-EXIT.
+           EXIT.
