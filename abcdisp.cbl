@@ -0,0 +1,525 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCDISP.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  SINGLE ENTRY POINT THAT    *
+      *                 READS A TRANSACTION FILE OF PROGRAM-ID/  *
+      *                 INPUT-DATA PAIRS AND CALLS THE MATCHING  *
+      *                 ABCNNNA CALCULATOR FOR EACH ONE, SO THE  *
+      *                 WHOLE SUITE CAN BE DRIVEN FROM ONE       *
+      *                 TRANSACTION STREAM INSTEAD OF AN         *
+      *                 OPERATOR PICKING A MODULE BY HAND.       *
+      * 2026-08-09  DH  ADDED CHECKPOINT LOGIC SO A RUN THAT     *
+      *                 DIES PARTWAY THROUGH A LARGE FILE CAN BE *
+      *                 RESTARTED WITHOUT REPROCESSING RECORDS   *
+      *                 ALREADY CLEARED.                         *
+      * 2026-08-09  DH  ADDED A CONTROL-TOTAL CHECK AT END OF   *
+      *                 RUN THAT CONFIRMS RECORDS PROCESSED     *
+      *                 PLUS RECORDS REJECTED TIES BACK TO THE  *
+      *                 NUMBER OF RECORDS READ, AND FLAGS THE   *
+      *                 RUN IF THEY DO NOT.                     *
+      * 2026-08-09  DH  ADDED A RUN-IDENTIFIER AND PROCESSING    *
+      *                 DATE TO EVERY OUTPUT LINE SO SEVERAL     *
+      *                 DAYS OF RESULTS CAN BE TOLD APART.       *
+      * 2026-08-09  DH  ADDED A JCL PARM SELECTION LIST SO A     *
+      *                 SUBSET OF THE DISPATCHED CALCULATORS CAN *
+      *                 BE RUN IN A GIVEN CYCLE INSTEAD OF       *
+      *                 ALWAYS SERVICING THE WHOLE TRANSACTION   *
+      *                 STREAM.                                  *
+      * 2026-08-09  DH  ADDED A BATCH WINDOW CHECK SO THE RUN    *
+      *                 REFUSES TO START OUTSIDE THE AGREED      *
+      *                 NIGHTLY PROCESSING WINDOW, AND CANNOT    *
+      *                 OVERLAP ONLINE MASTER-FILE MAINTENANCE.  *
+      * 2026-08-09  DH  SET A MEANINGFUL RETURN-CODE AT THE END  *
+      *                 OF EACH RUN (0=CLEAN, 4=COMPLETED WITH   *
+      *                 REJECTS, 8=CONTROL TOTALS OUT OF         *
+      *                 BALANCE) SO THE JOB SCHEDULER CAN ALERT  *
+      *                 ON A BAD RUN WITHOUT SOMEONE READING     *
+      *                 THE SYSOUT.                              *
+      * 2026-08-09  DH  A RECORD BYPASSED BY THE CHECKPOINT/RESTART *
+      *                 REPLAY GUARD IS NOW COUNTED AS SKIPPED SO   *
+      *                 THE CONTROL TOTAL STILL TIES OUT ON A       *
+      *                 RESTARTED RUN INSTEAD OF ALWAYS SHOWING     *
+      *                 OUT OF BALANCE BY THE RESTART COUNT.        *
+      * 2026-08-09  DH  A RUN REFUSED BY THE BATCH WINDOW CHECK NOW  *
+      *                 ALSO SETS RETURN-CODE=8 BEFORE STOP RUN, SO  *
+      *                 THE SCHEDULER SEES A BAD RUN INSTEAD OF THE  *
+      *                 DEFAULT RETURN-CODE=0 FOR A JOB THAT NEVER   *
+      *                 ACTUALLY PROCESSED ANYTHING.                *
+      * 2026-08-09  DH  A DISPATCHED CALCULATOR'S OWN CONTENT-LEVEL  *
+      *                 REJECT WAS ONLY EVER COUNTED AS PROCESSED,   *
+      *                 SINCE THE ONLY REJECT TEST HERE WAS FOR AN   *
+      *                 UNKNOWN PROGRAM-ID.  NOW CHECKS THE NEW      *
+      *                 LK-REJECT-SW EACH CALCULATOR SETS, SO A      *
+      *                 VALIDATION REJECT COUNTS TOWARD REJECTS AND  *
+      *                 CAN DRIVE RETURN-CODE THE SAME AS ANY OTHER. *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISP-TRANS-IN
+               ASSIGN TO DISPIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DISP-RESULT-OUT
+               ASSIGN TO DISPOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DISPCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISP-TRANS-IN
+           RECORDING MODE IS F.
+       01  DISP-TRANS-IN-REC.
+           05  DT-PROGRAM-ID           PIC X(08).
+           05  DT-INPUT-DATA           PIC X(100).
+
+       FD  DISP-RESULT-OUT
+           RECORDING MODE IS F.
+       01  DISP-RESULT-OUT-REC         PIC X(170).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FILE-REC         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE              VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-COUNT          PIC 9(08) COMP VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(08) COMP VALUE ZERO.
+           05  WS-SKIPPED-COUNT        PIC 9(08) COMP VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * SUPPORTS THE PARM SELECTION LIST.  WHEN THE JCL PASSES A *
+      * PARM OTHER THAN SPACES OR "ALL", IT IS UNSTRUNG INTO     *
+      * WS-SELECT-TABLE AND ONLY THOSE PROGRAM-IDS ARE CALLED -  *
+      * EVERY OTHER TRANSACTION IS PASSED THROUGH AS SKIPPED     *
+      * RATHER THAN REJECTED.                                    *
+      *----------------------------------------------------------*
+       01  WS-SELECT-SWITCHES.
+           05  WS-SELECT-FILTER-SW     PIC X(01) VALUE "N".
+               88  WS-SELECT-FILTER-ACTIVE      VALUE "Y".
+           05  WS-SELECT-FOUND-SW      PIC X(01) VALUE "N".
+               88  WS-SELECT-FOUND              VALUE "Y".
+
+       01  WS-SELECT-COUNT             PIC 9(02) COMP-3 VALUE ZERO.
+       01  WS-SELECT-SUBSCRIPT         PIC 9(02) COMP-3.
+
+       01  WS-PARM-WORK                PIC X(100).
+
+       01  WS-SELECT-TABLE.
+           05  WS-SELECT-ENTRY         PIC X(08) OCCURS 13 TIMES.
+
+       COPY CALCLNK.
+       COPY CHKPTREC.
+       COPY CTLTOTAL.
+       COPY RUNSTAMP.
+
+       01  WS-RESTART-COUNT            PIC 9(08) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 100.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(08) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(04) VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * THE AGREED NIGHTLY PROCESSING WINDOW (HHMM, 24-HOUR       *
+      * CLOCK).  THE WINDOW RUNS FROM WS-BATCH-WINDOW-START       *
+      * THROUGH MIDNIGHT TO WS-BATCH-WINDOW-END THE FOLLOWING     *
+      * MORNING.                                                  *
+      *----------------------------------------------------------*
+       01  WS-BATCH-WINDOW-START       PIC 9(04) VALUE 2000.
+       01  WS-BATCH-WINDOW-END         PIC 9(04) VALUE 0600.
+       01  WS-CURRENT-HHMM             PIC 9(04).
+
+       01  WS-WINDOW-SW                PIC X(01) VALUE "Y".
+           88  WS-WINDOW-OK                    VALUE "Y".
+           88  WS-WINDOW-CLOSED                VALUE "N".
+
+       01  WS-RESULT-LINE.
+           05  WS-R-PROGRAM-ID         PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-INPUT-DATA         PIC X(100).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-RESULT             PIC X(25).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-RUN-ID             PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-RUN-DATE           PIC X(08).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(24)
+               VALUE "TRANSACTIONS PROCESSED.".
+           05  WS-T-TOTAL              PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "REJECTED...............".
+           05  WS-T-REJECT             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "SKIPPED................".
+           05  WS-T-SKIPPED            PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-T-RUN-ID             PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-T-RUN-DATE           PIC X(08).
+
+      *----------------------------------------------------------*
+      * RECEIVES THE JCL PARM VERBATIM, MVS STYLE - A HALFWORD   *
+      * LENGTH FOLLOWED BY THE PARM TEXT ITSELF.  A PARM OF      *
+      * SPACES OR "ALL" RUNS EVERY TRANSACTION; ANY OTHER VALUE  *
+      * IS TREATED AS A COMMA-SEPARATED LIST OF PROGRAM-IDS TO   *
+      * RUN THIS CYCLE.                                          *
+      *----------------------------------------------------------*
+       LINKAGE SECTION.
+       01  WS-DISP-PARM.
+           05  WS-DISP-PARM-LEN         PIC S9(04) COMP.
+           05  WS-DISP-PARM-TEXT        PIC X(100).
+
+       PROCEDURE DIVISION USING WS-DISP-PARM.
+       0000-MAINLINE.
+           PERFORM 1010-CHECK-BATCH-WINDOW
+               THRU 1010-EXIT.
+
+           IF WS-WINDOW-OK
+               PERFORM 1000-INITIALIZE
+                   THRU 1000-EXIT
+
+               PERFORM 2000-PROCESS-TRANSACTION
+                   THRU 2000-EXIT
+                   UNTIL WS-END-OF-FILE
+
+               PERFORM 9000-TERMINATE
+                   THRU 9000-EXIT
+           END-IF.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * REFUSES TO START THIS RUN OUTSIDE THE AGREED NIGHTLY      *
+      * PROCESSING WINDOW, SO A DISPATCH RUN CAN NEVER OVERLAP    *
+      * ONLINE MASTER-FILE MAINTENANCE.  THE WINDOW WRAPS PAST    *
+      * MIDNIGHT, SO A CURRENT TIME IS IN-WINDOW WHEN IT IS AT OR *
+      * AFTER THE START TIME OR AT OR BEFORE THE END TIME.        *
+      *----------------------------------------------------------*
+       1010-CHECK-BATCH-WINDOW.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNSTAMP-CURRENT-DATE.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(9:4) TO WS-CURRENT-HHMM.
+
+           SET WS-WINDOW-OK TO TRUE.
+           IF WS-CURRENT-HHMM < WS-BATCH-WINDOW-START
+               AND WS-CURRENT-HHMM > WS-BATCH-WINDOW-END
+               SET WS-WINDOW-CLOSED TO TRUE
+           END-IF.
+
+           IF WS-WINDOW-CLOSED
+               DISPLAY "ABCDISP **** RUN REFUSED - OUTSIDE THE "
+                   "NIGHTLY PROCESSING WINDOW (CURRENT TIME="
+                   WS-CURRENT-HHMM ") ****"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  DISP-TRANS-IN
+                OUTPUT DISP-RESULT-OUT.
+
+           PERFORM 1050-READ-CHECKPOINT
+               THRU 1050-EXIT.
+
+           PERFORM 1060-SET-RUN-STAMP
+               THRU 1060-EXIT.
+
+           PERFORM 1070-PARSE-SELECTION
+               THRU 1070-EXIT.
+
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * BUILDS THE SELECTION TABLE FROM THE JCL PARM, IF ONE WAS *
+      * SUPPLIED, SO ONLY THE NAMED PROGRAM-IDS ARE DISPATCHED   *
+      * THIS CYCLE.  A MISSING PARM OR A PARM OF "ALL" LEAVES    *
+      * THE FILTER OFF AND EVERY TRANSACTION RUNS AS BEFORE.     *
+      *----------------------------------------------------------*
+       1070-PARSE-SELECTION.
+           IF WS-DISP-PARM-LEN = ZERO
+               OR WS-DISP-PARM-TEXT = SPACES
+               OR WS-DISP-PARM-TEXT(1:3) = "ALL"
+               CONTINUE
+           ELSE
+               SET WS-SELECT-FILTER-ACTIVE TO TRUE
+               MOVE WS-DISP-PARM-TEXT TO WS-PARM-WORK
+               UNSTRING WS-PARM-WORK DELIMITED BY ","
+                   INTO WS-SELECT-ENTRY(01) WS-SELECT-ENTRY(02)
+                        WS-SELECT-ENTRY(03) WS-SELECT-ENTRY(04)
+                        WS-SELECT-ENTRY(05) WS-SELECT-ENTRY(06)
+                        WS-SELECT-ENTRY(07) WS-SELECT-ENTRY(08)
+                        WS-SELECT-ENTRY(09) WS-SELECT-ENTRY(10)
+                        WS-SELECT-ENTRY(11) WS-SELECT-ENTRY(12)
+                        WS-SELECT-ENTRY(13)
+                   TALLYING IN WS-SELECT-COUNT
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * READS THIS PROGRAM'S CHECKPOINT FILE, IF ONE EXISTS FROM *
+      * A PRIOR RUN THAT DID NOT COMPLETE, AND SETS THE RESTART  *
+      * COUNT SO ALREADY-PROCESSED TRANSACTIONS ARE SKIPPED.     *
+      *----------------------------------------------------------*
+       1050-READ-CHECKPOINT.
+           MOVE ZERO                   TO WS-RESTART-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SETS THE RUN-IDENTIFIER AND PROCESSING DATE ONCE AT THE  *
+      * START OF THE RUN SO EVERY LINE THIS RUN WRITES CAN BE    *
+      * TRACED BACK TO THE BATCH AND DAY IT CAME FROM.           *
+      *----------------------------------------------------------*
+       1060-SET-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNSTAMP-CURRENT-DATE.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:14) TO WS-RUN-ID.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:8)  TO WS-RUN-DATE.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TRANS-COUNT.
+
+           IF WS-TRANS-COUNT > WS-RESTART-COUNT
+               PERFORM 2200-PROCESS-NEW-TRANSACTION
+                   THRU 2200-EXIT
+           ELSE
+               ADD 1 TO WS-CT-SKIP-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * HOLDS THE ORIGINAL PER-TRANSACTION DISPATCH LOGIC, RUN   *
+      * ONLY FOR TRANSACTIONS PAST THE LAST CHECKPOINTED RECORD, *
+      * AND WRITES A FRESH CHECKPOINT EVERY WS-CHECKPOINT-       *
+      * INTERVAL TRANSACTIONS.                                   *
+      *----------------------------------------------------------*
+       2200-PROCESS-NEW-TRANSACTION.
+           MOVE SPACES                 TO LK-RESULT.
+           MOVE DT-INPUT-DATA          TO LK-INDATA.
+
+           IF WS-SELECT-FILTER-ACTIVE
+               PERFORM 3050-IS-PROGRAM-SELECTED
+                   THRU 3050-EXIT
+           ELSE
+               SET WS-SELECT-FOUND TO TRUE
+           END-IF.
+
+           IF WS-SELECT-FOUND
+               PERFORM 3000-CALL-CALCULATOR
+                   THRU 3000-EXIT
+               IF LK-RESULT NOT = "** UNKNOWN PROGRAM-ID **"
+                   IF LK-TRANSACTION-REJECTED
+                       ADD 1 TO WS-REJECT-COUNT
+                   ELSE
+                       ADD 1 TO WS-CT-PROCESSED-COUNT
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "** NOT SELECTED THIS RUN **" TO LK-RESULT
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+           MOVE DT-PROGRAM-ID          TO WS-R-PROGRAM-ID.
+           MOVE DT-INPUT-DATA          TO WS-R-INPUT-DATA.
+           MOVE LK-RESULT              TO WS-R-RESULT.
+           MOVE WS-RUN-ID              TO WS-R-RUN-ID.
+           MOVE WS-RUN-DATE            TO WS-R-RUN-DATE.
+           WRITE DISP-RESULT-OUT-REC FROM WS-RESULT-LINE.
+
+           DIVIDE WS-TRANS-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT
+                   THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * OVERWRITES THE CHECKPOINT FILE WITH THE CURRENT          *
+      * TRANSACTION COUNT SO A RESTARTED RUN RESUMES AFTER THIS  *
+      * POINT.                                                   *
+      *----------------------------------------------------------*
+       2300-WRITE-CHECKPOINT.
+           MOVE "ABCDISP"              TO CKPT-PROGRAM-ID.
+           MOVE WS-TRANS-COUNT         TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ DISP-TRANS-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * EACH ABCNNNA CALCULATOR HAS ITS OWN DISTINCT PROGRAM-ID  *
+      * AND ACCEPTS THE SAME TWO-FIELD LINKAGE INTERFACE, SO THE *
+      * TRANSACTION'S PROGRAM-ID FIELD DRIVES A STRAIGHT CALL.   *
+      *----------------------------------------------------------*
+       3000-CALL-CALCULATOR.
+           EVALUATE DT-PROGRAM-ID
+               WHEN "ABC110A"
+                   CALL "ABC110A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC113A"
+                   CALL "ABC113A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC116A"
+                   CALL "ABC116A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC118A"
+                   CALL "ABC118A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC120A"
+                   CALL "ABC120A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC124A"
+                   CALL "ABC124A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC127A"
+                   CALL "ABC127A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC129A"
+                   CALL "ABC129A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC134A"
+                   CALL "ABC134A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC135A"
+                   CALL "ABC135A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC136A"
+                   CALL "ABC136A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC140A"
+                   CALL "ABC140A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC143A"
+                   CALL "ABC143A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN OTHER
+                   MOVE "** UNKNOWN PROGRAM-ID **" TO LK-RESULT
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * TESTS THE CURRENT TRANSACTION'S PROGRAM-ID AGAINST THE   *
+      * SELECTION TABLE BUILT FROM THE JCL PARM.                 *
+      *----------------------------------------------------------*
+       3050-IS-PROGRAM-SELECTED.
+           MOVE "N" TO WS-SELECT-FOUND-SW.
+           PERFORM 3060-CHECK-SELECT-ENTRY
+               THRU 3060-EXIT
+               VARYING WS-SELECT-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SELECT-SUBSCRIPT > WS-SELECT-COUNT
+                  OR WS-SELECT-FOUND.
+       3050-EXIT.
+           EXIT.
+
+       3060-CHECK-SELECT-ENTRY.
+           IF WS-SELECT-ENTRY(WS-SELECT-SUBSCRIPT) = DT-PROGRAM-ID
+               SET WS-SELECT-FOUND TO TRUE
+           END-IF.
+       3060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE WS-TRANS-COUNT         TO WS-T-TOTAL.
+           MOVE WS-REJECT-COUNT        TO WS-T-REJECT.
+           MOVE WS-SKIPPED-COUNT       TO WS-T-SKIPPED.
+           MOVE WS-RUN-ID              TO WS-T-RUN-ID.
+           MOVE WS-RUN-DATE            TO WS-T-RUN-DATE.
+           WRITE DISP-RESULT-OUT-REC FROM WS-TOTAL-LINE.
+
+           PERFORM 9050-CONTROL-TOTAL-CHECK
+               THRU 9050-EXIT.
+
+           MOVE "ABCDISP"              TO CKPT-PROGRAM-ID.
+           MOVE ZERO                   TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE DISP-TRANS-IN
+                 DISP-RESULT-OUT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRMS THAT EVERY TRANSACTION READ FROM THE DISPATCH   *
+      * FILE WAS EITHER ROUTED TO A CALCULATOR OR REJECTED FOR AN *
+      * UNKNOWN PROGRAM-ID, AND FLAGS THE RUN IF THE TWO COUNTS  *
+      * DO NOT TIE BACK TO THE NUMBER OF TRANSACTIONS READ.      *
+      *----------------------------------------------------------*
+       9050-CONTROL-TOTAL-CHECK.
+           IF WS-TRANS-COUNT =
+               WS-CT-PROCESSED-COUNT + WS-REJECT-COUNT
+                   + WS-SKIPPED-COUNT + WS-CT-SKIP-COUNT
+               SET WS-CT-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY "ABCDISP CONTROL TOTAL - READ=" WS-TRANS-COUNT
+               " PROCESSED=" WS-CT-PROCESSED-COUNT
+               " REJECTED=" WS-REJECT-COUNT
+               " SKIPPED=" WS-SKIPPED-COUNT
+               " RESTART-SKIPPED=" WS-CT-SKIP-COUNT.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY
+                 "ABCDISP **** CONTROL TOTALS OUT OF BALANCE ****"
+           END-IF.
+
+           IF WS-CT-OUT-OF-BALANCE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT + WS-SKIPPED-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+       9050-EXIT.
+           EXIT.
