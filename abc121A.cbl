@@ -1,26 +1,593 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
+       PROGRAM-ID. ABC121A.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  CONVERTED FROM TWO ONE-SHOT ACCEPTS TO A *
+      *                 TRANSACTION FILE OF PERIOD PAIRS WITH A  *
+      *                 RUNNING MARGIN TOTAL ACCUMULATED ACROSS  *
+      *                 AS MANY PERIODS AS ARE ON THE FILE.      *
+      * 2026-08-09  DH  ADDED CHECKPOINT LOGIC SO A RUN THAT     *
+      *                 DIES PARTWAY THROUGH A LARGE FILE CAN BE *
+      *                 RESTARTED WITHOUT REPROCESSING RECORDS   *
+      *                 ALREADY CLEARED.                         *
+      * 2026-08-09  DH  ADDED A CONTROL-TOTAL CHECK AT END OF   *
+      *                 RUN THAT CONFIRMS RECORDS PROCESSED     *
+      *                 PLUS RECORDS REJECTED TIES BACK TO THE  *
+      *                 NUMBER OF RECORDS READ, AND FLAGS THE   *
+      *                 RUN IF THEY DO NOT.                     *
+      * 2026-08-09  DH  ADDED A RUN-IDENTIFIER AND PROCESSING   *
+      *                 DATE TO EVERY OUTPUT LINE SO SEVERAL    *
+      *                 DAYS OF RESULTS CAN BE TOLD APART.      *
+      * 2026-08-09  DH  ADDED A GENERAL-LEDGER INTERFACE FEED SO *
+      *                 THE MARGIN THIS PROGRAM COMPUTES CAN     *
+      *                 POST DOWNSTREAM INSTEAD OF BEING KEYED   *
+      *                 IN BY HAND FROM A SCREEN PRINTOUT.       *
+      * 2026-08-09  DH  ADDED AN AVERAGE MARGIN TO THE END-OF-   *
+      *                 RUN TRAILER, AND WIDENED THE OUTPUT      *
+      *                 RECORD, WHICH HAD FALLEN SHORT OF THE    *
+      *                 TRAILER LINE'S ACTUAL LENGTH.            *
+      * 2026-08-09  DH  CONVERTED WORKING-STORAGE NUMERIC        *
+      *                 FIELDS FROM ZONED DISPLAY USAGE TO       *
+      *                 COMP-3 PACKED DECIMAL TO CUT STORAGE AND *
+      *                 CPU TIME ON FULL-FILE BATCH RUNS.        *
+      * 2026-08-09  DH  CHANGED THE FINAL STOP RUN TO GOBACK SO     *
+      *                 THIS PROGRAM CAN ALSO BE CALLED IN SEQUENCE *
+      *                 BY THE CONTROL-CARD DRIVEN EXECUTOR, WHILE  *
+      *                 STILL RUNNING UNCHANGED AS ITS OWN JCL STEP.*
+      * 2026-08-09  DH  ADDED A WRITE OF THIS RUN'S TOTALS TO THE *
+      *                 SUITE-WIDE PROGRAM-TOTALS FILE SO A       *
+      *                 CROSS-PROGRAM DASHBOARD CAN BE BUILT      *
+      *                 AFTER THE NIGHTLY CYCLE WITHOUT OPENING   *
+      *                 EVERY PROGRAM'S OWN OUTPUT FILE.          *
+      * 2026-08-09  DH  ADDED DUPLICATE-TRANSACTION DETECTION SO A  *
+      *                 TRANSACTION MATCHING ONE ALREADY PROCESSED *
+      *                 EARLIER IN THE SAME RUN, OR IN A PRIOR     *
+      *                 DAY'S RUN, IS REJECTED INSTEAD OF BEING    *
+      *                 PROCESSED A SECOND TIME.                  *
+      * 2026-08-09  DH  SET A MEANINGFUL RETURN-CODE AT THE END  *
+      *                 OF EACH RUN (0=CLEAN, 4=COMPLETED WITH   *
+      *                 REJECTS, 8=CONTROL TOTALS OUT OF         *
+      *                 BALANCE) SO THE JOB SCHEDULER CAN ALERT  *
+      *                 ON A BAD RUN WITHOUT SOMEONE READING     *
+      *                 THE SYSOUT.                              *
+      * 2026-08-09  DH  A RECORD BYPASSED BY THE CHECKPOINT/RESTART *
+      *                 REPLAY GUARD IS NOW COUNTED AS SKIPPED SO   *
+      *                 THE CONTROL TOTAL STILL TIES OUT ON A       *
+      *                 RESTARTED RUN INSTEAD OF ALWAYS SHOWING     *
+      *                 OUT OF BALANCE BY THE RESTART COUNT.        *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERIOD-IN
+               ASSIGN TO PERIODIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PERIOD-OUT
+               ASSIGN TO PERIODOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-OUT
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT PGM-TOTALS-OUT
+               ASSIGN TO PGMTOTAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PGMTOTAL-FILE-STATUS.
+
+           SELECT GL-INTERFACE-OUT
+               ASSIGN TO GLFEED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO PERIODCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT DUP-HISTORY-FILE
+               ASSIGN TO PERIODDUP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPHIST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERIOD-IN
+           RECORDING MODE IS F.
+       01  PERIOD-IN-REC               PIC X(100).
+
+       FD  PERIOD-OUT
+           RECORDING MODE IS F.
+       01  PERIOD-OUT-REC              PIC X(150).
+
+       FD  AUDIT-LOG-OUT
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-OUT-REC           PIC X(100).
+
+       FD  PGM-TOTALS-OUT
+           RECORDING MODE IS F.
+       01  PGM-TOTALS-OUT-REC          PIC X(100).
+
+       FD  GL-INTERFACE-OUT
+           RECORDING MODE IS F.
+       01  GL-INTERFACE-OUT-REC        PIC X(64).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FILE-REC         PIC X(100).
+
+       FD  DUP-HISTORY-FILE
+           RECORDING MODE IS F.
+       01  DUP-HISTORY-FILE-REC       PIC X(49).
+
        WORKING-STORAGE SECTION.
-       01  indata PIC X(100).
-       01  a1 PIC S9(08).
-       01  a2 PIC S9(08).
-       01  a3 PIC S9(08).
-       01  a4 PIC S9(08).
-       01  r1 PIC S9(08).
-       01  r2 PIC S9(08).
-       01  r3 PIC S9(08).
-       01  r pic S9(08).
-       01 disp pic Z(20)9.
+       COPY NUMCHK.
+       COPY AUDITREC.
+       COPY PGMTOTAL.
+       COPY GLFEED.
+       COPY CHKPTREC.
+       COPY DUPCHEK.
+       COPY CTLTOTAL.
+       COPY RUNSTAMP.
+       01  WS-EOF-SW                   PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+
+       01  WS-PERIOD-COUNT             PIC 9(08) COMP VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC 9(08) COMP VALUE ZERO.
+
+       01  WS-RESTART-COUNT            PIC 9(08) COMP VALUE ZERO.
+       01  WS-DUPHIST-EOF-SW           PIC X(01) VALUE "N".
+           88  WS-DUPHIST-EOF                  VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP-3 VALUE 100.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(08) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(04) COMP-3 VALUE ZERO.
+
+       01  A1                          PIC S9(08) COMP-3.
+       01  A2                          PIC S9(08) COMP-3.
+       01  A3                          PIC S9(08) COMP-3.
+       01  A4                          PIC S9(08) COMP-3.
+       01  R                           PIC S9(10) COMP-3.
+       01  WS-RUNNING-TOTAL            PIC S9(10) COMP-3 VALUE ZERO.
+
+       01  WS-RESULT-LINE.
+           05  WS-R-PERIOD-NO          PIC Z(06)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-MARGIN             PIC -(09)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-RUNNING            PIC -(09)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-STATUS             PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R-RUN-ID             PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R-RUN-DATE           PIC X(08).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(24)
+               VALUE "PERIODS PROCESSED......".
+           05  WS-T-COUNT              PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "TOTAL MARGIN...........".
+           05  WS-T-MARGIN             PIC -(09)9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "REJECTED...............".
+           05  WS-T-REJECT             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "AVERAGE MARGIN.........".
+           05  WS-T-AVERAGE            PIC -(07)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-T-RUN-ID             PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-T-RUN-DATE           PIC X(08).
+
        PROCEDURE DIVISION.
-        ACCEPT indata.
-        UNSTRING indata DELIMITED BY SPACE INTO a1 a2.
-        ACCEPT indata.
-        UNSTRING indata DELIMITED BY SPACE INTO a3 a4.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-PERIOD
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  PERIOD-IN
+                OUTPUT PERIOD-OUT.
+
+           PERFORM 1050-READ-CHECKPOINT
+               THRU 1050-EXIT.
+
+           PERFORM 1055-LOAD-DUP-HISTORY
+               THRU 1055-EXIT.
+
+           PERFORM 1060-SET-RUN-STAMP
+               THRU 1060-EXIT.
+
+           PERFORM 2100-READ-PERIOD
+               THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * READS THIS PROGRAM'S CHECKPOINT FILE, IF ONE EXISTS FROM *
+      * A PRIOR RUN THAT DID NOT COMPLETE, AND SETS THE RESTART  *
+      * COUNT SO ALREADY-PROCESSED PERIODS ARE SKIPPED.          *
+      *----------------------------------------------------------*
+       1050-READ-CHECKPOINT.
+           MOVE ZERO                   TO WS-RESTART-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SETS THE RUN-IDENTIFIER AND PROCESSING DATE CARRIED ON    *
+      * EVERY OUTPUT LINE THIS RUN WRITES, SO SEVERAL DAYS OF     *
+      * RESULTS CAN BE TOLD APART WITHOUT RELYING ON FILE         *
+      * TIMESTAMPS.                                                *
+      *----------------------------------------------------------*
+      * LOADS THIS PROGRAM'S DUPLICATE-HISTORY FILE, IF ONE       *
+      * EXISTS FROM AN EARLIER RUN, INTO AN IN-MEMORY TABLE SO    *
+      * TRANSACTIONS PROCESSED ON A PRIOR DAY ARE RECOGNIZED AS   *
+      * DUPLICATES JUST LIKE ONES SEEN EARLIER IN THIS RUN.       *
+      *----------------------------------------------------------*
+       1055-LOAD-DUP-HISTORY.
+           MOVE ZERO                   TO DUP-ENTRY-COUNT.
+           MOVE "N"                    TO WS-DUPHIST-EOF-SW.
+
+           OPEN INPUT DUP-HISTORY-FILE.
+           IF WS-DUPHIST-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM 1056-LOAD-DUP-ENTRY
+                   THRU 1056-EXIT
+                   UNTIL WS-DUPHIST-EOF
+               CLOSE DUP-HISTORY-FILE
+           END-IF.
+       1055-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1056-LOAD-DUP-ENTRY.
+           READ DUP-HISTORY-FILE INTO DUP-HISTORY-LINE
+               AT END
+                   SET WS-DUPHIST-EOF TO TRUE
+               NOT AT END
+                   IF DUP-ENTRY-COUNT < 5000
+                       ADD 1 TO DUP-ENTRY-COUNT
+                       MOVE DHI-KEY TO
+                           DUP-KEY-ENTRY(DUP-ENTRY-COUNT)
+                   END-IF
+           END-READ.
+       1056-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1060-SET-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNSTAMP-CURRENT-DATE.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:14) TO WS-RUN-ID.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:8)  TO WS-RUN-DATE.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2000-PROCESS-PERIOD.
+           ADD 1 TO WS-PERIOD-COUNT.
+
+           IF WS-PERIOD-COUNT > WS-RESTART-COUNT
+               PERFORM 2200-PROCESS-NEW-PERIOD
+                   THRU 2200-EXIT
+           ELSE
+               ADD 1 TO WS-CT-SKIP-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-PERIOD
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * HOLDS THE ORIGINAL PER-PERIOD PROCESSING LOGIC, RUN ONLY *
+      * FOR PERIODS PAST THE LAST CHECKPOINTED RECORD, AND WRITES*
+      * A FRESH CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL PERIODS. *
+      *----------------------------------------------------------*
+      * LOOKS THE CURRENT TRANSACTION'S KEY UP IN THE IN-MEMORY   *
+      * DUPLICATE TABLE, WHICH HOLDS EVERY KEY SEEN SO FAR THIS   *
+      * RUN PLUS EVERY KEY CARRIED OVER FROM A PRIOR RUN'S        *
+      * DUPLICATE-HISTORY FILE.                                  *
+      *----------------------------------------------------------*
+       2150-CHECK-DUPLICATE.
+           MOVE PERIOD-IN-REC(1:40)
+               TO WS-CURRENT-DUP-KEY.
+           SET DUP-KEY-NOT-FOUND TO TRUE.
+           SET DUP-IDX TO 1.
+           SEARCH DUP-KEY-ENTRY
+               AT END
+                   SET DUP-KEY-NOT-FOUND TO TRUE
+               WHEN DUP-KEY-ENTRY(DUP-IDX) = WS-CURRENT-DUP-KEY
+                   SET DUP-KEY-FOUND TO TRUE
+           END-SEARCH.
+       2150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * ADDS THE CURRENT TRANSACTION'S KEY TO THE IN-MEMORY TABLE *
+      * AND APPENDS IT TO THE DUPLICATE-HISTORY FILE SO FUTURE    *
+      * RUNS WILL ALSO RECOGNIZE IT.                              *
+      *----------------------------------------------------------*
+       2160-ADD-DUP-ENTRY.
+           IF DUP-ENTRY-COUNT < 5000
+               ADD 1 TO DUP-ENTRY-COUNT
+               MOVE WS-CURRENT-DUP-KEY TO
+                   DUP-KEY-ENTRY(DUP-ENTRY-COUNT)
+           END-IF.
+
+           PERFORM 2170-APPEND-DUP-HISTORY
+               THRU 2170-EXIT.
+       2160-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2170-APPEND-DUP-HISTORY.
+           MOVE "ABC121A"              TO DHI-PROGRAM-ID.
+           MOVE WS-CURRENT-DUP-KEY     TO DHI-KEY.
+
+           OPEN EXTEND DUP-HISTORY-FILE.
+           IF WS-DUPHIST-FILE-STATUS = "35"
+               OPEN OUTPUT DUP-HISTORY-FILE
+           END-IF.
+           WRITE DUP-HISTORY-FILE-REC FROM DUP-HISTORY-LINE.
+           CLOSE DUP-HISTORY-FILE.
+       2170-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2200-PROCESS-NEW-PERIOD.
+           MOVE SPACES                 TO WS-R-STATUS.
+
+           PERFORM 2150-CHECK-DUPLICATE
+               THRU 2150-EXIT.
+
+           IF DUP-KEY-FOUND
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE ZERO               TO WS-R-MARGIN
+               MOVE "DUPLICAT"         TO WS-R-STATUS
+           ELSE
+               PERFORM 2160-ADD-DUP-ENTRY
+                   THRU 2160-EXIT
+
+               UNSTRING PERIOD-IN-REC DELIMITED BY SPACE
+                   INTO A1 A2 A3 A4
+
+               IF A1 IS NOT NUMERIC OR A2 IS NOT NUMERIC
+                   OR A3 IS NOT NUMERIC OR A4 IS NOT NUMERIC
+                   SET WS-INPUT-NUMERIC-BAD TO TRUE
+               ELSE
+                   SET WS-INPUT-NUMERIC-OK TO TRUE
+               END-IF
+
+               IF WS-INPUT-NUMERIC-OK
+                   COMPUTE R =
+                       (A1 * A2) - (A3 * A2) - (A4 * (A1 - A3))
+                   ADD R TO WS-RUNNING-TOTAL
+                   MOVE R              TO WS-R-MARGIN
+                   ADD 1 TO WS-CT-PROCESSED-COUNT
+                   PERFORM 8100-WRITE-GL-INTERFACE
+                       THRU 8100-EXIT
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE ZERO           TO WS-R-MARGIN
+                   MOVE "REJECTED"     TO WS-R-STATUS
+               END-IF
+           END-IF.
+
+           MOVE WS-PERIOD-COUNT        TO WS-R-PERIOD-NO.
+           MOVE WS-RUNNING-TOTAL       TO WS-R-RUNNING.
+           MOVE WS-RUN-ID              TO WS-R-RUN-ID.
+           MOVE WS-RUN-DATE            TO WS-R-RUN-DATE.
+           WRITE PERIOD-OUT-REC FROM WS-RESULT-LINE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG
+               THRU 8000-EXIT.
+
+           DIVIDE WS-PERIOD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT
+                   THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * OVERWRITES THE CHECKPOINT FILE WITH THE CURRENT PERIOD   *
+      * COUNT SO A RESTARTED RUN RESUMES AFTER THIS POINT.       *
+      *----------------------------------------------------------*
+       2300-WRITE-CHECKPOINT.
+           MOVE "ABC121A"              TO CKPT-PROGRAM-ID.
+           MOVE WS-PERIOD-COUNT        TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-READ-PERIOD.
+           READ PERIOD-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE LINE TO THE SUITE-WIDE AUDIT LOG FOR EVERY   *
+      * PERIOD PROCESSED BY THIS RUN, WHETHER ACCEPTED OR        *
+      * REJECTED.                                                *
+      *----------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           MOVE "ABC121A"              TO AUD-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE  TO AUD-TIMESTAMP.
+           MOVE PERIOD-IN-REC(1:40)    TO AUD-INDATA.
+           MOVE WS-R-MARGIN            TO AUD-RESULT.
+
+           OPEN EXTEND AUDIT-LOG-OUT.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-OUT
+           END-IF.
+           WRITE AUDIT-LOG-OUT-REC FROM AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG-OUT.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE LINE TO THE SHARED GENERAL-LEDGER INTERFACE  *
+      * FILE FOR EVERY PERIOD MARGIN THIS PROGRAM COMPUTES, SO   *
+      * THE FIGURE POSTS DOWNSTREAM INSTEAD OF BEING KEYED IN BY *
+      * HAND FROM A SCREEN PRINTOUT.                              *
+      *----------------------------------------------------------*
+       8100-WRITE-GL-INTERFACE.
+           MOVE "0001"                 TO GL-COMPANY-CODE.
+           MOVE "100200"               TO GL-COST-CENTER.
+           MOVE "4010200020"           TO GL-ACCOUNT-NUMBER.
+           MOVE R                      TO GL-AMOUNT.
+           IF GL-AMOUNT < ZERO
+               MOVE "D"                TO GL-DEBIT-CREDIT-IND
+           ELSE
+               MOVE "C"                TO GL-DEBIT-CREDIT-IND
+           END-IF.
+           MOVE WS-RUN-DATE            TO GL-TRANS-DATE.
+           MOVE "ABC121A"              TO GL-SOURCE-PROGRAM.
+           MOVE WS-RUN-ID              TO GL-REFERENCE.
+
+           OPEN EXTEND GL-INTERFACE-OUT.
+           IF WS-GL-FILE-STATUS = "35"
+               OPEN OUTPUT GL-INTERFACE-OUT
+           END-IF.
+           WRITE GL-INTERFACE-OUT-REC FROM GL-INTERFACE-LINE.
+           CLOSE GL-INTERFACE-OUT.
+       8100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE WS-PERIOD-COUNT        TO WS-T-COUNT.
+           MOVE WS-RUNNING-TOTAL       TO WS-T-MARGIN.
+           MOVE WS-REJECT-COUNT        TO WS-T-REJECT.
+           IF WS-CT-PROCESSED-COUNT > ZERO
+               COMPUTE WS-T-AVERAGE ROUNDED =
+                   WS-RUNNING-TOTAL / WS-CT-PROCESSED-COUNT
+           ELSE
+               MOVE ZERO               TO WS-T-AVERAGE
+           END-IF.
+           MOVE WS-RUN-ID              TO WS-T-RUN-ID.
+           MOVE WS-RUN-DATE            TO WS-T-RUN-DATE.
+           WRITE PERIOD-OUT-REC FROM WS-TOTAL-LINE.
+
+           PERFORM 9050-CONTROL-TOTAL-CHECK
+               THRU 9050-EXIT.
+
+           PERFORM 9060-WRITE-PROGRAM-TOTALS
+               THRU 9060-EXIT.
+
+           MOVE "ABC121A"              TO CKPT-PROGRAM-ID.
+           MOVE ZERO                   TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE PERIOD-IN
+                 PERIOD-OUT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRMS THAT EVERY PERIOD READ FROM THE INPUT FILE WAS  *
+      * EITHER SUCCESSFULLY PROCESSED OR REJECTED, AND FLAGS THE *
+      * RUN IF THE TWO COUNTS DO NOT TIE BACK TO THE NUMBER OF   *
+      * PERIODS READ.                                             *
+      *----------------------------------------------------------*
+       9050-CONTROL-TOTAL-CHECK.
+           IF WS-PERIOD-COUNT =
+               WS-CT-PROCESSED-COUNT + WS-REJECT-COUNT
+                   + WS-CT-SKIP-COUNT
+               SET WS-CT-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY "ABC121A CONTROL TOTAL - READ=" WS-PERIOD-COUNT
+               " PROCESSED=" WS-CT-PROCESSED-COUNT
+               " REJECTED=" WS-REJECT-COUNT
+               " SKIPPED=" WS-CT-SKIP-COUNT.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY
+                 "ABC121A **** CONTROL TOTALS OUT OF BALANCE ****"
+           END-IF.
+
+           IF WS-CT-OUT-OF-BALANCE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+       9050-EXIT.
+           EXIT.
 
-        compute r = (a1 * a2) - (a3 * a2) - (a4 * (a1 - a3) ) 
+      *----------------------------------------------------------*
+      * APPENDS ONE SUMMARY LINE TO THE SUITE-WIDE PROGRAM-TOTALS *
+      * FILE SO THE END-OF-CYCLE DASHBOARD CAN SHOW HOW THIS RUN  *
+      * DID WITHOUT HAVING TO OPEN THIS PROGRAM'S OWN OUTPUT.     *
+      *----------------------------------------------------------*
+       9060-WRITE-PROGRAM-TOTALS.
+           MOVE "ABC121A"              TO PGT-PROGRAM-ID.
+           MOVE WS-RUN-ID              TO PGT-RUN-ID.
+           MOVE WS-RUN-DATE            TO PGT-RUN-DATE.
+           MOVE WS-CT-PROCESSED-COUNT  TO PGT-TRANSACTION-COUNT.
+           MOVE WS-REJECT-COUNT TO PGT-REJECT-COUNT.
+           COMPUTE PGT-HEADLINE-TOTAL =
+               WS-CT-PROCESSED-COUNT + WS-REJECT-COUNT.
 
-        MOVE FUNCTION TRIM(r) to disp
-        DISPLAY disp
+           OPEN EXTEND PGM-TOTALS-OUT.
+           IF WS-PGMTOTAL-FILE-STATUS = "35"
+               OPEN OUTPUT PGM-TOTALS-OUT
+           END-IF.
+           WRITE PGM-TOTALS-OUT-REC FROM PGM-TOTAL-LINE.
+           CLOSE PGM-TOTALS-OUT.
+       9060-EXIT.
+           EXIT.
 
-       STOP RUN.
