@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCMENU.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  INTERACTIVE TERMINAL MENU  *
+      *                 THAT LETS AN AUTHORIZED USER PICK ONE OF *
+      *                 THE ABCNNNA CALCULATORS BY NAME, KEY IN  *
+      *                 ITS INPUT VALUES, AND SEE THE ANSWER     *
+      *                 RIGHT AWAY - THE SAME LINKAGE INTERFACE  *
+      *                 ABCDISP USES TO DRIVE A CALCULATOR FROM  *
+      *                 A TRANSACTION FILE, DRIVEN HERE ONE      *
+      *                 LOOKUP AT A TIME FROM A TERMINAL SO      *
+      *                 OPERATIONS DOES NOT HAVE TO RUN A BATCH  *
+      *                 JOB FOR A SINGLE ANSWER.                 *
+      * 2026-08-09  DH  NINE OF THE THIRTEEN MENU ENTRIES STILL   *
+      *                 CARRIED ORDINAL PLACEHOLDER TEXT FROM     *
+      *                 WHEN THE TABLE WAS FIRST BUILT.  GAVE     *
+      *                 EACH ITS OWN DESCRIPTION SO THE MENU      *
+      *                 ACTUALLY TELLS THE OPERATOR WHAT THE      *
+      *                 CALCULATOR DOES.  ALSO PASSES THE NEW     *
+      *                 LK-REJECT-SW PARAMETER ON THE LOOKUP      *
+      *                 CALL, MATCHING THE LINKAGE THE ABCNNNA    *
+      *                 CALCULATORS NOW EXPECT.                   *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CALCLNK.
+
+       01  WS-CONTINUE-SW              PIC X(01) VALUE "Y".
+           88  WS-KEEP-GOING                   VALUE "Y".
+
+       01  WS-MENU-CHOICE              PIC 9(02) VALUE ZERO.
+       01  WS-CHOICE-VALID-SW          PIC X(01) VALUE "N".
+           88  WS-CHOICE-VALID                 VALUE "Y".
+
+       01  WS-SELECTED-PROGRAM-ID      PIC X(08) VALUE SPACES.
+       01  WS-SELECTED-DESCRIPTION     PIC X(40) VALUE SPACES.
+
+       01  WS-MENU-TABLE-COUNT         PIC 9(02) COMP VALUE 13.
+       01  WS-MENU-SUBSCRIPT           PIC 9(02) COMP VALUE ZERO.
+
+       01  WS-MENU-ENTRIES.
+           05  FILLER                  PIC X(50)
+               VALUE "01ABC110AHIGH-SCORE RANKING AND COMPOSITE".
+           05  FILLER                  PIC X(50)
+               VALUE "02ABC113AAMOUNT APPORTIONMENT CALCULATION".
+           05  FILLER                  PIC X(50)
+               VALUE "03ABC116AAREA SPLIT WITH REMAINDER CHECK".
+           05  FILLER                  PIC X(50)
+               VALUE "04ABC118AGREATEST COMMON DIVISOR LOOKUP".
+           05  FILLER                  PIC X(50)
+               VALUE "05ABC120AMODULUS-CAPPED RATE LOOKUP".
+           05  FILLER                  PIC X(50)
+               VALUE "06ABC124AGREEDY POOL-PICK CALCULATOR".
+           05  FILLER                  PIC X(50)
+               VALUE "07ABC127AAGE-BRACKET FEE LOOKUP".
+           05  FILLER                  PIC X(50)
+               VALUE "08ABC129ACHEAPEST NODE-PAIR LOOKUP".
+           05  FILLER                  PIC X(50)
+               VALUE "09ABC134ASQUARE-AND-MULTIPLY CALCULATOR".
+           05  FILLER                  PIC X(50)
+               VALUE "10ABC135AEVEN-SPLIT FEASIBILITY CHECK".
+           05  FILLER                  PIC X(50)
+               VALUE "11ABC136AREIMBURSEMENT CAP CALCULATION".
+           05  FILLER                  PIC X(50)
+               VALUE "12ABC140AEXPONENT POWER CALCULATOR".
+           05  FILLER                  PIC X(50)
+               VALUE "13ABC143AINSTALLMENT DEDUCTION CALCULATOR".
+
+       01  WS-MENU-TABLE REDEFINES WS-MENU-ENTRIES.
+           05  WS-MENU-ENTRY OCCURS 13 TIMES
+                   INDEXED BY WS-MENU-IDX.
+               10  WS-ME-NUMBER        PIC 9(02).
+               10  WS-ME-PROGRAM-ID    PIC X(08).
+               10  WS-ME-DESCRIPTION   PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-LOOKUP
+               THRU 2000-EXIT
+               UNTIL NOT WS-KEEP-GOING.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY " " UPON CRT.
+           DISPLAY "DL100 CALCULATOR SUITE - ONE-OFF LOOKUP MENU"
+               UPON CRT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * DISPLAYS THE MENU, READS THE USER'S CHOICE, AND EITHER   *
+      * RUNS ONE LOOKUP OR ENDS THE SESSION WHEN THE USER PICKS  *
+      * THE EXIT OPTION.                                         *
+      *----------------------------------------------------------*
+       2000-PROCESS-LOOKUP.
+           PERFORM 2100-DISPLAY-MENU
+               THRU 2100-EXIT.
+
+           DISPLAY "ENTER A NUMBER ABOVE, OR 00 TO EXIT: " UPON CRT.
+           ACCEPT WS-MENU-CHOICE FROM CRT.
+
+           IF WS-MENU-CHOICE = ZERO
+               MOVE "N"                TO WS-CONTINUE-SW
+           ELSE
+               PERFORM 2200-FIND-CHOICE
+                   THRU 2200-EXIT
+               IF WS-CHOICE-VALID
+                   PERFORM 2300-RUN-LOOKUP
+                       THRU 2300-EXIT
+               ELSE
+                   DISPLAY "NOT A VALID MENU NUMBER - TRY AGAIN."
+                       UPON CRT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-DISPLAY-MENU.
+           DISPLAY " " UPON CRT.
+           MOVE ZERO                   TO WS-MENU-SUBSCRIPT.
+           PERFORM 2110-DISPLAY-ENTRY
+               THRU 2110-EXIT
+               VARYING WS-MENU-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-MENU-SUBSCRIPT > WS-MENU-TABLE-COUNT.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2110-DISPLAY-ENTRY.
+           DISPLAY WS-ME-NUMBER(WS-MENU-SUBSCRIPT) "  "
+               WS-ME-PROGRAM-ID(WS-MENU-SUBSCRIPT) "  "
+               WS-ME-DESCRIPTION(WS-MENU-SUBSCRIPT)
+               UPON CRT.
+       2110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SEARCHES THE MENU TABLE FOR THE NUMBER THE USER KEYED IN *
+      * AND SETS THE SELECTED PROGRAM-ID WHEN FOUND.             *
+      *----------------------------------------------------------*
+       2200-FIND-CHOICE.
+           MOVE "N"                    TO WS-CHOICE-VALID-SW.
+           MOVE ZERO                   TO WS-MENU-SUBSCRIPT.
+           PERFORM 2210-CHECK-ENTRY
+               THRU 2210-EXIT
+               VARYING WS-MENU-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-MENU-SUBSCRIPT > WS-MENU-TABLE-COUNT
+               OR WS-CHOICE-VALID.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2210-CHECK-ENTRY.
+           IF WS-ME-NUMBER(WS-MENU-SUBSCRIPT) = WS-MENU-CHOICE
+               MOVE "Y"                TO WS-CHOICE-VALID-SW
+               MOVE WS-ME-PROGRAM-ID(WS-MENU-SUBSCRIPT)
+                   TO WS-SELECTED-PROGRAM-ID
+               MOVE WS-ME-DESCRIPTION(WS-MENU-SUBSCRIPT)
+                   TO WS-SELECTED-DESCRIPTION
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * PROMPTS FOR THE INPUT LINE THE CHOSEN CALCULATOR EXPECTS *
+      * AND CALLS IT DIRECTLY, THE SAME WAY ABCDISP DOES FOR A   *
+      * TRANSACTION COMING OFF THE DISPATCH FILE.                *
+      *----------------------------------------------------------*
+       2300-RUN-LOOKUP.
+           DISPLAY " " UPON CRT.
+           DISPLAY "CALCULATOR: " WS-SELECTED-PROGRAM-ID "  "
+               WS-SELECTED-DESCRIPTION UPON CRT.
+           DISPLAY "ENTER THE INPUT VALUES: " UPON CRT.
+           MOVE SPACES                 TO LK-INDATA.
+           ACCEPT LK-INDATA FROM CRT.
+
+           IF LK-INDATA = SPACES
+               DISPLAY "NO INPUT ENTERED - LOOKUP CANCELLED."
+                   UPON CRT
+           ELSE
+               MOVE SPACES             TO LK-RESULT
+               CALL WS-SELECTED-PROGRAM-ID
+                   USING LK-INDATA LK-RESULT LK-REJECT-SW
+               DISPLAY "RESULT: " LK-RESULT UPON CRT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY " " UPON CRT.
+           DISPLAY "ABCMENU SESSION ENDED." UPON CRT.
+       9000-EXIT.
+           EXIT.
