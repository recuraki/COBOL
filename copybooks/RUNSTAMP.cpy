@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * RUNSTAMP - RUN-IDENTIFIER AND PROCESSING-DATE STAMP       *
+      * CARRIED ON EVERY REPORT LINE A BATCH-CAPABLE ABCNNNA      *
+      * PROGRAM WRITES.  WS-RUN-ID IS SET ONCE AT THE START OF    *
+      * THE RUN FROM THE FULL CURRENT-DATE TIMESTAMP (DOWN TO     *
+      * THE SECOND) SO TWO RUNS ON THE SAME DAY CAN STILL BE      *
+      * TOLD APART; WS-RUN-DATE IS THE PROCESSING DATE ALONE, SO  *
+      * SEVERAL DAYS OF OUTPUT CAN BE SORTED OR FILTERED BY DAY   *
+      * WITHOUT RELYING ON FILE TIMESTAMPS.                       *
+      *----------------------------------------------------------*
+       01  WS-RUN-STAMP.
+           05  WS-RUN-ID               PIC X(14).
+           05  WS-RUN-DATE             PIC X(08).
+
+       01  WS-RUNSTAMP-CURRENT-DATE    PIC X(26).
