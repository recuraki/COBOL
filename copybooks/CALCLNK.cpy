@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      * CALCLNK - LINKAGE PARAMETERS SHARED BY THE ABCNNNA        *
+      * CONSOLE CALCULATORS SO THEY CAN BE CALLED FROM THE        *
+      * DISPATCHER (ABCDISP) OR RUN STANDALONE FROM A TERMINAL.   *
+      * LK-INDATA CARRIES THE SAME FREE-FORM LINE THE PROGRAM     *
+      * WOULD OTHERWISE ACCEPT FROM THE CONSOLE; WHEN IT IS       *
+      * SPACES THE PROGRAM FALLS BACK TO AN ACCEPT.  LK-RESULT    *
+      * RETURNS THE EDITED ANSWER THE PROGRAM WOULD OTHERWISE     *
+      * ONLY DISPLAY.  LK-REJECT-SW TELLS THE CALLER WHETHER      *
+      * LK-RESULT HOLDS A GOOD ANSWER OR A REJECT MESSAGE,        *
+      * WITHOUT THE CALLER HAVING TO RECOGNIZE EVERY CALCULATOR'S *
+      * OWN REJECT-TEXT LITERALS.                                  *
+      *----------------------------------------------------------*
+       01  LK-INDATA                   PIC X(100).
+       01  LK-RESULT                   PIC X(25).
+       01  LK-REJECT-SW                PIC X(01).
+           88  LK-TRANSACTION-OK                 VALUE "N".
+           88  LK-TRANSACTION-REJECTED           VALUE "Y".
