@@ -0,0 +1,21 @@
+      *----------------------------------------------------------*
+      * CTLTOTAL - CONTROL-TOTAL RECONCILIATION FIELDS SHARED BY *
+      * THE BATCH-CAPABLE ABCNNNA PROGRAMS.  EACH PROGRAM COUNTS *
+      * RECORDS READ, RECORDS SUCCESSFULLY PROCESSED, AND        *
+      * RECORDS REJECTED, THEN CONFIRMS AT END OF RUN THAT       *
+      * PROCESSED PLUS REJECTED TIES BACK TO THE NUMBER READ.    *
+      * THE PROGRAM'S OWN READ AND REJECT COUNTERS ARE REUSED -  *
+      * ONLY THE PROCESSED COUNT AND THE BALANCE SWITCH LIVE     *
+      * HERE.                                                     *
+      * WS-CT-SKIP-COUNT HOLDS THE NUMBER OF RECORDS BYPASSED BY *
+      * THE CHECKPOINT/RESTART REPLAY GUARD ON A RESTARTED RUN - *
+      * THEY WERE ALREADY PROCESSED (OR REJECTED) ON THE RUN     *
+      * BEING RESTARTED, SO THEY MUST ALSO COUNT TOWARD THE      *
+      * BALANCE CHECK OR EVERY RESTART WILL SHOW OUT OF BALANCE. *
+      *----------------------------------------------------------*
+       01  WS-CONTROL-TOTALS.
+           05  WS-CT-PROCESSED-COUNT    PIC 9(08) COMP VALUE ZERO.
+           05  WS-CT-SKIP-COUNT         PIC 9(08) COMP VALUE ZERO.
+           05  WS-CT-BALANCE-SW         PIC X(01) VALUE "Y".
+               88  WS-CT-IN-BALANCE             VALUE "Y".
+               88  WS-CT-OUT-OF-BALANCE         VALUE "N".
