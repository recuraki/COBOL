@@ -0,0 +1,21 @@
+      *----------------------------------------------------------*
+      * SIGNCHK - SIGN-VALIDATION SWITCH SHARED BY THE ABCNNNA    *
+      * CALCULATORS THAT KEEP THEIR WORKING NUMERIC FIELDS        *
+      * UNSIGNED.  AN UNSIGNED FIELD SILENTLY DROPS ANY MINUS     *
+      * SIGN ON A MOVE OR UNSTRING, SO THE RAW INPUT TEXT MUST BE *
+      * CHECKED FOR A MINUS SIGN BEFORE IT IS PARSED INTO THOSE   *
+      * FIELDS, OR A NEGATIVE TRANSACTION WOULD BE TREATED AS ITS *
+      * ABSOLUTE VALUE INSTEAD OF BEING REJECTED.  COPY INTO      *
+      * WORKING-STORAGE, INSPECT THE RAW INPUT TEXT TALLYING      *
+      * WS-SIGN-COUNT FOR ALL "-", AND SET WS-INPUT-SIGN-BAD      *
+      * WHEN THE COUNT IS GREATER THAN ZERO.                      *
+      *----------------------------------------------------------*
+       01  WS-SIGN-COUNT                PIC 9(02) COMP VALUE ZERO.
+       01  WS-SIGN-SW                   PIC X(01) VALUE "Y".
+           88  WS-INPUT-SIGN-OK                   VALUE "Y".
+           88  WS-INPUT-SIGN-BAD                  VALUE "N".
+
+       01  WS-SIGNCHK-REJECT-LINE.
+           05  FILLER                  PIC X(43)
+               VALUE "** REJECTED - NEGATIVE VALUE NOT ALLOWED: ".
+           05  WS-SC-R-INDATA          PIC X(40).
