@@ -0,0 +1,24 @@
+      *----------------------------------------------------------*
+      * PGMTOTAL - ONE-LINE PER-PROGRAM TOTALS RECORD APPENDED BY *
+      * EVERY ABCNNNA PROGRAM AT END OF RUN TO THE SUITE-WIDE     *
+      * TOTALS FILE.  ABCSUMRY READS THIS FILE AFTER THE NIGHTLY  *
+      * CYCLE COMPLETES AND PRINTS A ONE-PAGE DASHBOARD SHOWING   *
+      * HOW EACH PROGRAM DID WITHOUT HAVING TO OPEN EVERY         *
+      * PROGRAM'S OWN OUTPUT FILE SEPARATELY.  PGT-HEADLINE-TOTAL *
+      * IS THE PROGRAM'S TOTAL TRANSACTION VOLUME FOR THE RUN -   *
+      * TRANSACTION COUNT PLUS REJECT COUNT.                      *
+      *----------------------------------------------------------*
+       01  PGM-TOTAL-LINE.
+           05  PGT-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  PGT-RUN-ID              PIC X(14).
+           05  FILLER                  PIC X(01).
+           05  PGT-RUN-DATE            PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  PGT-TRANSACTION-COUNT   PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  PGT-REJECT-COUNT        PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  PGT-HEADLINE-TOTAL      PIC 9(08).
+
+       01  WS-PGMTOTAL-FILE-STATUS     PIC X(02).
