@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      * RATECTL - SHARED RATE/THRESHOLD CONTROL RECORD.  ONE     *
+      * CONTROL FILE SERVES EVERY ABCNNNA CALCULATOR THAT USED   *
+      * TO CARRY ITS OWN PRIVATE RATE TABLE.  EACH ROW IS OWNED  *
+      * BY ONE PROGRAM (RC-PROGRAM-ID) AND KEYED WITHIN THAT     *
+      * PROGRAM BY RC-RULE-CODE, SO TWO PROGRAMS CAN SHARE THE   *
+      * FILE WITHOUT COLLIDING.  THE THREE GENERIC VALUE FIELDS  *
+      * CARRY WHATEVER PAIR OR TRIPLE OF THRESHOLDS THE OWNING   *
+      * PROGRAM'S RULE NEEDS - A PROGRAM THAT ONLY USES TWO OF   *
+      * THE THREE LEAVES THE LAST ONE ZERO.                      *
+      *----------------------------------------------------------*
+       01  RATE-CONTROL-RECORD.
+           05  RC-PROGRAM-ID           PIC X(08).
+           05  RC-RULE-CODE            PIC X(04).
+           05  RC-VALUE-1              PIC 9(08).
+           05  RC-VALUE-2              PIC 9(08).
+           05  RC-VALUE-3              PIC 9(08).
