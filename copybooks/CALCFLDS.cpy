@@ -0,0 +1,8 @@
+      *----------------------------------------------------------*
+      * CALCFLDS - COMMON INPUT/DISPLAY FIELDS SHARED BY THE      *
+      * ABCNNNA CONSOLE CALCULATORS.  PROGRAMS THAT NEED A WIDER *
+      * OR DECIMAL DISP PICTURE FOR THEIR OWN RESULT RANGE       *
+      * DECLARE THEIR OWN INSTEAD OF COPYING THIS MEMBER.        *
+      *----------------------------------------------------------*
+       01  INDATA                      PIC X(100).
+       01  DISP                        PIC Z(20)9.
