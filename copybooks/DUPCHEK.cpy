@@ -0,0 +1,32 @@
+      *----------------------------------------------------------*
+      * DUPCHEK - DUPLICATE-TRANSACTION DETECTION SHARED BY THE   *
+      * BATCH-CONVERTED ABCNNNA PROGRAMS.  EACH PROGRAM KEEPS ITS *
+      * OWN DUPLICATE-HISTORY FILE OF KEYS IT HAS ALREADY SEEN,   *
+      * LOADS IT INTO AN IN-MEMORY TABLE AT THE START OF THE RUN, *
+      * AND APPENDS TO IT AS NEW TRANSACTIONS ARE ACCEPTED, SO A  *
+      * TRANSACTION MATCHING ONE ALREADY PROCESSED EARLIER IN THE *
+      * SAME RUN -- OR IN A PRIOR DAY'S RUN -- IS CAUGHT BEFORE   *
+      * IT IS PROCESSED A SECOND TIME.  THE KEY IS THE SAME       *
+      * LEADING SLICE OF THE INPUT RECORD ALREADY CAPTURED ON THE *
+      * AUDIT LOG FOR MOST PROGRAMS, OR THE NATURAL KEY FIELD     *
+      * WHERE THE INPUT RECORD HAS ONE.                           *
+      *----------------------------------------------------------*
+       01  DUP-HISTORY-LINE.
+           05  DHI-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  DHI-KEY                 PIC X(40).
+
+       01  WS-DUPHIST-FILE-STATUS      PIC X(02).
+
+       01  DUP-CHECK-TABLE.
+           05  DUP-ENTRY-COUNT         PIC 9(04) COMP VALUE ZERO.
+           05  DUP-KEY-ENTRY           PIC X(40)
+               OCCURS 1 TO 5000 TIMES
+               DEPENDING ON DUP-ENTRY-COUNT
+               INDEXED BY DUP-IDX.
+
+       01  DUP-FOUND-SW                 PIC X(01) VALUE "N".
+           88  DUP-KEY-FOUND                    VALUE "Y".
+           88  DUP-KEY-NOT-FOUND                VALUE "N".
+
+       01  WS-CURRENT-DUP-KEY           PIC X(40).
