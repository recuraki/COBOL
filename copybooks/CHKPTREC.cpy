@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      * CHKPTREC - CHECKPOINT CONTROL RECORD SHARED BY THE       *
+      * BATCH-CONVERTED ABCNNNA PROGRAMS.  EACH PROGRAM KEEPS ITS *
+      * OWN CHECKPOINT FILE AND REWRITES IT EVERY N TRANSACTIONS *
+      * WITH THE LAST-PROCESSED RECORD COUNT, SO A RESTARTED RUN *
+      * CAN SKIP THE RECORDS IT ALREADY HANDLED INSTEAD OF        *
+      * REPROCESSING THE WHOLE FILE.  A LAST-KEY OF ZERO MEANS    *
+      * START FROM THE TOP.                                       *
+      *----------------------------------------------------------*
+       01  CHECKPOINT-LINE.
+           05  CKPT-PROGRAM-ID         PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  CKPT-LAST-KEY           PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  CKPT-TIMESTAMP          PIC X(26).
+
+       01  WS-CHECKPOINT-FILE-STATUS   PIC X(02).
