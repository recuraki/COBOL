@@ -0,0 +1,40 @@
+      *----------------------------------------------------------*
+      * RPTHDFT - STANDARD REPORT HEADER/FOOTER LAYOUT SHARED BY  *
+      * EVERY SUITE REPORT PROGRAM (ABCRPT, ABCSUMRY, AND ANY     *
+      * PER-CALCULATOR REPORT BUILT LATER) SO ALL SUITE REPORTS   *
+      * CARRY THE SAME TITLE/DATE/PAGE-NUMBER HEADER AND THE SAME *
+      * RECORD-COUNT FOOTER INSTEAD OF EACH PROGRAM INVENTING ITS *
+      * OWN LAYOUT.  RPT-ST-TEXT AND RPT-FN-LABEL ARE SET BY THE  *
+      * CALLING PROGRAM TO NAME THE REPORT AND THE THING BEING    *
+      * COUNTED; EVERYTHING ELSE IS FIXED ACROSS THE SUITE.       *
+      *----------------------------------------------------------*
+       01  RPT-TITLE-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE "DL100 BATCH SERVICES".
+           05  FILLER                   PIC X(112) VALUE SPACES.
+
+       01  RPT-SUBTITLE-LINE.
+           05  RPT-ST-TEXT              PIC X(60).
+           05  FILLER                   PIC X(72) VALUE SPACES.
+
+       01  RPT-DATE-LINE.
+           05  FILLER                   PIC X(10)
+               VALUE "RUN DATE: ".
+           05  RPT-DL-RUN-DATE          PIC X(10).
+           05  FILLER                   PIC X(112) VALUE SPACES.
+
+       01  RPT-FOOTER-LINE.
+           05  FILLER                   PIC X(06)
+               VALUE "PAGE ".
+           05  RPT-F-PAGE-NO            PIC ZZ9.
+           05  FILLER                   PIC X(123) VALUE SPACES.
+
+       01  RPT-FINAL-LINE.
+           05  RPT-FN-LABEL             PIC X(24).
+           05  RPT-FN-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(100) VALUE SPACES.
+
+       01  RPT-PAGE-CONTROL.
+           05  RPT-LINE-COUNT           PIC 9(02) COMP VALUE ZERO.
+           05  RPT-PAGE-COUNT           PIC 9(03) COMP VALUE ZERO.
+           05  RPT-MAX-LINES-PER-PAGE   PIC 9(02) VALUE 20.
