@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      * EXECCTL - CONTROL-CARD RECORD READ BY ABCEXEC.  EACH ROW *
+      * NAMES ONE ABCNNNA PROGRAM-ID TO RUN AND THE SEQUENCE     *
+      * NUMBER IT RUNS IN, SO A BUSINESS CYCLE'S ORDER AND       *
+      * COMPOSITION CAN BE CHANGED BY EDITING THIS CONTROL FILE  *
+      * INSTEAD OF THE JCL OR THE SOURCE.  EC-DESCRIPTION IS     *
+      * CARRIED FOR THE EXECUTION REPORT ONLY AND PLAYS NO PART  *
+      * IN THE DISPATCH.                                         *
+      *----------------------------------------------------------*
+       01  EXEC-CONTROL-RECORD.
+           05  EC-SEQUENCE              PIC 9(03).
+           05  EC-PROGRAM-ID            PIC X(08).
+           05  EC-DESCRIPTION           PIC X(40).
