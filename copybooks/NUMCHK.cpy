@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * NUMCHK - NUMERIC-INPUT VALIDATION SWITCH SHARED BY THE    *
+      * ABCNNNA CALCULATORS.  COPY INTO WORKING-STORAGE, THEN     *
+      * TEST EACH UNSTRUNG FIELD WITH IS NOT NUMERIC AND SET      *
+      * WS-INPUT-NUMERIC-BAD BEFORE ANY COMPUTE OR DIVIDE TOUCHES *
+      * IT, SO BAD INPUT IS REJECTED INSTEAD OF ABENDING THE RUN. *
+      *----------------------------------------------------------*
+       01  WS-NUMERIC-SW                PIC X(01) VALUE "Y".
+           88  WS-INPUT-NUMERIC-OK                VALUE "Y".
+           88  WS-INPUT-NUMERIC-BAD               VALUE "N".
+
+       01  WS-NUMCHK-REJECT-LINE.
+           05  FILLER                  PIC X(33)
+               VALUE "** REJECTED - NON-NUMERIC INPUT: ".
+           05  WS-NC-R-INDATA          PIC X(40).
