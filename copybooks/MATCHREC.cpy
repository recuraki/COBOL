@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      * MATCHREC - COMMON EXTRACT RECORD LAYOUT SHARED BY THE    *
+      * TWO FILES ABC154A MATCHES BY KEY: THE SYSTEM-OF-RECORD   *
+      * EXTRACT AND THE DOWNSTREAM FEED EXTRACT.  BOTH FILES     *
+      * MUST BE SORTED ASCENDING ON THE KEY BEFORE THIS PROGRAM  *
+      * RUNS.  MX-VALUE IS WHATEVER FIELD THE TWO SIDES ARE      *
+      * BEING RECONCILED ON - THE CALLER DECIDES WHAT GOES       *
+      * THERE WHEN THE EXTRACT IS BUILT.                         *
+      *----------------------------------------------------------*
+       01  MATCH-EXTRACT-RECORD.
+           05  MX-KEY                  PIC X(10).
+           05  MX-VALUE                PIC X(20).
+           05  FILLER                  PIC X(70).
