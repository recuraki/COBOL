@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      * AUDITREC - AUDIT TRAIL LINE WRITTEN BY EVERY PROGRAM IN  *
+      * THE ABCNNNA CALCULATOR SUITE.  ONE LINE IS APPENDED FOR  *
+      * EACH TRANSACTION PROCESSED, CARRYING THE PROGRAM-ID, THE *
+      * RAW INPUT, THE COMPUTED RESULT, AND A TIMESTAMP, SO A    *
+      * RUN CAN BE RECONSTRUCTED AFTER THE FACT.  COPY INTO      *
+      * WORKING-STORAGE AND MOVE EACH FIELD BEFORE WRITING.      *
+      *----------------------------------------------------------*
+       01  AUDIT-LOG-LINE.
+           05  AUD-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-INDATA              PIC X(40).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-RESULT              PIC X(25).
+
+       01  WS-AUDIT-FILE-STATUS        PIC X(02).
