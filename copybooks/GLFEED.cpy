@@ -0,0 +1,20 @@
+      *----------------------------------------------------------*
+      * GLFEED - DOWNSTREAM GENERAL-LEDGER INTERFACE LINE.       *
+      * WRITTEN BY EACH ABCNNNA CALCULATOR WHOSE RESULT IS A     *
+      * FIGURE MEANT TO POST TO THE LEDGER, SO IT CAN FLOW        *
+      * DOWNSTREAM INSTEAD OF BEING READ OFF A SCREEN AND KEYED   *
+      * IN BY HAND.  THE LAYOUT MATCHES THE GENERAL-LEDGER        *
+      * SUBSYSTEM'S STANDARD INTERFACE FEED FORMAT.  COPY INTO    *
+      * WORKING-STORAGE AND MOVE EACH FIELD BEFORE WRITING.       *
+      *----------------------------------------------------------*
+       01  GL-INTERFACE-LINE.
+           05  GL-COMPANY-CODE         PIC X(04).
+           05  GL-COST-CENTER          PIC X(06).
+           05  GL-ACCOUNT-NUMBER       PIC X(10).
+           05  GL-DEBIT-CREDIT-IND     PIC X(01).
+           05  GL-AMOUNT               PIC S9(11)V99.
+           05  GL-TRANS-DATE           PIC X(08).
+           05  GL-SOURCE-PROGRAM       PIC X(08).
+           05  GL-REFERENCE            PIC X(14).
+
+       01  WS-GL-FILE-STATUS           PIC X(02).
