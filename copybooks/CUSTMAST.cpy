@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      * CUSTMAST - CUSTOMER NAME MASTER RECORD LAYOUT.           *
+      * CM-FIRST-NAME/CM-LAST-NAME IS THE "FIRST LAST" ORDER AS  *
+      * CURRENTLY CARRIED ON THE MASTER; ABC149A REWRITES IT     *
+      * INTO "LAST FIRST" ORDER.                                 *
+      *----------------------------------------------------------*
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUSTOMER-ID          PIC X(06).
+           05  CM-FIRST-NAME           PIC X(15).
+           05  CM-LAST-NAME            PIC X(15).
+           05  FILLER                  PIC X(14).
