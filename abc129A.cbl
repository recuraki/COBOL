@@ -1,35 +1,658 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
+       PROGRAM-ID. ABC129A.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  REWORKED THE HARDCODED THREE-WAY PAIR    *
+      *                 COMPARISON INTO AN N-NODE COST TABLE --  *
+      *                 THE CHEAPEST PAIR IS ALWAYS THE TWO      *
+      *                 LOWEST-COST NODES, WHICH IS FOUND WITH   *
+      *                 A SINGLE PASS OVER THE TABLE.            *
+      * 2026-08-09  DH  ADDED A LINKAGE INTERFACE SO THE         *
+      *                 DISPATCHER CAN CALL THIS PROGRAM         *
+      *                 DIRECTLY WITH INPUT AND RESULT FIELDS,   *
+      *                 WHILE A STANDALONE RUN STILL FALLS BACK  *
+      *                 TO THE CONSOLE.                          *
+      * 2026-08-09  DH  A STANDALONE RUN NOW READS A FULL        *
+      *                 TRANSACTION FILE INSTEAD OF A SINGLE     *
+      *                 CONSOLE ACCEPT, WITH ITS OWN CHECKPOINT  *
+      *                 SO A LARGE RUN CAN BE RESTARTED.         *
+      * 2026-08-09  DH  ADDED A CONTROL-TOTAL CHECK AT END OF   *
+      *                 RUN THAT CONFIRMS RECORDS PROCESSED     *
+      *                 PLUS RECORDS REJECTED TIES BACK TO THE  *
+      *                 NUMBER OF RECORDS READ, AND FLAGS THE   *
+      *                 RUN IF THEY DO NOT.                     *
+      * 2026-08-09  DH  ADDED A RUN-IDENTIFIER AND PROCESSING    *
+      *                 DATE TO EVERY OUTPUT LINE SO SEVERAL     *
+      *                 DAYS OF RESULTS CAN BE TOLD APART.       *
+      * 2026-08-09  DH  ADDED A RESULT TOTAL AND AVERAGE TO THE  *
+      *                 END-OF-RUN TRAILER SO A DAY'S RUN CAN BE *
+      *                 EYEBALLED FOR REASONABLENESS WITHOUT     *
+      *                 ADDING UP EVERY DETAIL LINE BY HAND.     *
+      *----------------------------------------------------------*
+      * 2026-08-09  DH  CONVERTED WORKING-STORAGE NUMERIC        *
+      *                 FIELDS FROM ZONED DISPLAY USAGE TO       *
+      *                 COMP-3 PACKED DECIMAL TO CUT STORAGE AND *
+      *                 CPU TIME ON FULL-FILE BATCH RUNS.        *
+      * 2026-08-09  DH  ADDED A WRITE OF THIS RUN'S TOTALS TO THE *
+      *                 SUITE-WIDE PROGRAM-TOTALS FILE SO A       *
+      *                 CROSS-PROGRAM DASHBOARD CAN BE BUILT      *
+      *                 AFTER THE NIGHTLY CYCLE WITHOUT OPENING   *
+      *                 EVERY PROGRAM'S OWN OUTPUT FILE.          *
+      * 2026-08-09  DH  ADDED DUPLICATE-TRANSACTION DETECTION SO A  *
+      *                 TRANSACTION MATCHING ONE ALREADY PROCESSED *
+      *                 EARLIER IN THE SAME RUN, OR IN A PRIOR     *
+      *                 DAY'S RUN, IS REJECTED INSTEAD OF BEING    *
+      *                 PROCESSED A SECOND TIME.                  *
+      * 2026-08-09  DH  SET A MEANINGFUL RETURN-CODE AT THE END  *
+      *                 OF EACH RUN (0=CLEAN, 4=COMPLETED WITH   *
+      *                 REJECTS, 8=CONTROL TOTALS OUT OF         *
+      *                 BALANCE) SO THE JOB SCHEDULER CAN ALERT  *
+      *                 ON A BAD RUN WITHOUT SOMEONE READING     *
+      *                 THE SYSOUT.                              *
+      * 2026-08-09  DH  REJECT A TRANSACTION WHOSE NODE COUNT IS *
+      *                 LESS THAN TWO INSTEAD OF LETTING THE     *
+      *                 CHEAPEST-PAIR LOOKUP REFERENCE A SECOND  *
+      *                 NODE THAT WAS NEVER LOADED INTO THE      *
+      *                 TABLE.                                   *
+      * 2026-08-09  DH  A RECORD BYPASSED BY THE CHECKPOINT/RESTART *
+      *                 REPLAY GUARD IS NOW COUNTED AS SKIPPED SO   *
+      *                 THE CONTROL TOTAL STILL TIES OUT ON A       *
+      *                 RESTARTED RUN INSTEAD OF ALWAYS SHOWING     *
+      *                 OUT OF BALANCE BY THE RESTART COUNT.        *
+      * 2026-08-09  DH  THE NODE COUNT TOKEN IS NOW ONLY MOVED INTO  *
+      *                 ITS COUNTER WHEN NUMERIC, MATCHING THE GUARD *
+      *                 ALREADY USED ON EVERY OTHER TOKEN, SINCE     *
+      *                 THAT COUNTER DRIVES THE SIZE OF THE NODE     *
+      *                 TABLE.                                       *
+      * 2026-08-09  DH  LK-REJECT-SW NOW TELLS THE CALLER WHETHER   *
+      *                 LK-RESULT IS A GOOD ANSWER OR A REJECT, SO  *
+      *                 THE DISPATCHER DOES NOT HAVE TO RECOGNIZE   *
+      *                 THIS PROGRAM'S OWN REJECT-TEXT LITERAL.     *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-OUT
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT PGM-TOTALS-OUT
+               ASSIGN TO PGMTOTAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PGMTOTAL-FILE-STATUS.
+
+           SELECT TRANS-IN
+               ASSIGN TO NODEIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-OUT
+               ASSIGN TO NODEOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO NODECKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT DUP-HISTORY-FILE
+               ASSIGN TO NODEDUPS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPHIST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-OUT
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-OUT-REC           PIC X(100).
+
+       FD  PGM-TOTALS-OUT
+           RECORDING MODE IS F.
+       01  PGM-TOTALS-OUT-REC          PIC X(100).
+
+       FD  TRANS-IN
+           RECORDING MODE IS F.
+       01  TRANS-IN-REC                PIC X(100).
+
+       FD  TRANS-OUT
+           RECORDING MODE IS F.
+       01  TRANS-OUT-REC               PIC X(180).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FILE-REC         PIC X(100).
+
+       FD  DUP-HISTORY-FILE
+           RECORDING MODE IS F.
+       01  DUP-HISTORY-FILE-REC        PIC X(49).
+
        WORKING-STORAGE SECTION.
-       01  indata PIC X(100).
-       01  a1 PIC S9(08).
-       01  a2 PIC S9(08).
-       01  a3 PIC S9(08).
-       01  r1 PIC S9(08).
-       01  r2 PIC S9(08).
-       01  r3 PIC S9(08).
-       01  r pic S9(08).
-       01 disp pic Z(20)9.
-       PROCEDURE DIVISION.
-        ACCEPT indata.
-        
-        UNSTRING indata DELIMITED BY SPACE INTO a1 a2 a3.
-        COMPUTE r1 = a1 + a2
-        COMPUTE r2 = a1 + a3
-        COMPUTE r3 = a2 + a3
- 
-        IF r1 <= r2 AND r1 <= r3 THEN
-          MOVE FUNCTION TRIM(r1) to disp
-          DISPLAY disp
-        ELSE IF r2 <= r1 AND r2 <= r3 THEN
-          MOVE FUNCTION TRIM(r2) to disp
-          DISPLAY disp
-        ELSE
-          MOVE FUNCTION TRIM(r3) to disp
-          DISPLAY disp
-        END-IF
-        END-IF
- 
- 
-       STOP RUN.
+       COPY CALCFLDS.
+       COPY NUMCHK.
+       COPY AUDITREC.
+       COPY PGMTOTAL.
+       COPY CHKPTREC.
+       COPY DUPCHEK.
+       COPY CTLTOTAL.
+       COPY RUNSTAMP.
+
+       01  WS-BATCH-SWITCHES.
+           05  WS-BATCH-EOF-SW         PIC X(01) VALUE "N".
+               88  WS-BATCH-EOF                VALUE "Y".
+
+       01  WS-BATCH-COUNT              PIC 9(08) COMP VALUE ZERO.
+       01  WS-BATCH-REJECT-COUNT       PIC 9(08) COMP VALUE ZERO.
+       01  WS-BATCH-RESULT-TOTAL       PIC S9(15) COMP VALUE ZERO.
+       01  WS-RESTART-COUNT            PIC 9(08) COMP VALUE ZERO.
+       01  WS-DUPHIST-EOF-SW           PIC X(01) VALUE "N".
+           88  WS-DUPHIST-EOF                  VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP-3 VALUE 100.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(08) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(04) COMP-3 VALUE ZERO.
+
+       01  WS-BATCH-RESULT-LINE.
+           05  WS-BR-RECORD-NO         PIC Z(06)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-BR-INDATA            PIC X(40).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-BR-RESULT            PIC X(25).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-BR-RUN-ID            PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-BR-RUN-DATE          PIC X(08).
+
+       01  WS-BATCH-TOTAL-LINE.
+           05  FILLER                  PIC X(24)
+               VALUE "TRANSACTIONS PROCESSED.".
+           05  WS-BT-TOTAL             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "REJECTED...............".
+           05  WS-BT-REJECT            PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "RESULT TOTAL...........".
+           05  WS-BT-SUM               PIC -(09)9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE "RESULT AVERAGE.........".
+           05  WS-BT-AVERAGE           PIC -(07)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-BT-RUN-ID            PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-BT-RUN-DATE          PIC X(08).
+
+       01  WS-UNSTRING-PTR             PIC 9(03) COMP-3.
+       01  WS-TOKEN                    PIC X(08).
+
+       01  WS-NODE-COUNT               PIC 9(02) COMP-3.
+       01  WS-SUBSCRIPT                PIC 9(02) COMP-3.
+
+       01  WS-NODE-TABLE.
+           05  WS-NODE-COST            PIC S9(08) COMP-3
+                                        OCCURS 1 TO 50 TIMES
+                                        DEPENDING ON WS-NODE-COUNT.
+
+       01  WS-LOWEST-COST              PIC S9(08) COMP-3.
+       01  WS-2ND-LOWEST-COST          PIC S9(08) COMP-3.
+       01  R                           PIC S9(09) COMP-3.
+
+       LINKAGE SECTION.
+       COPY CALCLNK.
+
+       PROCEDURE DIVISION USING LK-INDATA LK-RESULT LK-REJECT-SW.
+       0000-MAINLINE.
+           IF LK-INDATA = SPACES
+               PERFORM 1900-BATCH-RUN
+                   THRU 1900-EXIT
+           ELSE
+               MOVE LK-INDATA          TO INDATA
+               PERFORM 1800-PROCESS-TRANSACTION
+                   THRU 1800-EXIT
+               PERFORM 8000-WRITE-AUDIT-LOG
+                   THRU 8000-EXIT
+           END-IF.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * ORIGINAL SINGLE-TRANSACTION CALCULATION, SHARED BY A      *
+      * DIRECT CALL FROM THE DISPATCHER AND BY THE BATCH LOOP     *
+      * BELOW -- INDATA IS ALREADY SET BY THE CALLER.             *
+      *----------------------------------------------------------*
+       1800-PROCESS-TRANSACTION.
+           SET LK-TRANSACTION-REJECTED TO TRUE.
+           SET WS-INPUT-NUMERIC-OK     TO TRUE.
+           MOVE 1                      TO WS-UNSTRING-PTR.
+
+           PERFORM 1100-PARSE-TOKEN THRU 1100-EXIT.
+           IF WS-INPUT-NUMERIC-OK
+               MOVE WS-TOKEN           TO WS-NODE-COUNT
+           END-IF.
+
+           IF WS-INPUT-NUMERIC-OK
+               AND WS-NODE-COUNT < 2
+               SET WS-INPUT-NUMERIC-BAD TO TRUE
+           END-IF.
+
+           IF WS-INPUT-NUMERIC-OK
+               PERFORM 1000-PARSE-NODE
+                   THRU 1000-EXIT
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-NODE-COUNT
+           END-IF.
+
+           IF WS-INPUT-NUMERIC-OK
+               SET LK-TRANSACTION-OK   TO TRUE
+               PERFORM 2000-FIND-CHEAPEST-PAIR
+                   THRU 2000-EXIT
+
+               COMPUTE R = WS-LOWEST-COST + WS-2ND-LOWEST-COST
+               MOVE FUNCTION TRIM(R)   TO DISP
+               ADD R                   TO WS-BATCH-RESULT-TOTAL
+               DISPLAY DISP
+               MOVE DISP               TO LK-RESULT
+           ELSE
+               MOVE INDATA(1:40)       TO WS-NC-R-INDATA
+               DISPLAY WS-NUMCHK-REJECT-LINE
+               MOVE WS-NUMCHK-REJECT-LINE TO LK-RESULT
+           END-IF.
+       1800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * WHEN RUN STANDALONE, READS A FULL TRANSACTION FILE AND   *
+      * WRITES ONE RESULT LINE PER RECORD, WITH ITS OWN          *
+      * CHECKPOINT SO A LARGE RUN CAN BE RESTARTED.               *
+      *----------------------------------------------------------*
+       1900-BATCH-RUN.
+           OPEN INPUT  TRANS-IN
+                OUTPUT TRANS-OUT.
+
+           PERFORM 1950-READ-CHECKPOINT
+               THRU 1950-EXIT.
+
+           PERFORM 1945-LOAD-DUP-HISTORY
+               THRU 1945-EXIT.
+
+           PERFORM 1905-SET-RUN-STAMP
+               THRU 1905-EXIT.
+
+           PERFORM 1910-READ-TRANSACTION
+               THRU 1910-EXIT.
+
+           PERFORM 1920-PROCESS-BATCH-RECORD
+               THRU 1920-EXIT
+               UNTIL WS-BATCH-EOF.
+
+           MOVE WS-BATCH-COUNT         TO WS-BT-TOTAL.
+           MOVE WS-BATCH-REJECT-COUNT  TO WS-BT-REJECT.
+           MOVE WS-BATCH-RESULT-TOTAL  TO WS-BT-SUM.
+           IF WS-CT-PROCESSED-COUNT > ZERO
+               COMPUTE WS-BT-AVERAGE ROUNDED =
+                   WS-BATCH-RESULT-TOTAL / WS-CT-PROCESSED-COUNT
+           ELSE
+               MOVE ZERO               TO WS-BT-AVERAGE
+           END-IF.
+           MOVE WS-RUN-ID              TO WS-BT-RUN-ID.
+           MOVE WS-RUN-DATE            TO WS-BT-RUN-DATE.
+           WRITE TRANS-OUT-REC FROM WS-BATCH-TOTAL-LINE.
+
+           PERFORM 1960-CONTROL-TOTAL-CHECK
+               THRU 1960-EXIT.
+
+           PERFORM 1970-WRITE-PROGRAM-TOTALS
+               THRU 1970-EXIT.
+
+           MOVE "ABC129A"              TO CKPT-PROGRAM-ID.
+           MOVE ZERO                   TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE TRANS-IN
+                 TRANS-OUT.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1905-SET-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNSTAMP-CURRENT-DATE.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:14) TO WS-RUN-ID.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:8)  TO WS-RUN-DATE.
+       1905-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1910-READ-TRANSACTION.
+           READ TRANS-IN
+               AT END
+                   SET WS-BATCH-EOF    TO TRUE
+           END-READ.
+       1910-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1920-PROCESS-BATCH-RECORD.
+           ADD 1 TO WS-BATCH-COUNT.
+
+           IF WS-BATCH-COUNT > WS-RESTART-COUNT
+               PERFORM 1930-PROCESS-NEW-BATCH-RECORD
+                   THRU 1930-EXIT
+           ELSE
+               ADD 1 TO WS-CT-SKIP-COUNT
+           END-IF.
+
+           PERFORM 1910-READ-TRANSACTION
+               THRU 1910-EXIT.
+       1920-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CHECKS THE INCOMING TRANSACTION AGAINST THE IN-MEMORY     *
+      * DUPLICATE-DETECTION TABLE BUILT FROM TRANSACTIONS ALREADY *
+      * PROCESSED THIS RUN OR ON A PRIOR RUN.                     *
+      *----------------------------------------------------------*
+       1925-CHECK-DUPLICATE.
+           MOVE INDATA(1:40) TO WS-CURRENT-DUP-KEY.
+           SET DUP-KEY-NOT-FOUND TO TRUE.
+           IF DUP-ENTRY-COUNT > ZERO
+               SET DUP-IDX TO 1
+               SEARCH DUP-KEY-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN DUP-KEY-ENTRY(DUP-IDX) = WS-CURRENT-DUP-KEY
+                       SET DUP-KEY-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+       1925-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * ADDS THE CURRENT TRANSACTION TO THE IN-MEMORY DUPLICATE-  *
+      * DETECTION TABLE AND APPENDS IT TO THE DUPLICATE-HISTORY   *
+      * FILE SO IT IS CAUGHT ON A FUTURE RUN AS WELL.             *
+      *----------------------------------------------------------*
+       1926-ADD-DUP-ENTRY.
+           IF DUP-ENTRY-COUNT < 5000
+               ADD 1 TO DUP-ENTRY-COUNT
+               MOVE WS-CURRENT-DUP-KEY
+                   TO DUP-KEY-ENTRY(DUP-ENTRY-COUNT)
+           END-IF.
+
+           PERFORM 1927-APPEND-DUP-HISTORY
+               THRU 1927-EXIT.
+       1926-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE ENTRY TO THIS PROGRAM'S DUPLICATE-HISTORY     *
+      * FILE.                                                     *
+      *----------------------------------------------------------*
+       1927-APPEND-DUP-HISTORY.
+           MOVE "ABC129A"           TO DHI-PROGRAM-ID.
+           MOVE WS-CURRENT-DUP-KEY  TO DHI-KEY.
+
+           OPEN EXTEND DUP-HISTORY-FILE.
+           IF WS-DUPHIST-FILE-STATUS = "35"
+               OPEN OUTPUT DUP-HISTORY-FILE
+           END-IF.
+           WRITE DUP-HISTORY-FILE-REC FROM DUP-HISTORY-LINE.
+           CLOSE DUP-HISTORY-FILE.
+       1927-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1930-PROCESS-NEW-BATCH-RECORD.
+           MOVE TRANS-IN-REC           TO INDATA.
+           PERFORM 1925-CHECK-DUPLICATE
+               THRU 1925-EXIT.
+           IF DUP-KEY-FOUND
+               ADD 1               TO WS-BATCH-REJECT-COUNT
+               MOVE "DUPLICATE - REJECTED"  TO LK-RESULT
+           ELSE
+               PERFORM 1926-ADD-DUP-ENTRY
+                   THRU 1926-EXIT
+
+               PERFORM 1800-PROCESS-TRANSACTION
+                   THRU 1800-EXIT
+
+               IF WS-INPUT-NUMERIC-BAD
+                   ADD 1           TO WS-BATCH-REJECT-COUNT
+               ELSE
+                   ADD 1           TO WS-CT-PROCESSED-COUNT
+               END-IF
+           END-IF.
+
+           MOVE WS-BATCH-COUNT         TO WS-BR-RECORD-NO.
+           MOVE INDATA(1:40)           TO WS-BR-INDATA.
+           MOVE LK-RESULT              TO WS-BR-RESULT.
+           MOVE WS-RUN-ID              TO WS-BR-RUN-ID.
+           MOVE WS-RUN-DATE            TO WS-BR-RUN-DATE.
+           WRITE TRANS-OUT-REC FROM WS-BATCH-RESULT-LINE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG
+               THRU 8000-EXIT.
+
+           DIVIDE WS-BATCH-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 1940-WRITE-CHECKPOINT
+                   THRU 1940-EXIT
+           END-IF.
+       1930-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1940-WRITE-CHECKPOINT.
+           MOVE "ABC129A"              TO CKPT-PROGRAM-ID.
+           MOVE WS-BATCH-COUNT         TO CKPT-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+       1940-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * LOADS THE IN-MEMORY DUPLICATE-DETECTION TABLE FROM THIS   *
+      * PROGRAM'S DUPLICATE-HISTORY FILE SO TRANSACTIONS ALREADY  *
+      * PROCESSED ON A PRIOR RUN ARE STILL CAUGHT AS DUPLICATES.  *
+      *----------------------------------------------------------*
+       1945-LOAD-DUP-HISTORY.
+           OPEN INPUT DUP-HISTORY-FILE.
+           IF WS-DUPHIST-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM 1946-LOAD-DUP-ENTRY
+                   THRU 1946-EXIT
+                   UNTIL WS-DUPHIST-EOF
+               CLOSE DUP-HISTORY-FILE
+           END-IF.
+       1945-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * READS ONE ENTRY FROM THE DUPLICATE-HISTORY FILE INTO THE  *
+      * IN-MEMORY TABLE, UP TO THE TABLE'S CAPACITY.              *
+      *----------------------------------------------------------*
+       1946-LOAD-DUP-ENTRY.
+           READ DUP-HISTORY-FILE INTO DUP-HISTORY-LINE
+               AT END
+                   SET WS-DUPHIST-EOF TO TRUE
+               NOT AT END
+                   IF DUP-ENTRY-COUNT < 5000
+                       ADD 1 TO DUP-ENTRY-COUNT
+                       MOVE DHI-KEY
+                           TO DUP-KEY-ENTRY(DUP-ENTRY-COUNT)
+                   END-IF
+           END-READ.
+       1946-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------*
+      * READS THIS PROGRAM'S CHECKPOINT FILE, IF ONE EXISTS FROM *
+      * A PRIOR RUN THAT DID NOT COMPLETE, AND SETS THE RESTART  *
+      * COUNT SO ALREADY-PROCESSED TRANSACTIONS ARE SKIPPED.     *
+      *----------------------------------------------------------*
+       1950-READ-CHECKPOINT.
+           MOVE ZERO                   TO WS-RESTART-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1950-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRMS THAT EVERY TRANSACTION READ FROM THE BATCH FILE *
+      * WAS EITHER SUCCESSFULLY PROCESSED OR REJECTED, AND FLAGS *
+      * THE RUN IF THE TWO COUNTS DO NOT TIE BACK TO THE NUMBER  *
+      * OF TRANSACTIONS READ.                                     *
+      *----------------------------------------------------------*
+       1960-CONTROL-TOTAL-CHECK.
+           IF WS-BATCH-COUNT =
+               WS-CT-PROCESSED-COUNT + WS-BATCH-REJECT-COUNT
+                   + WS-CT-SKIP-COUNT
+               SET WS-CT-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY "ABC129A CONTROL TOTAL - READ=" WS-BATCH-COUNT
+               " PROCESSED=" WS-CT-PROCESSED-COUNT
+               " REJECTED=" WS-BATCH-REJECT-COUNT
+               " SKIPPED=" WS-CT-SKIP-COUNT.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY
+                 "ABC129A **** CONTROL TOTALS OUT OF BALANCE ****"
+           END-IF.
+
+           IF WS-CT-OUT-OF-BALANCE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-BATCH-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+       1960-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE SUMMARY LINE TO THE SUITE-WIDE PROGRAM-TOTALS *
+      * FILE SO THE END-OF-CYCLE DASHBOARD CAN SHOW HOW THIS RUN  *
+      * DID WITHOUT HAVING TO OPEN THIS PROGRAM'S OWN OUTPUT.     *
+      *----------------------------------------------------------*
+       1970-WRITE-PROGRAM-TOTALS.
+           MOVE "ABC129A"              TO PGT-PROGRAM-ID.
+           MOVE WS-RUN-ID              TO PGT-RUN-ID.
+           MOVE WS-RUN-DATE            TO PGT-RUN-DATE.
+           MOVE WS-CT-PROCESSED-COUNT  TO PGT-TRANSACTION-COUNT.
+           MOVE WS-BATCH-REJECT-COUNT TO PGT-REJECT-COUNT.
+           COMPUTE PGT-HEADLINE-TOTAL =
+               WS-CT-PROCESSED-COUNT +
+               WS-BATCH-REJECT-COUNT.
+
+           OPEN EXTEND PGM-TOTALS-OUT.
+           IF WS-PGMTOTAL-FILE-STATUS = "35"
+               OPEN OUTPUT PGM-TOTALS-OUT
+           END-IF.
+           WRITE PGM-TOTALS-OUT-REC FROM PGM-TOTAL-LINE.
+           CLOSE PGM-TOTALS-OUT.
+       1970-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------*
+       1100-PARSE-TOKEN.
+           UNSTRING INDATA DELIMITED BY SPACE
+               INTO WS-TOKEN
+               WITH POINTER WS-UNSTRING-PTR.
+           IF WS-TOKEN IS NOT NUMERIC
+               SET WS-INPUT-NUMERIC-BAD TO TRUE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1000-PARSE-NODE.
+           PERFORM 1100-PARSE-TOKEN THRU 1100-EXIT.
+           IF WS-INPUT-NUMERIC-OK
+               MOVE WS-TOKEN           TO WS-NODE-COST(WS-SUBSCRIPT)
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * TWO SMALLEST VALUES ARE TRACKED IN ONE PASS: THE LOWEST  *
+      * AND THE SECOND LOWEST COST SEEN SO FAR.                  *
+      *----------------------------------------------------------*
+       2000-FIND-CHEAPEST-PAIR.
+           IF WS-NODE-COST(1) <= WS-NODE-COST(2)
+               MOVE WS-NODE-COST(1)    TO WS-LOWEST-COST
+               MOVE WS-NODE-COST(2)    TO WS-2ND-LOWEST-COST
+           ELSE
+               MOVE WS-NODE-COST(2)    TO WS-LOWEST-COST
+               MOVE WS-NODE-COST(1)    TO WS-2ND-LOWEST-COST
+           END-IF.
+
+           PERFORM 2100-CONSIDER-NODE
+               THRU 2100-EXIT
+               VARYING WS-SUBSCRIPT FROM 3 BY 1
+               UNTIL WS-SUBSCRIPT > WS-NODE-COUNT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-CONSIDER-NODE.
+           IF WS-NODE-COST(WS-SUBSCRIPT) < WS-LOWEST-COST
+               MOVE WS-LOWEST-COST         TO WS-2ND-LOWEST-COST
+               MOVE WS-NODE-COST(WS-SUBSCRIPT) TO WS-LOWEST-COST
+           ELSE
+               IF WS-NODE-COST(WS-SUBSCRIPT) < WS-2ND-LOWEST-COST
+                   MOVE WS-NODE-COST(WS-SUBSCRIPT)
+                       TO WS-2ND-LOWEST-COST
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * APPENDS ONE LINE TO THE SUITE-WIDE AUDIT LOG FOR EVERY   *
+      * RUN OF THIS PROGRAM, WHETHER THE INPUT WAS ACCEPTED OR   *
+      * REJECTED.                                                *
+      *----------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           MOVE "ABC129A"              TO AUD-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE  TO AUD-TIMESTAMP.
+           MOVE INDATA(1:40)           TO AUD-INDATA.
+           MOVE LK-RESULT              TO AUD-RESULT.
+
+           OPEN EXTEND AUDIT-LOG-OUT.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-OUT
+           END-IF.
+           WRITE AUDIT-LOG-OUT-REC FROM AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG-OUT.
+       8000-EXIT.
+           EXIT.
