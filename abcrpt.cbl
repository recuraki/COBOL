@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCRPT.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  READS THE SUITE-WIDE AUDIT  *
+      *                 LOG WRITTEN BY EVERY ABCNNNA CALCULATOR   *
+      *                 AND FORMATS IT INTO ONE CONSOLIDATED      *
+      *                 REPORT WITH A TITLE LINE, RUN DATE,       *
+      *                 COLUMN HEADERS, AND PAGE FOOTERS, SO THE  *
+      *                 BUSINESS GETS A REPORT INSTEAD OF A RAW   *
+      *                 CONSOLE DUMP.                             *
+      * 2026-08-09  DH  MOVED THE TITLE/DATE/PAGE-FOOTER LAYOUT   *
+      *                 TO THE SHARED RPTHDFT COPYBOOK SO EVERY   *
+      *                 SUITE REPORT PAGINATES THE SAME WAY.      *
+      * 2026-08-09  DH  SET A MEANINGFUL RETURN-CODE AT THE END  *
+      *                 OF THE RUN (0=CLEAN, 4=NO RECORDS WERE   *
+      *                 REPORTED) SO THE JOB SCHEDULER CAN ALERT *
+      *                 ON A BAD RUN WITHOUT SOMEONE READING     *
+      *                 THE SYSOUT.                              *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-IN
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-OUT
+               ASSIGN TO SUITERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-IN
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-IN-REC.
+           05  ARI-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  ARI-TIMESTAMP           PIC X(26).
+           05  FILLER                  PIC X(01).
+           05  ARI-INDATA              PIC X(40).
+           05  FILLER                  PIC X(01).
+           05  ARI-RESULT              PIC X(23).
+
+       FD  REPORT-OUT
+           RECORDING MODE IS F.
+       01  REPORT-OUT-REC              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYY               PIC 9(04).
+           05  WS-CD-MM                 PIC 9(02).
+           05  WS-CD-DD                 PIC 9(02).
+           05  FILLER                   PIC X(12).
+
+       01  WS-RUN-DATE                 PIC X(10).
+
+       01  WS-DETAIL-COUNT              PIC 9(08) COMP VALUE ZERO.
+
+       COPY RPTHDFT.
+
+       01  WS-HEADER-LINE.
+           05  FILLER                   PIC X(10)
+               VALUE "PROGRAM ".
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(26)
+               VALUE "TIMESTAMP".
+           05  FILLER                   PIC X(40)
+               VALUE "INPUT DATA".
+           05  FILLER                   PIC X(23)
+               VALUE "RESULT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-PROGRAM-ID          PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-D-TIMESTAMP           PIC X(26).
+           05  WS-D-INDATA              PIC X(40).
+           05  WS-D-RESULT              PIC X(23).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-AUDIT-REC
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  AUDIT-LOG-IN
+                OUTPUT REPORT-OUT.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE.
+           STRING WS-CD-MM "/" WS-CD-DD "/" WS-CD-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           MOVE "CALCULATOR SUITE CONSOLIDATED REPORT" TO RPT-ST-TEXT.
+
+           PERFORM 1100-WRITE-PAGE-HEADERS
+               THRU 1100-EXIT.
+
+           PERFORM 2100-READ-AUDIT-REC
+               THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1100-WRITE-PAGE-HEADERS.
+           ADD 1 TO RPT-PAGE-COUNT.
+           MOVE WS-RUN-DATE             TO RPT-DL-RUN-DATE.
+
+           WRITE REPORT-OUT-REC FROM RPT-TITLE-LINE.
+           WRITE REPORT-OUT-REC FROM RPT-SUBTITLE-LINE.
+           WRITE REPORT-OUT-REC FROM RPT-DATE-LINE.
+           MOVE SPACES                 TO REPORT-OUT-REC.
+           WRITE REPORT-OUT-REC.
+           WRITE REPORT-OUT-REC FROM WS-HEADER-LINE.
+           MOVE SPACES                 TO REPORT-OUT-REC.
+           WRITE REPORT-OUT-REC.
+
+           MOVE 6                      TO RPT-LINE-COUNT.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2000-PROCESS-AUDIT-REC.
+           IF RPT-LINE-COUNT >= RPT-MAX-LINES-PER-PAGE
+               PERFORM 3000-PAGE-BREAK
+                   THRU 3000-EXIT
+           END-IF.
+
+           MOVE ARI-PROGRAM-ID          TO WS-D-PROGRAM-ID.
+           MOVE ARI-TIMESTAMP           TO WS-D-TIMESTAMP.
+           MOVE ARI-INDATA              TO WS-D-INDATA.
+           MOVE ARI-RESULT              TO WS-D-RESULT.
+           WRITE REPORT-OUT-REC FROM WS-DETAIL-LINE.
+
+           ADD 1 TO RPT-LINE-COUNT.
+           ADD 1 TO WS-DETAIL-COUNT.
+
+           PERFORM 2100-READ-AUDIT-REC
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-READ-AUDIT-REC.
+           READ AUDIT-LOG-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       3000-PAGE-BREAK.
+           MOVE RPT-PAGE-COUNT          TO RPT-F-PAGE-NO.
+           WRITE REPORT-OUT-REC FROM RPT-FOOTER-LINE.
+
+           PERFORM 1100-WRITE-PAGE-HEADERS
+               THRU 1100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE RPT-PAGE-COUNT          TO RPT-F-PAGE-NO.
+           WRITE REPORT-OUT-REC FROM RPT-FOOTER-LINE.
+
+           MOVE "RECORDS REPORTED......." TO RPT-FN-LABEL.
+           MOVE WS-DETAIL-COUNT         TO RPT-FN-COUNT.
+           WRITE REPORT-OUT-REC FROM RPT-FINAL-LINE.
+
+           CLOSE AUDIT-LOG-IN
+                 REPORT-OUT.
+
+           IF WS-DETAIL-COUNT = ZERO
+               DISPLAY
+                 "ABCRPT **** NO AUDIT LOG RECORDS WERE REPORTED ****"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
