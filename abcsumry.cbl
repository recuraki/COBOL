@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCSUMRY.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  READS THE SUITE-WIDE        *
+      *                 PROGRAM-TOTALS FILE EVERY ABCNNNA PROGRAM *
+      *                 APPENDS ONE SUMMARY LINE TO AT END OF ITS *
+      *                 OWN RUN, AND FORMATS IT INTO A ONE-PAGE   *
+      *                 DASHBOARD SHOWING HOW EACH PROGRAM DID,   *
+      *                 WITHOUT HAVING TO OPEN EVERY PROGRAM'S    *
+      *                 OWN OUTPUT FILE SEPARATELY.               *
+      * 2026-08-09  DH  SWITCHED TO THE SHARED RPTHDFT COPYBOOK   *
+      *                 FOR THE TITLE/DATE/PAGE-FOOTER LAYOUT SO  *
+      *                 THIS REPORT PAGINATES THE SAME WAY AS     *
+      *                 EVERY OTHER SUITE REPORT.                 *
+      * 2026-08-09  DH  SET A MEANINGFUL RETURN-CODE AT THE END  *
+      *                 OF THE RUN (0=CLEAN, 4=NO PROGRAMS WERE  *
+      *                 SUMMARIZED OR AT LEAST ONE REJECT WAS    *
+      *                 REPORTED ACROSS THE SUITE) SO THE JOB    *
+      *                 SCHEDULER CAN ALERT ON A BAD CYCLE       *
+      *                 WITHOUT SOMEONE READING THE SYSOUT.      *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PGM-TOTALS-IN
+               ASSIGN TO PGMTOTAL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-OUT
+               ASSIGN TO SUMRYRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PGM-TOTALS-IN
+           RECORDING MODE IS F.
+       01  PGM-TOTALS-IN-REC.
+           05  PTI-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  PTI-RUN-ID              PIC X(14).
+           05  FILLER                  PIC X(01).
+           05  PTI-RUN-DATE            PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  PTI-TRANSACTION-COUNT   PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  PTI-REJECT-COUNT        PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  PTI-HEADLINE-TOTAL      PIC 9(08).
+
+       FD  REPORT-OUT
+           RECORDING MODE IS F.
+       01  REPORT-OUT-REC              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYY               PIC 9(04).
+           05  WS-CD-MM                 PIC 9(02).
+           05  WS-CD-DD                 PIC 9(02).
+           05  FILLER                   PIC X(12).
+
+       01  WS-RUN-DATE                 PIC X(10).
+
+       01  WS-DETAIL-COUNT              PIC 9(08) COMP VALUE ZERO.
+
+       01  WS-GRAND-TRANSACTIONS        PIC 9(08) COMP VALUE ZERO.
+       01  WS-GRAND-REJECTS             PIC 9(08) COMP VALUE ZERO.
+       01  WS-GRAND-VOLUME              PIC 9(08) COMP VALUE ZERO.
+
+       COPY RPTHDFT.
+
+       01  WS-HEADER-LINE.
+           05  FILLER                   PIC X(10)
+               VALUE "PROGRAM ".
+           05  FILLER                   PIC X(06) VALUE SPACES.
+           05  FILLER                   PIC X(16)
+               VALUE "RUN ID".
+           05  FILLER                   PIC X(13)
+               VALUE "TRANSACTIONS".
+           05  FILLER                   PIC X(13)
+               VALUE "REJECTED".
+           05  FILLER                   PIC X(13)
+               VALUE "TOTAL VOLUME".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-PROGRAM-ID          PIC X(08).
+           05  FILLER                   PIC X(08) VALUE SPACES.
+           05  WS-D-RUN-ID              PIC X(14).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-D-TRANSACTIONS        PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(07) VALUE SPACES.
+           05  WS-D-REJECTED            PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(07) VALUE SPACES.
+           05  WS-D-TOTAL               PIC ZZZ,ZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                   PIC X(24)
+               VALUE "SUITE TOTALS...........".
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  WS-GT-TRANSACTIONS       PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(07) VALUE SPACES.
+           05  WS-GT-REJECTED           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(07) VALUE SPACES.
+           05  WS-GT-TOTAL              PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-TOTALS-REC
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  PGM-TOTALS-IN
+                OUTPUT REPORT-OUT.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE.
+           STRING WS-CD-MM "/" WS-CD-DD "/" WS-CD-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           MOVE "CALCULATOR SUITE NIGHTLY DASHBOARD" TO RPT-ST-TEXT.
+
+           PERFORM 1100-WRITE-PAGE-HEADERS
+               THRU 1100-EXIT.
+
+           PERFORM 2100-READ-TOTALS-REC
+               THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1100-WRITE-PAGE-HEADERS.
+           ADD 1 TO RPT-PAGE-COUNT.
+           MOVE WS-RUN-DATE             TO RPT-DL-RUN-DATE.
+
+           WRITE REPORT-OUT-REC FROM RPT-TITLE-LINE.
+           WRITE REPORT-OUT-REC FROM RPT-SUBTITLE-LINE.
+           WRITE REPORT-OUT-REC FROM RPT-DATE-LINE.
+           MOVE SPACES                 TO REPORT-OUT-REC.
+           WRITE REPORT-OUT-REC.
+           WRITE REPORT-OUT-REC FROM WS-HEADER-LINE.
+           MOVE SPACES                 TO REPORT-OUT-REC.
+           WRITE REPORT-OUT-REC.
+
+           MOVE 6                      TO RPT-LINE-COUNT.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2000-PROCESS-TOTALS-REC.
+           IF RPT-LINE-COUNT >= RPT-MAX-LINES-PER-PAGE
+               PERFORM 3000-PAGE-BREAK
+                   THRU 3000-EXIT
+           END-IF.
+
+           MOVE PTI-PROGRAM-ID          TO WS-D-PROGRAM-ID.
+           MOVE PTI-RUN-ID              TO WS-D-RUN-ID.
+           MOVE PTI-TRANSACTION-COUNT   TO WS-D-TRANSACTIONS.
+           MOVE PTI-REJECT-COUNT        TO WS-D-REJECTED.
+           MOVE PTI-HEADLINE-TOTAL      TO WS-D-TOTAL.
+           WRITE REPORT-OUT-REC FROM WS-DETAIL-LINE.
+
+           ADD 1 TO RPT-LINE-COUNT.
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD PTI-TRANSACTION-COUNT    TO WS-GRAND-TRANSACTIONS.
+           ADD PTI-REJECT-COUNT         TO WS-GRAND-REJECTS.
+           ADD PTI-HEADLINE-TOTAL       TO WS-GRAND-VOLUME.
+
+           PERFORM 2100-READ-TOTALS-REC
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-READ-TOTALS-REC.
+           READ PGM-TOTALS-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       3000-PAGE-BREAK.
+           MOVE RPT-PAGE-COUNT          TO RPT-F-PAGE-NO.
+           WRITE REPORT-OUT-REC FROM RPT-FOOTER-LINE.
+
+           PERFORM 1100-WRITE-PAGE-HEADERS
+               THRU 1100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE RPT-PAGE-COUNT          TO RPT-F-PAGE-NO.
+           WRITE REPORT-OUT-REC FROM RPT-FOOTER-LINE.
+
+           MOVE "PROGRAMS REPORTED......" TO RPT-FN-LABEL.
+           MOVE WS-DETAIL-COUNT         TO RPT-FN-COUNT.
+           WRITE REPORT-OUT-REC FROM RPT-FINAL-LINE.
+
+           MOVE WS-GRAND-TRANSACTIONS   TO WS-GT-TRANSACTIONS.
+           MOVE WS-GRAND-REJECTS        TO WS-GT-REJECTED.
+           MOVE WS-GRAND-VOLUME         TO WS-GT-TOTAL.
+           WRITE REPORT-OUT-REC FROM WS-GRAND-TOTAL-LINE.
+
+           CLOSE PGM-TOTALS-IN
+                 REPORT-OUT.
+
+           IF WS-DETAIL-COUNT = ZERO
+               OR WS-GRAND-REJECTS > ZERO
+               DISPLAY
+                 "ABCSUMRY **** NO PROGRAMS SUMMARIZED, OR REJECTS "
+                 "WERE REPORTED SOMEWHERE IN THE SUITE ****"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
