@@ -0,0 +1,399 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCMERGE.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  READS BACK THE UP-TO-EIGHT  *
+      *                 PIECES WRITTEN BY ABCSPLIT, AFTER EACH    *
+      *                 HAS BEEN PROCESSED BY ITS OWN PARALLEL    *
+      *                 BATCH STEP, AND MERGES THEM BY THE        *
+      *                 ORIGINAL SEQUENCE NUMBER ABCSPLIT TAGGED  *
+      *                 EVERY RECORD WITH, SO THE COMBINED OUTPUT *
+      *                 COMES OUT IN EXACTLY THE ORDER THE        *
+      *                 ORIGINAL TRANSACTION FILE WAS IN.          *
+      * 2026-08-09  DH  CHANGED THE FINAL GOBACK BACK TO STOP RUN -*
+      *                 THIS PROGRAM IS ONLY EVER RUN AS ITS OWN   *
+      *                 JCL STEP, NOT CALLED BY THE CONTROL-CARD   *
+      *                 EXECUTOR.                                  *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERGE-IN-1
+               ASSIGN TO MGIN1
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-IN-2
+               ASSIGN TO MGIN2
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-IN-3
+               ASSIGN TO MGIN3
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-IN-4
+               ASSIGN TO MGIN4
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-IN-5
+               ASSIGN TO MGIN5
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-IN-6
+               ASSIGN TO MGIN6
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-IN-7
+               ASSIGN TO MGIN7
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-IN-8
+               ASSIGN TO MGIN8
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGE-OUT
+               ASSIGN TO MGOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MERGE-IN-1
+           RECORDING MODE IS F.
+       01  MERGE-IN-1-REC              PIC X(108).
+       FD  MERGE-IN-2
+           RECORDING MODE IS F.
+       01  MERGE-IN-2-REC              PIC X(108).
+       FD  MERGE-IN-3
+           RECORDING MODE IS F.
+       01  MERGE-IN-3-REC              PIC X(108).
+       FD  MERGE-IN-4
+           RECORDING MODE IS F.
+       01  MERGE-IN-4-REC              PIC X(108).
+       FD  MERGE-IN-5
+           RECORDING MODE IS F.
+       01  MERGE-IN-5-REC              PIC X(108).
+       FD  MERGE-IN-6
+           RECORDING MODE IS F.
+       01  MERGE-IN-6-REC              PIC X(108).
+       FD  MERGE-IN-7
+           RECORDING MODE IS F.
+       01  MERGE-IN-7-REC              PIC X(108).
+       FD  MERGE-IN-8
+           RECORDING MODE IS F.
+       01  MERGE-IN-8-REC              PIC X(108).
+
+       FD  MERGE-OUT
+           RECORDING MODE IS F.
+       01  MERGE-OUT-REC               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLTOTAL.
+
+       01  WS-READ-COUNT               PIC 9(08) COMP VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * THE NUMBER OF PIECES TO MERGE, TAKEN FROM THE JCL PARM,  *
+      * MUST MATCH THE SPLIT FACTOR ABCSPLIT WAS RUN WITH.  A    *
+      * MISSING OR INVALID PARM DEFAULTS TO FOUR, THE SAME       *
+      * DEFAULT ABCSPLIT USES.                                    *
+      *----------------------------------------------------------*
+       01  WS-MERGE-COUNT               PIC 9(01) VALUE 4.
+       01  WS-MERGE-SUBSCRIPT           PIC 9(01).
+       01  WS-LOW-SUBSCRIPT             PIC 9(01).
+
+       01  WS-MERGE-READ-BUFFER.
+           05  WS-MRB-SEQ-NO            PIC 9(08).
+           05  WS-MRB-DATA              PIC X(100).
+
+      *----------------------------------------------------------*
+      * ONE ENTRY PER SPLIT PIECE - THE CURRENT RECORD BUFFERED   *
+      * FOR THAT PIECE AND WHETHER THAT PIECE HAS HIT END OF     *
+      * FILE.  THE MERGE PICKS THE LOWEST SEQUENCE NUMBER AMONG   *
+      * THE ENTRIES NOT YET AT END OF FILE EACH PASS.              *
+      *----------------------------------------------------------*
+       01  WS-MERGE-TABLE.
+           05  WS-MF-ENTRY OCCURS 8 TIMES.
+               10  WS-MF-SEQ-NO         PIC 9(08).
+               10  WS-MF-DATA           PIC X(100).
+               10  WS-MF-EOF-SW         PIC X(01) VALUE "N".
+                   88  WS-MF-EOF                   VALUE "Y".
+
+       01  WS-ALL-AT-EOF-SW             PIC X(01) VALUE "N".
+           88  WS-ALL-AT-EOF                       VALUE "Y".
+
+      *----------------------------------------------------------*
+      * RECEIVES THE JCL PARM VERBATIM, MVS STYLE - A HALFWORD   *
+      * LENGTH FOLLOWED BY THE PARM TEXT ITSELF.  THE FIRST      *
+      * CHARACTER OF THE TEXT IS THE MERGE FACTOR, 1 THROUGH 8.  *
+      *----------------------------------------------------------*
+       LINKAGE SECTION.
+       01  WS-MERGE-PARM.
+           05  WS-MERGE-PARM-LEN        PIC S9(04) COMP.
+           05  WS-MERGE-PARM-TEXT       PIC X(100).
+
+       PROCEDURE DIVISION USING WS-MERGE-PARM.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-MERGE-RECORD
+               THRU 2000-EXIT
+               UNTIL WS-ALL-AT-EOF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1070-PARSE-MERGE-COUNT
+               THRU 1070-EXIT.
+
+           OPEN OUTPUT MERGE-OUT.
+
+           PERFORM 1080-OPEN-MERGE-INPUTS
+               THRU 1080-EXIT
+               VARYING WS-MERGE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-MERGE-SUBSCRIPT > WS-MERGE-COUNT.
+
+           PERFORM 1090-PRIME-MERGE-BUFFER
+               THRU 1090-EXIT
+               VARYING WS-MERGE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-MERGE-SUBSCRIPT > WS-MERGE-COUNT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * TAKES THE MERGE FACTOR FROM THE JCL PARM.  A MISSING     *
+      * PARM, A NON-NUMERIC PARM, OR A PARM OF ZERO DEFAULTS TO   *
+      * FOUR PIECES; ANYTHING OVER EIGHT IS CAPPED AT EIGHT.      *
+      *----------------------------------------------------------*
+       1070-PARSE-MERGE-COUNT.
+           IF WS-MERGE-PARM-LEN = ZERO
+               OR WS-MERGE-PARM-TEXT = SPACES
+               CONTINUE
+           ELSE
+               IF WS-MERGE-PARM-TEXT(1:1) IS NUMERIC
+                   AND WS-MERGE-PARM-TEXT(1:1) NOT = "0"
+                   MOVE WS-MERGE-PARM-TEXT(1:1) TO WS-MERGE-COUNT
+               END-IF
+           END-IF.
+
+           IF WS-MERGE-COUNT > 8
+               MOVE 8 TO WS-MERGE-COUNT
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1080-OPEN-MERGE-INPUTS.
+           EVALUATE WS-MERGE-SUBSCRIPT
+               WHEN 1
+                   OPEN INPUT MERGE-IN-1
+               WHEN 2
+                   OPEN INPUT MERGE-IN-2
+               WHEN 3
+                   OPEN INPUT MERGE-IN-3
+               WHEN 4
+                   OPEN INPUT MERGE-IN-4
+               WHEN 5
+                   OPEN INPUT MERGE-IN-5
+               WHEN 6
+                   OPEN INPUT MERGE-IN-6
+               WHEN 7
+                   OPEN INPUT MERGE-IN-7
+               WHEN 8
+                   OPEN INPUT MERGE-IN-8
+           END-EVALUATE.
+       1080-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       1090-PRIME-MERGE-BUFFER.
+           PERFORM 2200-READ-ONE-PIECE
+               THRU 2200-EXIT.
+       1090-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2000-MERGE-RECORD.
+           PERFORM 2100-FIND-LOWEST-SEQ
+               THRU 2100-EXIT.
+
+           MOVE WS-MF-DATA(WS-LOW-SUBSCRIPT) TO MERGE-OUT-REC.
+           WRITE MERGE-OUT-REC.
+           ADD 1 TO WS-CT-PROCESSED-COUNT.
+
+           MOVE WS-LOW-SUBSCRIPT        TO WS-MERGE-SUBSCRIPT.
+           PERFORM 2200-READ-ONE-PIECE
+               THRU 2200-EXIT.
+
+           PERFORM 2300-CHECK-ALL-AT-EOF
+               THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SCANS THE ENTRIES THAT ARE NOT YET AT END OF FILE AND     *
+      * REMEMBERS THE ONE WITH THE SMALLEST ORIGINAL SEQUENCE      *
+      * NUMBER - THAT IS THE NEXT RECORD IN ORIGINAL FILE ORDER.   *
+      *----------------------------------------------------------*
+       2100-FIND-LOWEST-SEQ.
+           MOVE ZERO TO WS-LOW-SUBSCRIPT.
+
+           PERFORM 2150-CHECK-ONE-ENTRY
+               THRU 2150-EXIT
+               VARYING WS-MERGE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-MERGE-SUBSCRIPT > WS-MERGE-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       2150-CHECK-ONE-ENTRY.
+           IF NOT WS-MF-EOF(WS-MERGE-SUBSCRIPT)
+               IF WS-LOW-SUBSCRIPT = ZERO
+                   OR WS-MF-SEQ-NO(WS-MERGE-SUBSCRIPT)
+                       < WS-MF-SEQ-NO(WS-LOW-SUBSCRIPT)
+                   MOVE WS-MERGE-SUBSCRIPT TO WS-LOW-SUBSCRIPT
+               END-IF
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * READS THE NEXT RECORD FOR THE PIECE NAMED IN             *
+      * WS-MERGE-SUBSCRIPT INTO ITS TABLE ENTRY, OR FLAGS THAT    *
+      * PIECE AS EXHAUSTED WHEN IT RUNS OUT OF RECORDS.            *
+      *----------------------------------------------------------*
+       2200-READ-ONE-PIECE.
+           EVALUATE WS-MERGE-SUBSCRIPT
+               WHEN 1
+                   READ MERGE-IN-1 INTO WS-MERGE-READ-BUFFER
+                       AT END
+                           SET WS-MF-EOF(1) TO TRUE
+                   END-READ
+               WHEN 2
+                   READ MERGE-IN-2 INTO WS-MERGE-READ-BUFFER
+                       AT END
+                           SET WS-MF-EOF(2) TO TRUE
+                   END-READ
+               WHEN 3
+                   READ MERGE-IN-3 INTO WS-MERGE-READ-BUFFER
+                       AT END
+                           SET WS-MF-EOF(3) TO TRUE
+                   END-READ
+               WHEN 4
+                   READ MERGE-IN-4 INTO WS-MERGE-READ-BUFFER
+                       AT END
+                           SET WS-MF-EOF(4) TO TRUE
+                   END-READ
+               WHEN 5
+                   READ MERGE-IN-5 INTO WS-MERGE-READ-BUFFER
+                       AT END
+                           SET WS-MF-EOF(5) TO TRUE
+                   END-READ
+               WHEN 6
+                   READ MERGE-IN-6 INTO WS-MERGE-READ-BUFFER
+                       AT END
+                           SET WS-MF-EOF(6) TO TRUE
+                   END-READ
+               WHEN 7
+                   READ MERGE-IN-7 INTO WS-MERGE-READ-BUFFER
+                       AT END
+                           SET WS-MF-EOF(7) TO TRUE
+                   END-READ
+               WHEN 8
+                   READ MERGE-IN-8 INTO WS-MERGE-READ-BUFFER
+                       AT END
+                           SET WS-MF-EOF(8) TO TRUE
+                   END-READ
+           END-EVALUATE.
+
+           IF NOT WS-MF-EOF(WS-MERGE-SUBSCRIPT)
+               MOVE WS-MRB-SEQ-NO
+                   TO WS-MF-SEQ-NO(WS-MERGE-SUBSCRIPT)
+               MOVE WS-MRB-DATA
+                   TO WS-MF-DATA(WS-MERGE-SUBSCRIPT)
+               ADD 1 TO WS-READ-COUNT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2300-CHECK-ALL-AT-EOF.
+           SET WS-ALL-AT-EOF TO TRUE.
+
+           PERFORM 2350-CHECK-ONE-EOF
+               THRU 2350-EXIT
+               VARYING WS-MERGE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-MERGE-SUBSCRIPT > WS-MERGE-COUNT.
+       2300-EXIT.
+           EXIT.
+
+       2350-CHECK-ONE-EOF.
+           IF NOT WS-MF-EOF(WS-MERGE-SUBSCRIPT)
+               MOVE "N" TO WS-ALL-AT-EOF-SW
+           END-IF.
+       2350-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE MERGE-OUT.
+
+           PERFORM 9010-CLOSE-MERGE-INPUTS
+               THRU 9010-EXIT
+               VARYING WS-MERGE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-MERGE-SUBSCRIPT > WS-MERGE-COUNT.
+
+           PERFORM 9050-CONTROL-TOTAL-CHECK
+               THRU 9050-EXIT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9010-CLOSE-MERGE-INPUTS.
+           EVALUATE WS-MERGE-SUBSCRIPT
+               WHEN 1
+                   CLOSE MERGE-IN-1
+               WHEN 2
+                   CLOSE MERGE-IN-2
+               WHEN 3
+                   CLOSE MERGE-IN-3
+               WHEN 4
+                   CLOSE MERGE-IN-4
+               WHEN 5
+                   CLOSE MERGE-IN-5
+               WHEN 6
+                   CLOSE MERGE-IN-6
+               WHEN 7
+                   CLOSE MERGE-IN-7
+               WHEN 8
+                   CLOSE MERGE-IN-8
+           END-EVALUATE.
+       9010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRMS THAT EVERY RECORD READ ACROSS ALL OF THE SPLIT   *
+      * PIECES WAS WRITTEN TO THE MERGED OUTPUT, AND FLAGS THE    *
+      * RUN IF THE TWO COUNTS DO NOT TIE.  SETS RETURN-CODE SO    *
+      * THE JOB SCHEDULER CAN ALERT ON A BAD MERGE RUN WITHOUT    *
+      * SOMEONE READING THE SYSOUT.                                *
+      *----------------------------------------------------------*
+       9050-CONTROL-TOTAL-CHECK.
+           IF WS-READ-COUNT = WS-CT-PROCESSED-COUNT
+               SET WS-CT-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY "ABCMERGE CONTROL TOTAL - READ=" WS-READ-COUNT
+               " WRITTEN=" WS-CT-PROCESSED-COUNT
+               " PIECES=" WS-MERGE-COUNT.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY
+                 "ABCMERGE **** CONTROL TOTALS OUT OF BALANCE ****"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       9050-EXIT.
+           EXIT.
