@@ -0,0 +1,49 @@
+//GDGBASE  JOB  (ACCTNO),'DL100 CALC SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------*
+//* ONE-TIME SETUP JOB.  DEFINES THE GENERATION DATA GROUP     *
+//* BASE FOR EVERY DATASET THE NIGHTLY SUITE (ABCNITE) NOW     *
+//* WRITES AS A GDG SO EACH RUN'S OUTPUT IS KEPT AS ITS OWN    *
+//* GENERATION INSTEAD OF BEING OVERWRITTEN BY THE NEXT RUN.   *
+//* RUN THIS JOB ONCE, BEFORE ABCNITE IS FIRST SUBMITTED       *
+//* AGAINST A GIVEN OUTPUT DATASET.  LIMIT(14) KEEPS TWO       *
+//* WEEKS OF NIGHTLY RUNS ON HAND; THE OLDEST GENERATION IS    *
+//* UNCATALOGED (NOT SCRATCHED) WHEN THE FIFTEENTH IS ADDED SO *
+//* IT CAN STILL BE RECOVERED FROM TAPE MANAGEMENT IF NEEDED.  *
+//*-----------------------------------------------------------*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(DL100.CALC.PARCOUT)     -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              NOSCRATCH)
+  DEFINE GDG (NAME(DL100.CALC.PERIODOUT)   -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              NOSCRATCH)
+  DEFINE GDG (NAME(DL100.CALC.VALUEOUT)    -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              NOSCRATCH)
+  DEFINE GDG (NAME(DL100.CALC.CUSTOUT)     -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              NOSCRATCH)
+  DEFINE GDG (NAME(DL100.CALC.RECONRPT)    -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              NOSCRATCH)
+  DEFINE GDG (NAME(DL100.CALC.CNTNRRPT)    -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              NOSCRATCH)
+  DEFINE GDG (NAME(DL100.CALC.MATCHRPT)    -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              NOSCRATCH)
+  DEFINE GDG (NAME(DL100.CALC.DISPOUT)     -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              NOSCRATCH)
+/*
