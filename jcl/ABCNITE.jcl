@@ -0,0 +1,199 @@
+//ABCNITE  JOB  (ACCTNO),'DL100 CALC SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------*
+//* NIGHTLY BATCH RUN FOR THE DL100 ABCNNNA CALCULATOR SUITE. *
+//* ABCSUITE BELOW IS AN IN-STREAM PROCEDURE SO ONE SYMBOLIC  *
+//* PARAMETER PER CALCULATOR STEP CAN TURN THAT STEP (AND ITS *
+//* PRESORT, WHERE IT HAS ONE) ON OR OFF AT SUBMISSION TIME,  *
+//* AND DISPSEL CAN NARROW STEP DISPATCH DOWN TO A SUBSET OF  *
+//* THE CONSOLE CALCULATORS IT DRIVES.  THE DEFAULTS RUN THE  *
+//* WHOLE SUITE.  TO RERUN JUST ONE CALCULATOR AFTER A        *
+//* CORRECTION, OVERRIDE THE EXEC ABCSUITE STATEMENT AT THE   *
+//* BOTTOM OF THIS MEMBER INSTEAD OF RESUBMITTING THE WHOLE    *
+//* JOB STREAM.  FOR EXAMPLE, TO RERUN ONLY ABC145A (STEP     *
+//* SQUARES):                                                 *
+//*   //SUITE  EXEC ABCSUITE,RUNPARC='N',RUNPERD='N',         *
+//*   //             RUNCUST='N',RUNCODE='N',RUNORDR='N',     *
+//*   //             RUNMTCH='N',RUNDISP='N'                  *
+//* TO RERUN ONLY ONE OR TWO CONSOLE CALCULATORS DISPATCHED   *
+//* THROUGH ABCDISP (SAY ABC110A AND ABC116A), LEAVE RUNDISP  *
+//* ON AND TURN OFF THE DIRECT-FILE STEPS:                    *
+//*   //SUITE  EXEC ABCSUITE,RUNPARC='N',RUNPERD='N',         *
+//*   //             RUNSQR='N',RUNCUST='N',RUNCODE='N',      *
+//*   //             RUNORDR='N',DISPSEL='ABC110A,ABC116A'    *
+//*-----------------------------------------------------------*
+//* EVERY OUTPUT DATASET EACH CALCULATOR STEP PRODUCES IS A   *
+//* GENERATION DATA GROUP RATHER THAN A SINGLE FIXED DATASET, *
+//* SO A NIGHT'S RESULTS ARE KEPT ALONGSIDE EVERY PRIOR ONE    *
+//* RATHER THAN BEING OVERWRITTEN BY TOMORROW'S RUN.  (+1)    *
+//* ON THE DD STATEMENT CATALOGS THIS RUN AS THE NEWEST        *
+//* GENERATION; A COMPARISON JOB READS AN OLDER ONE BY ITS     *
+//* RELATIVE NUMBER, E.G. DL100.CALC.VALUEOUT(0) FOR TODAY'S   *
+//* ONCE IT HAS RUN, OR (-1) FOR THE RUN BEFORE THAT.  EACH    *
+//* GDG BASE IS DEFINED ONCE, AHEAD OF THE FIRST RUN, BY       *
+//* JCL MEMBER GDGBASE.                                        *
+//*-----------------------------------------------------------*
+//ABCSUITE PROC RUNPARC='Y',RUNPERD='Y',RUNSQR='Y',RUNCUST='Y',
+//             RUNCODE='Y',RUNORDR='Y',RUNMTCH='Y',RUNDISP='Y',
+//             DISPSEL='ALL'
+//*-----------------------------------------------------------*
+//* STEP DISPATCH DRIVES THE SINGLE-TRANSACTION CALCULATORS   *
+//* THROUGH ABCDISP; THE REMAINING STEPS RUN THE CALCULATORS  *
+//* THAT HAVE THEIR OWN BATCH TRANSACTION FILES DIRECTLY.     *
+//*-----------------------------------------------------------*
+//         IF (&RUNDISP = 'Y') THEN
+//DISPATCH EXEC PGM=ABCDISP,PARM=&DISPSEL
+//STEPLIB  DD   DSN=DL100.CALC.LOADLIB,DISP=SHR
+//RATECTL  DD   DSN=DL100.CALC.RATECTL,DISP=SHR
+//SPLITEXC DD   DSN=DL100.CALC.SPLITEXC,
+//             DISP=(MOD,KEEP,KEEP)
+//DISPIN   DD   DSN=DL100.CALC.DISPIN,DISP=SHR
+//DISPOUT  DD   DSN=DL100.CALC.DISPOUT(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//DISPCKPT DD   DSN=DL100.CALC.DISPCKPT,
+//             DISP=(MOD,KEEP,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//*-----------------------------------------------------------*
+//* EACH BATCH TRANSACTION FILE IS PRESORTED BY ITS CONTROL   *
+//* KEY AHEAD OF ITS CALCULATOR STEP SO REPORT SEQUENCING AND *
+//* CONTROL-BREAK TOTALS (E.G. ABC121A'S RUNNING MARGIN) DO   *
+//* NOT DEPEND ON WHATEVER ORDER THE EXTRACT LANDED IN.       *
+//*-----------------------------------------------------------*
+//         IF (&RUNPARC = 'Y') THEN
+//SRTPARC  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DL100.CALC.PARCIN,DISP=SHR
+//SORTOUT  DD   DSN=DL100.CALC.PARCIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//PARCELS  EXEC PGM=ABC109A
+//STEPLIB  DD   DSN=DL100.CALC.LOADLIB,DISP=SHR
+//PARCIN   DD   DSN=DL100.CALC.PARCIN.SORTED,DISP=SHR
+//PARCOUT  DD   DSN=DL100.CALC.PARCOUT(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//         IF (&RUNPERD = 'Y') THEN
+//SRTPERD  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DL100.CALC.PERIODIN,DISP=SHR
+//SORTOUT  DD   DSN=DL100.CALC.PERIODIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//PERIODS  EXEC PGM=ABC121A
+//STEPLIB  DD   DSN=DL100.CALC.LOADLIB,DISP=SHR
+//PERIODIN DD   DSN=DL100.CALC.PERIODIN.SORTED,DISP=SHR
+//PERIODOUT DD  DSN=DL100.CALC.PERIODOUT(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//         IF (&RUNSQR = 'Y') THEN
+//SRTVALU  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DL100.CALC.VALUEIN,DISP=SHR
+//SORTOUT  DD   DSN=DL100.CALC.VALUEIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//SQUARES  EXEC PGM=ABC145A
+//STEPLIB  DD   DSN=DL100.CALC.LOADLIB,DISP=SHR
+//VALUEIN  DD   DSN=DL100.CALC.VALUEIN.SORTED,DISP=SHR
+//VALUEOUT DD   DSN=DL100.CALC.VALUEOUT(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//         IF (&RUNCUST = 'Y') THEN
+//SRTCUST  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DL100.CALC.CUSTIN,DISP=SHR
+//SORTOUT  DD   DSN=DL100.CALC.CUSTIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD   *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//CUSTSWAP EXEC PGM=ABC149A
+//STEPLIB  DD   DSN=DL100.CALC.LOADLIB,DISP=SHR
+//CUSTIN   DD   DSN=DL100.CALC.CUSTIN.SORTED,DISP=SHR
+//CUSTOUT  DD   DSN=DL100.CALC.CUSTOUT(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//         IF (&RUNCODE = 'Y') THEN
+//SRTCODE  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DL100.CALC.CODEPRIN,DISP=SHR
+//SORTOUT  DD   DSN=DL100.CALC.CODEPRIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//RECON    EXEC PGM=ABC152A
+//STEPLIB  DD   DSN=DL100.CALC.LOADLIB,DISP=SHR
+//CODEPRIN DD   DSN=DL100.CALC.CODEPRIN.SORTED,DISP=SHR
+//RECONRPT DD   DSN=DL100.CALC.RECONRPT(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//         IF (&RUNORDR = 'Y') THEN
+//SRTORDR  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DL100.CALC.ORDERIN,DISP=SHR
+//SORTOUT  DD   DSN=DL100.CALC.ORDERIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//CONTAIN  EXEC PGM=ABC153A
+//STEPLIB  DD   DSN=DL100.CALC.LOADLIB,DISP=SHR
+//ORDERIN  DD   DSN=DL100.CALC.ORDERIN.SORTED,DISP=SHR
+//CNTNRRPT DD   DSN=DL100.CALC.CNTNRRPT(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//*-----------------------------------------------------------*
+//* ABC154A MATCHES THE SYSTEM-OF-RECORD EXTRACT AGAINST THE  *
+//* DOWNSTREAM FEED EXTRACT BY KEY.  BOTH SIDES ARE PRESORTED *
+//* ASCENDING ON THE KEY FIRST SO THE MATCH LOGIC CAN READ    *
+//* THEM IN PARALLEL.                                         *
+//*-----------------------------------------------------------*
+//         IF (&RUNMTCH = 'Y') THEN
+//SRTSOR   EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DL100.CALC.SORIN,DISP=SHR
+//SORTOUT  DD   DSN=DL100.CALC.SORIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//SRTFEED  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DL100.CALC.FEEDIN,DISP=SHR
+//SORTOUT  DD   DSN=DL100.CALC.FEEDIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//MATCHMRG EXEC PGM=ABC154A
+//STEPLIB  DD   DSN=DL100.CALC.LOADLIB,DISP=SHR
+//SORIN    DD   DSN=DL100.CALC.SORIN.SORTED,DISP=SHR
+//FEEDIN   DD   DSN=DL100.CALC.FEEDIN.SORTED,DISP=SHR
+//MATCHRPT DD   DSN=DL100.CALC.MATCHRPT(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//         PEND
+//*
+//SUITE    EXEC ABCSUITE
