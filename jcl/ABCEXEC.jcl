@@ -0,0 +1,52 @@
+//ABCEXEC  JOB  (ACCTNO),'DL100 CALC SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------*
+//* CONTROL-CARD DRIVEN ALTERNATIVE TO ABCNITE FOR RUNNING A  *
+//* BUSINESS CYCLE.  ABCEXEC READS EXECCTL IN SEQUENCE AND     *
+//* CALLS EACH LISTED PROGRAM IN TURN, SO CHANGING THE ORDER   *
+//* OR COMPOSITION OF A CYCLE IS A CHANGE TO THE SYSIN CONTROL *
+//* CARDS BELOW RATHER THAN TO THIS JCL OR TO ANY SOURCE.      *
+//* EVERY PROGRAM NAMED ON A CONTROL CARD MUST HAVE ITS OWN    *
+//* TRANSACTION FILE DD ALLOCATED HERE UNDER ITS USUAL DD      *
+//* NAME, SINCE ABCEXEC CALLS IT IN THIS SAME STEP RATHER THAN *
+//* GIVING IT A STEP OF ITS OWN.                               *
+//*-----------------------------------------------------------*
+//RUN      EXEC PGM=ABCEXEC
+//STEPLIB  DD   DSN=DL100.CALC.LOADLIB,DISP=SHR
+//EXECCTL  DD   *
+001ABC109A PARCEL SURCHARGE CALCULATION
+002ABC121A BILLING PERIOD MARGIN CALCULATION
+003ABC145A VALUE SQUARING WITH OVERFLOW CHECK
+004ABC149A CUSTOMER RECORD RESHAPE
+005ABC152A CODE RECONCILIATION
+006ABC153A CONTAINER COUNT CALCULATION
+007ABC154A SYSTEM-OF-RECORD/FEED MATCH
+/*
+//EXECRPT  DD   DSN=DL100.CALC.EXECRPT,
+//             DISP=(NEW,CATLG,DELETE)
+//RATECTL  DD   DSN=DL100.CALC.RATECTL,DISP=SHR
+//PARCIN   DD   DSN=DL100.CALC.PARCIN.SORTED,DISP=SHR
+//PARCOUT  DD   DSN=DL100.CALC.PARCOUT,
+//             DISP=(NEW,CATLG,DELETE)
+//PERIODIN DD   DSN=DL100.CALC.PERIODIN.SORTED,DISP=SHR
+//PERIODOUT DD  DSN=DL100.CALC.PERIODOUT,
+//             DISP=(NEW,CATLG,DELETE)
+//VALUEIN  DD   DSN=DL100.CALC.VALUEIN.SORTED,DISP=SHR
+//VALUEOUT DD   DSN=DL100.CALC.VALUEOUT,
+//             DISP=(NEW,CATLG,DELETE)
+//CUSTIN   DD   DSN=DL100.CALC.CUSTIN.SORTED,DISP=SHR
+//CUSTOUT  DD   DSN=DL100.CALC.CUSTOUT,
+//             DISP=(NEW,CATLG,DELETE)
+//CODEPRIN DD   DSN=DL100.CALC.CODEPRIN.SORTED,DISP=SHR
+//RECONRPT DD   DSN=DL100.CALC.RECONRPT,
+//             DISP=(NEW,CATLG,DELETE)
+//ORDERIN  DD   DSN=DL100.CALC.ORDERIN.SORTED,DISP=SHR
+//CNTNRRPT DD   DSN=DL100.CALC.CNTNRRPT,
+//             DISP=(NEW,CATLG,DELETE)
+//AUDITLOG DD   DSN=DL100.CALC.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG)
+//SORIN    DD   DSN=DL100.CALC.SORIN.SORTED,DISP=SHR
+//FEEDIN   DD   DSN=DL100.CALC.FEEDIN.SORTED,DISP=SHR
+//MATCHRPT DD   DSN=DL100.CALC.MATCHRPT,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
