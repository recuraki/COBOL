@@ -0,0 +1,423 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCTREND.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  COMPARES ONE PROGRAM'S      *
+      *                 ENTRY IN TODAY'S SUITE-WIDE TOTALS FILE   *
+      *                 AGAINST ITS ENTRY IN A SAVED PRIOR-PERIOD *
+      *                 BASELINE COPY OF THAT SAME FILE, AND      *
+      *                 FLAGS ANY METRIC THAT MOVED BY MORE THAN  *
+      *                 A CONFIGURABLE PERCENTAGE SO AN UNUSUAL   *
+      *                 SWING GETS CAUGHT INSTEAD OF JUST         *
+      *                 FLOWING THROUGH.                          *
+      * 2026-08-09  DH  REMOVED A LEFTOVER MOVE TO RPT-ST-TEXT    *
+      *                 THAT THE STRING STATEMENT RIGHT AFTER IT  *
+      *                 ALWAYS OVERWRITES.  CHANGED THE FINAL     *
+      *                 GOBACK BACK TO STOP RUN - THIS PROGRAM IS *
+      *                 ONLY EVER RUN AS ITS OWN JCL STEP, NOT    *
+      *                 CALLED BY THE CONTROL-CARD EXECUTOR.      *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BASELINE-TOTALS-IN
+               ASSIGN TO PGMBASE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CURRENT-TOTALS-IN
+               ASSIGN TO PGMTOTAL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-OUT
+               ASSIGN TO TRENDRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BASELINE-TOTALS-IN
+           RECORDING MODE IS F.
+       01  BASELINE-TOTALS-IN-REC.
+           05  BTI-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  BTI-RUN-ID              PIC X(14).
+           05  FILLER                  PIC X(01).
+           05  BTI-RUN-DATE            PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  BTI-TRANSACTION-COUNT   PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  BTI-REJECT-COUNT        PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  BTI-HEADLINE-TOTAL      PIC 9(08).
+
+       FD  CURRENT-TOTALS-IN
+           RECORDING MODE IS F.
+       01  CURRENT-TOTALS-IN-REC.
+           05  CTI-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  CTI-RUN-ID              PIC X(14).
+           05  FILLER                  PIC X(01).
+           05  CTI-RUN-DATE            PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  CTI-TRANSACTION-COUNT   PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  CTI-REJECT-COUNT        PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  CTI-HEADLINE-TOTAL      PIC 9(08).
+
+       FD  REPORT-OUT
+           RECORDING MODE IS F.
+       01  REPORT-OUT-REC              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BASE-EOF-SW               PIC X(01) VALUE "N".
+           88  WS-BASE-END-OF-FILE              VALUE "Y".
+       01  WS-CURR-EOF-SW               PIC X(01) VALUE "N".
+           88  WS-CURR-END-OF-FILE              VALUE "Y".
+
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYY               PIC 9(04).
+           05  WS-CD-MM                 PIC 9(02).
+           05  WS-CD-DD                 PIC 9(02).
+           05  FILLER                   PIC X(12).
+
+       01  WS-RUN-DATE                 PIC X(10).
+
+      *----------------------------------------------------------*
+      * THE PROGRAM TO COMPARE AND THE VARIANCE THRESHOLD COME    *
+      * FROM THE JCL PARM - FIRST EIGHT CHARACTERS ARE THE        *
+      * PROGRAM-ID, NEXT THREE ARE THE THRESHOLD PERCENTAGE.  A   *
+      * MISSING OR INVALID THRESHOLD DEFAULTS TO TEN PERCENT.     *
+      *----------------------------------------------------------*
+       01  WS-TARGET-PROGRAM           PIC X(08).
+       01  WS-THRESHOLD-PCT            PIC 9(03) VALUE 10.
+
+       01  WS-BASE-FOUND-SW             PIC X(01) VALUE "N".
+           88  WS-BASE-FOUND                    VALUE "Y".
+       01  WS-CURR-FOUND-SW             PIC X(01) VALUE "N".
+           88  WS-CURR-FOUND                    VALUE "Y".
+
+       01  WS-BASE-TRANSACTIONS        PIC 9(08) VALUE ZERO.
+       01  WS-BASE-REJECTS             PIC 9(08) VALUE ZERO.
+       01  WS-BASE-HEADLINE-TOTAL      PIC 9(08) VALUE ZERO.
+       01  WS-BASE-RUN-DATE            PIC X(08) VALUE SPACES.
+
+       01  WS-CURR-TRANSACTIONS        PIC 9(08) VALUE ZERO.
+       01  WS-CURR-REJECTS             PIC 9(08) VALUE ZERO.
+       01  WS-CURR-HEADLINE-TOTAL      PIC 9(08) VALUE ZERO.
+       01  WS-CURR-RUN-DATE            PIC X(08) VALUE SPACES.
+
+      *----------------------------------------------------------*
+      * WORK FIELDS FOR COMPUTING ONE METRIC'S PERCENTAGE         *
+      * VARIANCE.  SIGNED AND WITH TWO DECIMAL PLACES SO A SWING  *
+      * EITHER WAY, AND A FRACTIONAL PERCENTAGE, COME OUT RIGHT.  *
+      *----------------------------------------------------------*
+       01  WS-CALC-BASELINE            PIC 9(08) VALUE ZERO.
+       01  WS-CALC-CURRENT             PIC 9(08) VALUE ZERO.
+       01  WS-VARIANCE-AMOUNT          PIC S9(08) VALUE ZERO.
+       01  WS-VARIANCE-PCT             PIC S9(05)V99 VALUE ZERO.
+       01  WS-ABS-VARIANCE-PCT         PIC 9(05)V99 VALUE ZERO.
+       01  WS-FLAG-SW                   PIC X(01) VALUE "N".
+           88  WS-VARIANCE-FLAGGED              VALUE "Y".
+       01  WS-ANY-FLAGGED-SW            PIC X(01) VALUE "N".
+           88  WS-ANY-FLAGGED                    VALUE "Y".
+
+       COPY RPTHDFT.
+
+       01  WS-HEADER-LINE.
+           05  FILLER                   PIC X(14)
+               VALUE "METRIC".
+           05  FILLER                   PIC X(14)
+               VALUE "BASELINE".
+           05  FILLER                   PIC X(14)
+               VALUE "CURRENT".
+           05  FILLER                   PIC X(14)
+               VALUE "VARIANCE %".
+           05  FILLER                   PIC X(20)
+               VALUE "FLAG".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-METRIC              PIC X(14).
+           05  WS-D-BASELINE            PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(07) VALUE SPACES.
+           05  WS-D-CURRENT             PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(07) VALUE SPACES.
+           05  WS-D-VARIANCE            PIC -(05)9.99.
+           05  FILLER                   PIC X(06) VALUE SPACES.
+           05  WS-D-FLAG                PIC X(30).
+
+      *----------------------------------------------------------*
+      * RECEIVES THE JCL PARM VERBATIM, MVS STYLE - A HALFWORD   *
+      * LENGTH FOLLOWED BY THE PARM TEXT ITSELF.                  *
+      *----------------------------------------------------------*
+       LINKAGE SECTION.
+       01  WS-TREND-PARM.
+           05  WS-TREND-PARM-LEN        PIC S9(04) COMP.
+           05  WS-TREND-PARM-TEXT       PIC X(100).
+
+       PROCEDURE DIVISION USING WS-TREND-PARM.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-SCAN-BASELINE
+               THRU 2000-EXIT
+               UNTIL WS-BASE-END-OF-FILE.
+
+           PERFORM 3000-SCAN-CURRENT
+               THRU 3000-EXIT
+               UNTIL WS-CURR-END-OF-FILE.
+
+           PERFORM 4000-BUILD-REPORT
+               THRU 4000-EXIT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1070-PARSE-TREND-PARM
+               THRU 1070-EXIT.
+
+           OPEN INPUT  BASELINE-TOTALS-IN
+                       CURRENT-TOTALS-IN
+                OUTPUT REPORT-OUT.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE.
+           STRING WS-CD-MM "/" WS-CD-DD "/" WS-CD-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           PERFORM 2100-READ-BASELINE
+               THRU 2100-EXIT.
+           PERFORM 3100-READ-CURRENT
+               THRU 3100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * TAKES THE TARGET PROGRAM-ID AND VARIANCE THRESHOLD FROM   *
+      * THE JCL PARM.  A MISSING OR NON-NUMERIC THRESHOLD         *
+      * DEFAULTS TO TEN PERCENT.                                  *
+      *----------------------------------------------------------*
+       1070-PARSE-TREND-PARM.
+           MOVE SPACES TO WS-TARGET-PROGRAM.
+
+           IF WS-TREND-PARM-LEN = ZERO
+               OR WS-TREND-PARM-TEXT = SPACES
+               CONTINUE
+           ELSE
+               MOVE WS-TREND-PARM-TEXT(1:8) TO WS-TARGET-PROGRAM
+               IF WS-TREND-PARM-TEXT(10:3) IS NUMERIC
+                   MOVE WS-TREND-PARM-TEXT(10:3) TO WS-THRESHOLD-PCT
+               END-IF
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * KEEPS READING THE BASELINE FILE, REMEMBERING EVERY RECORD *
+      * THAT MATCHES THE TARGET PROGRAM.  IF THE PROGRAM APPEARS  *
+      * MORE THAN ONCE, THE LAST ONE READ (THE MOST RECENT ONE    *
+      * SAVED TO THE BASELINE) WINS.                              *
+      *----------------------------------------------------------*
+       2000-SCAN-BASELINE.
+           IF BTI-PROGRAM-ID = WS-TARGET-PROGRAM
+               SET WS-BASE-FOUND TO TRUE
+               MOVE BTI-TRANSACTION-COUNT TO WS-BASE-TRANSACTIONS
+               MOVE BTI-REJECT-COUNT      TO WS-BASE-REJECTS
+               MOVE BTI-HEADLINE-TOTAL    TO WS-BASE-HEADLINE-TOTAL
+               MOVE BTI-RUN-DATE          TO WS-BASE-RUN-DATE
+           END-IF.
+
+           PERFORM 2100-READ-BASELINE
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-READ-BASELINE.
+           READ BASELINE-TOTALS-IN
+               AT END
+                   MOVE "Y" TO WS-BASE-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SAME IDEA AS THE BASELINE SCAN, AGAINST TODAY'S SUITE-    *
+      * WIDE TOTALS FILE.                                         *
+      *----------------------------------------------------------*
+       3000-SCAN-CURRENT.
+           IF CTI-PROGRAM-ID = WS-TARGET-PROGRAM
+               SET WS-CURR-FOUND TO TRUE
+               MOVE CTI-TRANSACTION-COUNT TO WS-CURR-TRANSACTIONS
+               MOVE CTI-REJECT-COUNT      TO WS-CURR-REJECTS
+               MOVE CTI-HEADLINE-TOTAL    TO WS-CURR-HEADLINE-TOTAL
+               MOVE CTI-RUN-DATE          TO WS-CURR-RUN-DATE
+           END-IF.
+
+           PERFORM 3100-READ-CURRENT
+               THRU 3100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       3100-READ-CURRENT.
+           READ CURRENT-TOTALS-IN
+               AT END
+                   MOVE "Y" TO WS-CURR-EOF-SW
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       4000-BUILD-REPORT.
+           STRING "VARIANCE COMPARISON - " WS-TARGET-PROGRAM
+               DELIMITED BY SIZE INTO RPT-ST-TEXT.
+
+           ADD 1 TO RPT-PAGE-COUNT.
+           MOVE WS-RUN-DATE             TO RPT-DL-RUN-DATE.
+           WRITE REPORT-OUT-REC FROM RPT-TITLE-LINE.
+           WRITE REPORT-OUT-REC FROM RPT-SUBTITLE-LINE.
+           WRITE REPORT-OUT-REC FROM RPT-DATE-LINE.
+           MOVE SPACES                 TO REPORT-OUT-REC.
+           WRITE REPORT-OUT-REC.
+
+           IF NOT WS-BASE-FOUND
+               OR NOT WS-CURR-FOUND
+               PERFORM 4900-WRITE-NO-DATA
+                   THRU 4900-EXIT
+           ELSE
+               WRITE REPORT-OUT-REC FROM WS-HEADER-LINE
+               MOVE SPACES              TO REPORT-OUT-REC
+               WRITE REPORT-OUT-REC
+
+               MOVE "TRANSACTIONS"      TO WS-D-METRIC
+               MOVE WS-BASE-TRANSACTIONS TO WS-CALC-BASELINE
+                                             WS-D-BASELINE
+               MOVE WS-CURR-TRANSACTIONS TO WS-CALC-CURRENT
+                                             WS-D-CURRENT
+               PERFORM 4100-COMPUTE-VARIANCE
+                   THRU 4100-EXIT
+               WRITE REPORT-OUT-REC FROM WS-DETAIL-LINE
+
+               MOVE "REJECTS"           TO WS-D-METRIC
+               MOVE WS-BASE-REJECTS      TO WS-CALC-BASELINE
+                                             WS-D-BASELINE
+               MOVE WS-CURR-REJECTS      TO WS-CALC-CURRENT
+                                             WS-D-CURRENT
+               PERFORM 4100-COMPUTE-VARIANCE
+                   THRU 4100-EXIT
+               WRITE REPORT-OUT-REC FROM WS-DETAIL-LINE
+
+               MOVE "HEADLINE TOTAL"    TO WS-D-METRIC
+               MOVE WS-BASE-HEADLINE-TOTAL TO WS-CALC-BASELINE
+                                             WS-D-BASELINE
+               MOVE WS-CURR-HEADLINE-TOTAL TO WS-CALC-CURRENT
+                                             WS-D-CURRENT
+               PERFORM 4100-COMPUTE-VARIANCE
+                   THRU 4100-EXIT
+               WRITE REPORT-OUT-REC FROM WS-DETAIL-LINE
+           END-IF.
+
+           MOVE RPT-PAGE-COUNT          TO RPT-F-PAGE-NO.
+           WRITE REPORT-OUT-REC FROM RPT-FOOTER-LINE.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * COMPUTES THE SIGNED PERCENTAGE CHANGE OF ONE METRIC FROM  *
+      * BASELINE TO CURRENT, BUILDS THE DETAIL LINE'S VARIANCE    *
+      * AND FLAG COLUMNS, AND REMEMBERS WHETHER ANYTHING ON THIS  *
+      * REPORT EXCEEDED THE THRESHOLD.  A ZERO BASELINE IS        *
+      * TREATED AS FLAGGED WHENEVER CURRENT IS NONZERO, SINCE A   *
+      * PERCENTAGE CHANGE OFF OF ZERO IS UNDEFINED.                *
+      *----------------------------------------------------------*
+       4100-COMPUTE-VARIANCE.
+           MOVE "N" TO WS-FLAG-SW.
+
+           IF WS-CALC-BASELINE = ZERO
+               IF WS-CALC-CURRENT = ZERO
+                   MOVE ZERO TO WS-VARIANCE-PCT
+               ELSE
+                   MOVE "Y" TO WS-FLAG-SW
+                   MOVE ZERO TO WS-VARIANCE-PCT
+               END-IF
+           ELSE
+               COMPUTE WS-VARIANCE-AMOUNT =
+                   WS-CALC-CURRENT - WS-CALC-BASELINE
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                   (WS-VARIANCE-AMOUNT / WS-CALC-BASELINE) * 100
+               MOVE WS-VARIANCE-PCT TO WS-ABS-VARIANCE-PCT
+               IF WS-ABS-VARIANCE-PCT > WS-THRESHOLD-PCT
+                   MOVE "Y" TO WS-FLAG-SW
+               END-IF
+           END-IF.
+
+           MOVE WS-VARIANCE-PCT TO WS-D-VARIANCE.
+
+           IF WS-VARIANCE-FLAGGED
+               MOVE "** EXCEEDS THRESHOLD **" TO WS-D-FLAG
+               MOVE "Y" TO WS-ANY-FLAGGED-SW
+           ELSE
+               MOVE SPACES TO WS-D-FLAG
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * WRITTEN INSTEAD OF THE COMPARISON DETAIL WHEN THE TARGET  *
+      * PROGRAM DOES NOT APPEAR IN THE BASELINE, TODAY'S TOTALS,  *
+      * OR BOTH - THERE IS NOTHING TO COMPARE.                    *
+      *----------------------------------------------------------*
+       4900-WRITE-NO-DATA.
+           MOVE SPACES TO REPORT-OUT-REC.
+           STRING "**** NO COMPARISON AVAILABLE FOR PROGRAM "
+               WS-TARGET-PROGRAM " ****"
+               DELIMITED BY SIZE INTO REPORT-OUT-REC.
+           WRITE REPORT-OUT-REC.
+
+           IF NOT WS-BASE-FOUND
+               MOVE SPACES TO REPORT-OUT-REC
+               STRING "NO BASELINE ENTRY FOUND"
+                   DELIMITED BY SIZE INTO REPORT-OUT-REC
+               WRITE REPORT-OUT-REC
+           END-IF.
+
+           IF NOT WS-CURR-FOUND
+               MOVE SPACES TO REPORT-OUT-REC
+               STRING "NO CURRENT-PERIOD ENTRY FOUND"
+                   DELIMITED BY SIZE INTO REPORT-OUT-REC
+               WRITE REPORT-OUT-REC
+           END-IF.
+       4900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SETS RETURN-CODE SO THE JOB SCHEDULER CAN ALERT WITHOUT   *
+      * SOMEONE READING THE SYSOUT - 4 WHEN THE COMPARISON COULD  *
+      * NOT BE MADE OR A METRIC EXCEEDED THE THRESHOLD, 0 WHEN    *
+      * THE RUN IS WITHIN TOLERANCE.                              *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE BASELINE-TOTALS-IN
+                 CURRENT-TOTALS-IN
+                 REPORT-OUT.
+
+           IF NOT WS-BASE-FOUND
+               OR NOT WS-CURR-FOUND
+               OR WS-ANY-FLAGGED
+               DISPLAY
+                 "ABCTREND **** NO COMPARISON DATA, OR A VARIANCE "
+                 "EXCEEDED THE THRESHOLD ****"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
