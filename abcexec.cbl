@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCEXEC.
+       AUTHOR. D HARLOW.
+       INSTALLATION. DL100 BATCH SERVICES.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 2026-08-09  DH  NEW PROGRAM.  READS A CONTROL FILE THAT  *
+      *                 LISTS THE ABCNNNA PROGRAM-IDS FOR A      *
+      *                 BUSINESS CYCLE, IN THE ORDER THEY ARE TO *
+      *                 RUN, AND CALLS EACH ONE IN TURN.  THE    *
+      *                 ORDER AND COMPOSITION OF A CYCLE IS NOW  *
+      *                 A CONTROL-CARD CHANGE RATHER THAN A JCL  *
+      *                 OR SOURCE CHANGE.                        *
+      * 2026-08-09  DH  ADDED ABC154A TO THE DISPATCH TABLE AS A  *
+      *                 SEVENTH DIRECT-FILE BATCH PROGRAM.        *
+      * 2026-08-09  DH  SET A MEANINGFUL RETURN-CODE AT THE END  *
+      *                 OF EACH RUN (0=CLEAN, 4=COMPLETED WITH   *
+      *                 REJECTS, 8=CONTROL TOTALS OUT OF         *
+      *                 BALANCE) SO THE JOB SCHEDULER CAN ALERT  *
+      *                 ON A BAD RUN WITHOUT SOMEONE READING     *
+      *                 THE SYSOUT.                              *
+      * 2026-08-09  DH  THE STEP-STATUS REPORTED FOR EACH CALLED  *
+      *                 PROGRAM NOW REFLECTS ITS OWN RETURN-CODE -*
+      *                 A CALLED PROGRAM THAT CAME BACK REJECTED  *
+      *                 OR OUT OF BALANCE USED TO BE REPORTED AS  *
+      *                 COMPLETED SINCE ONLY AN UNKNOWN PROGRAM-  *
+      *                 ID WAS EVER TREATED AS A FAILED STEP.     *
+      * 2026-08-09  DH  PASSES THE NEW LK-REJECT-SW PARAMETER TO   *
+      *                 EACH CONSOLE CALCULATOR, MATCHING THE      *
+      *                 LINKAGE THOSE PROGRAMS NOW EXPECT.  THIS   *
+      *                 STEP STILL JUDGES SUCCESS BY RETURN-CODE,  *
+      *                 SO THE SWITCH ITSELF IS NOT EXAMINED HERE. *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXEC-CONTROL-IN
+               ASSIGN TO EXECCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXEC-REPORT-OUT
+               ASSIGN TO EXECRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXEC-CONTROL-IN
+           RECORDING MODE IS F.
+       01  EXEC-CONTROL-IN-REC          PIC X(51).
+
+       FD  EXEC-REPORT-OUT
+           RECORDING MODE IS F.
+       01  EXEC-REPORT-OUT-REC          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                   VALUE "Y".
+
+       01  WS-STEP-COUNT                PIC 9(04) COMP VALUE ZERO.
+       01  WS-REJECT-COUNT              PIC 9(04) COMP VALUE ZERO.
+
+       COPY EXECCTL.
+       COPY CALCLNK.
+       COPY CTLTOTAL.
+       COPY RUNSTAMP.
+
+       01  WS-STEP-STATUS               PIC X(09) VALUE SPACES.
+
+       01  WS-RESULT-LINE.
+           05  WS-R-SEQUENCE            PIC 9(03).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-R-PROGRAM-ID          PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-R-DESCRIPTION         PIC X(40).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-R-STATUS              PIC X(09).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-R-RUN-ID              PIC X(14).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-R-RUN-DATE            PIC X(08).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(24)
+               VALUE "STEPS EXECUTED.........".
+           05  WS-T-TOTAL               PIC ZZ9.
+           05  FILLER                   PIC X(05) VALUE SPACES.
+           05  FILLER                   PIC X(24)
+               VALUE "REJECTED...............".
+           05  WS-T-REJECT              PIC ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-T-RUN-ID              PIC X(14).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-T-RUN-DATE            PIC X(08).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-CONTROL-RECORD
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  EXEC-CONTROL-IN
+                OUTPUT EXEC-REPORT-OUT.
+
+           PERFORM 1060-SET-RUN-STAMP
+               THRU 1060-EXIT.
+
+           PERFORM 2100-READ-CONTROL-RECORD
+               THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SETS THE RUN-IDENTIFIER AND PROCESSING DATE ONCE AT THE  *
+      * START OF THE RUN SO EVERY LINE THIS RUN WRITES CAN BE    *
+      * TRACED BACK TO THE CYCLE AND DAY IT CAME FROM.           *
+      *----------------------------------------------------------*
+       1060-SET-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNSTAMP-CURRENT-DATE.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:14) TO WS-RUN-ID.
+           MOVE WS-RUNSTAMP-CURRENT-DATE(1:8)  TO WS-RUN-DATE.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2000-PROCESS-CONTROL-RECORD.
+           ADD 1 TO WS-STEP-COUNT.
+
+           PERFORM 2200-RUN-STEP
+               THRU 2200-EXIT.
+
+           PERFORM 2100-READ-CONTROL-RECORD
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       2100-READ-CONTROL-RECORD.
+           READ EXEC-CONTROL-IN INTO EXEC-CONTROL-RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * RUNS ONE CONTROL-FILE STEP AND WRITES ITS RESULT LINE TO *
+      * THE EXECUTION REPORT.                                    *
+      *----------------------------------------------------------*
+       2200-RUN-STEP.
+           DISPLAY "ABCEXEC STEP " EC-SEQUENCE
+               " STARTING " EC-PROGRAM-ID.
+
+           PERFORM 3000-CALL-PROGRAM
+               THRU 3000-EXIT.
+
+           MOVE EC-SEQUENCE             TO WS-R-SEQUENCE.
+           MOVE EC-PROGRAM-ID           TO WS-R-PROGRAM-ID.
+           MOVE EC-DESCRIPTION          TO WS-R-DESCRIPTION.
+           MOVE WS-STEP-STATUS          TO WS-R-STATUS.
+           MOVE WS-RUN-ID               TO WS-R-RUN-ID.
+           MOVE WS-RUN-DATE             TO WS-R-RUN-DATE.
+           WRITE EXEC-REPORT-OUT-REC FROM WS-RESULT-LINE.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * DISPATCHES BY PROGRAM-ID TO THE MATCHING ABCNNNA MODULE. *
+      * THE SEVEN DIRECT-FILE BATCH PROGRAMS TAKE NO PARAMETERS -*
+      * THEY READ THEIR OWN TRANSACTION FILE, ALLOCATED TO THIS  *
+      * STEP UNDER THEIR USUAL DD NAMES.  THE THIRTEEN CONSOLE   *
+      * CALCULATORS ARE CALLED WITH LK-INDATA SET TO SPACES SO   *
+      * EACH ONE FALLS INTO ITS OWN BATCH-RUN PARAGRAPH AGAINST  *
+      * ITS OWN TRANSACTION FILE, EXACTLY AS IF IT HAD BEEN RUN  *
+      * AS ITS OWN JCL STEP.                                     *
+      *----------------------------------------------------------*
+       3000-CALL-PROGRAM.
+           MOVE "COMPLETED" TO WS-STEP-STATUS.
+           MOVE SPACES      TO LK-INDATA LK-RESULT LK-REJECT-SW.
+           MOVE 0           TO RETURN-CODE.
+
+           EVALUATE EC-PROGRAM-ID
+               WHEN "ABC109A"
+                   CALL "ABC109A"
+               WHEN "ABC121A"
+                   CALL "ABC121A"
+               WHEN "ABC145A"
+                   CALL "ABC145A"
+               WHEN "ABC149A"
+                   CALL "ABC149A"
+               WHEN "ABC152A"
+                   CALL "ABC152A"
+               WHEN "ABC153A"
+                   CALL "ABC153A"
+               WHEN "ABC154A"
+                   CALL "ABC154A"
+               WHEN "ABC110A"
+                   CALL "ABC110A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC113A"
+                   CALL "ABC113A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC116A"
+                   CALL "ABC116A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC118A"
+                   CALL "ABC118A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC120A"
+                   CALL "ABC120A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC124A"
+                   CALL "ABC124A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC127A"
+                   CALL "ABC127A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC129A"
+                   CALL "ABC129A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC134A"
+                   CALL "ABC134A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC135A"
+                   CALL "ABC135A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC136A"
+                   CALL "ABC136A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC140A"
+                   CALL "ABC140A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN "ABC143A"
+                   CALL "ABC143A" USING LK-INDATA LK-RESULT LK-REJECT-SW
+               WHEN OTHER
+                   MOVE "REJECTED" TO WS-STEP-STATUS
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY "ABCEXEC **** UNKNOWN PROGRAM-ID "
+                       EC-PROGRAM-ID " - STEP SKIPPED ****"
+           END-EVALUATE.
+
+           IF WS-STEP-STATUS = "COMPLETED"
+               AND RETURN-CODE NOT = ZERO
+               MOVE "REJECTED" TO WS-STEP-STATUS
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "ABCEXEC **** " EC-PROGRAM-ID
+                   " RETURNED RETURN-CODE " RETURN-CODE
+                   " - STEP FAILED OR OUT OF BALANCE ****"
+           END-IF.
+
+           IF WS-STEP-STATUS = "COMPLETED"
+               ADD 1 TO WS-CT-PROCESSED-COUNT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE WS-STEP-COUNT           TO WS-T-TOTAL.
+           MOVE WS-REJECT-COUNT         TO WS-T-REJECT.
+           MOVE WS-RUN-ID               TO WS-T-RUN-ID.
+           MOVE WS-RUN-DATE             TO WS-T-RUN-DATE.
+           WRITE EXEC-REPORT-OUT-REC FROM WS-TOTAL-LINE.
+
+           PERFORM 9050-CONTROL-TOTAL-CHECK
+               THRU 9050-EXIT.
+
+           CLOSE EXEC-CONTROL-IN
+                 EXEC-REPORT-OUT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRMS THAT EVERY CONTROL RECORD READ WAS EITHER RUN   *
+      * OR REJECTED FOR AN UNKNOWN PROGRAM-ID, AND FLAGS THE RUN *
+      * IF THE TWO COUNTS DO NOT TIE BACK TO THE NUMBER OF STEPS *
+      * READ FROM THE CONTROL FILE.                              *
+      *----------------------------------------------------------*
+       9050-CONTROL-TOTAL-CHECK.
+           IF WS-STEP-COUNT = WS-CT-PROCESSED-COUNT + WS-REJECT-COUNT
+               SET WS-CT-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY "ABCEXEC CONTROL TOTAL - STEPS=" WS-STEP-COUNT
+               " COMPLETED=" WS-CT-PROCESSED-COUNT
+               " REJECTED=" WS-REJECT-COUNT.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY
+                 "ABCEXEC **** CONTROL TOTALS OUT OF BALANCE ****"
+           END-IF.
+
+           IF WS-CT-OUT-OF-BALANCE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+       9050-EXIT.
+           EXIT.
